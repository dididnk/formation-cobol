@@ -1,27 +1,33 @@
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. PG02DB2.                                             
-       DATA DIVISION.                                                   
-       WORKING-STORAGE SECTION.                                         
-           EXEC SQL INCLUDE SQLCA END-EXEC.                             
-           EXEC SQL INCLUDE EMPLOYEE END-EXEC.                          
-       PROCEDURE DIVISION.                                              
-       PROG-P.                                                          
-           MOVE 7369 TO EMP-NUM.                                        
-           EXEC SQL                                                     
-            SELECT EMP_NOM,POSTE,SAL                                    
-            INTO :EMP-NOM,:POSTE,:SAL                                   
-            FROM EMPLOYEE                                               
-            WHERE EMP_NUM=:EMP-NUM                                      
-           END-EXEC.                                                    
-           IF SQLCODE=0                                                 
-              DISPLAY "NOM : " EMP-NOM                                  
-              DISPLAY "POSTE : " POSTE                                  
-              DISPLAY "SALAIRE : " SAL                                  
-           ELSE                                                         
-              DISPLAY "ERREUR SQLCODE : " SQLCODE                       
-           END-IF.                                                      
-           EXEC SQL                                                     
-              COMMIT                                                    
-           END-EXEC.                                                    
-           DISPLAY "*** FIN DU PROGRAMME PG02DB2 ***".                  
-           STOP RUN.                                                    
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG02DB2.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE EMPLOYEE END-EXEC.
+           01  WS-DEPT-NOM      PIC X(15).
+           01  WS-DEPT-LOC      PIC X(15).
+       PROCEDURE DIVISION.
+       PROG-P.
+           DISPLAY "NUMERO EMPLOYE : ".
+           ACCEPT EMP-NUM.
+           EXEC SQL
+            SELECT E.EMP_NOM,E.POSTE,E.SAL,D.DEPT_NOM,D.LOC
+            INTO :EMP-NOM,:POSTE,:SAL,:WS-DEPT-NOM,:WS-DEPT-LOC
+            FROM EMPLOYEE E, DEPT D
+            WHERE E.EMP_NUM=:EMP-NUM
+              AND E.DEPT_NUM=D.DEPT_NUM
+           END-EXEC.
+           IF SQLCODE=0
+              DISPLAY "NOM : " EMP-NOM
+              DISPLAY "POSTE : " POSTE
+              DISPLAY "SALAIRE : " SAL
+              DISPLAY "DEPARTEMENT : " WS-DEPT-NOM
+              DISPLAY "LOCALISATION : " WS-DEPT-LOC
+           ELSE
+              DISPLAY "ERREUR SQLCODE : " SQLCODE
+           END-IF.
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+           DISPLAY "*** FIN DU PROGRAMME PG02DB2 ***".
+           STOP RUN.
