@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG03DB2.
+      *EXTRACTION EMPLOYEE/DEPT VERS UN FICHIER SEQUENTIEL AU FORMAT
+      *EMPREC (CELUI ATTENDU EN ENTREE PAR PG13CH10) VIA UN CURSEUR
+      *SUR LA JOINTURE EMPLOYEE/DEPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO "UT-S-EMPDD.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FSEMP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE.
+       01 EMPREC.
+         05 EMPID        PIC X(5).
+         05 FILLER       PIC X(2).
+         05 EMPNOM       PIC X(10).
+         05 FILLER       PIC X(2).
+         05 EMPVILLE     PIC X(10).
+         05 FILLER       PIC X(2).
+         05 EMPSAL       PIC 9(5).
+         05 FILLER       PIC X(44).
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE EMPLOYEE END-EXEC.
+           01  WS-FSEMP         PIC XX.
+           01  WS-DEPT-LOC      PIC X(10).
+       EXEC SQL
+           DECLARE C-EMPDEPT CURSOR FOR
+           SELECT E.EMP_NUM,E.EMP_NOM,D.LOC,E.SAL
+           FROM EMPLOYEE E, DEPT D
+           WHERE E.DEPT_NUM=D.DEPT_NUM
+           ORDER BY E.EMP_NUM
+       END-EXEC.
+       PROCEDURE DIVISION.
+       PROG-P.
+           OPEN OUTPUT EMPFILE.
+           IF WS-FSEMP NOT = '00'
+              DISPLAY "ERREUR OUVERTURE EMPFILE : " WS-FSEMP
+              GO TO FIN-P
+           END-IF.
+           EXEC SQL
+              OPEN C-EMPDEPT
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY "ERREUR OPEN CURSEUR SQLCODE : " SQLCODE
+              CLOSE EMPFILE
+              GO TO FIN-P
+           END-IF.
+           PERFORM LIRE-EMPDEPT.
+           PERFORM ECRIRE-EMPREC UNTIL SQLCODE NOT = 0.
+           EXEC SQL
+              CLOSE C-EMPDEPT
+           END-EXEC.
+           CLOSE EMPFILE.
+       FIN-P.
+           DISPLAY "*** FIN DU PROGRAMME PG03DB2 ***".
+           STOP RUN.
+      *----------------------------------------------------------------
+      *    LECTURE D'UNE LIGNE DE LA JOINTURE VIA LE CURSEUR           *
+      *----------------------------------------------------------------
+       LIRE-EMPDEPT.
+           EXEC SQL
+              FETCH C-EMPDEPT
+              INTO :EMP-NUM,:EMP-NOM,:WS-DEPT-LOC,:SAL
+           END-EXEC.
+      *----------------------------------------------------------------
+      *    TRANSPOSITION DANS LE LAYOUT EMPREC ET ECRITURE             *
+      *----------------------------------------------------------------
+       ECRIRE-EMPREC.
+           MOVE EMP-NUM   TO EMPID.
+           MOVE EMP-NOM   TO EMPNOM.
+           MOVE WS-DEPT-LOC TO EMPVILLE.
+           MOVE SAL       TO EMPSAL.
+           WRITE EMPREC.
+           PERFORM LIRE-EMPDEPT.
