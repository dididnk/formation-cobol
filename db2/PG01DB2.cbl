@@ -1,25 +1,86 @@
-	       IDENTIFICATION DIVISION.                                         
-	       PROGRAM-ID. PG01DB2.                                             
-	       DATA DIVISION.                                                   
-	       WORKING-STORAGE SECTION.                                         
-	           EXEC SQL INCLUDE SQLCA END-EXEC.                             
-	           EXEC SQL INCLUDE DEPT  END-EXEC.                             
-	       PROCEDURE DIVISION.                                              
-	       PROG-P.                                                          
-	           MOVE 30 TO DEPT-NUM.                                         
-	           EXEC SQL                                                     
-	            SELECT DEPT_NUM,DEPT_NOM,LOC                                
-	            INTO :DEPT-NUM,:DEPT-NOM,:LOC                               
-	            FROM DEPT                                                   
-	            WHERE DEPT_NUM=:DEPT-NUM                                    
-	           END-EXEC.                                                    
-	           IF SQLCODE=0                                                 
-              DISPLAY "DEPARTEMENT TROUVE : " DEPT-NOM                  
-           ELSE                                                         
-              DISPLAY "ERREUR SQLCODE : " SQLCODE                       
-           END-IF.                                                      
-           EXEC SQL                                                     
-              COMMIT                                                    
-           END-EXEC.                                                    
-           DISPLAY "*** FIN DU PROGRAMME PG01DB2 ***".                  
-           STOP RUN.                                                    
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG01DB2.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DEPT  END-EXEC.
+           01  WS-REP           PIC X VALUE SPACE.
+           01  WS-NOUV-NOM      PIC X(15).
+           01  WS-NOUV-LOC      PIC X(15).
+       EXEC SQL
+           DECLARE C-DEPT CURSOR FOR
+           SELECT DEPT_NUM,DEPT_NOM,LOC
+           FROM DEPT
+           ORDER BY DEPT_NUM
+       END-EXEC.
+       PROCEDURE DIVISION.
+       PROG-P.
+           PERFORM LISTER-DEPARTEMENTS.
+           DISPLAY "MAJ UN DEPARTEMENT (O/N) : ".
+           ACCEPT WS-REP.
+           IF WS-REP = "O" OR WS-REP = "o"
+              PERFORM MAJ-DEPARTEMENT
+           END-IF.
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+           DISPLAY "*** FIN DU PROGRAMME PG01DB2 ***".
+           STOP RUN.
+      *----------------------------------------------------------------
+      *    PARCOURS DE TOUS LES DEPARTEMENTS VIA UN CURSEUR            *
+      *----------------------------------------------------------------
+       LISTER-DEPARTEMENTS.
+           EXEC SQL
+              OPEN C-DEPT
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY "ERREUR OPEN CURSEUR SQLCODE : " SQLCODE
+              GO TO LISTER-DEPARTEMENTS-EXIT
+           END-IF.
+           PERFORM LIRE-DEPARTEMENT.
+           PERFORM AFFICHER-DEPARTEMENT UNTIL SQLCODE NOT = 0.
+           EXEC SQL
+              CLOSE C-DEPT
+           END-EXEC.
+       LISTER-DEPARTEMENTS-EXIT.
+           EXIT.
+       LIRE-DEPARTEMENT.
+           EXEC SQL
+              FETCH C-DEPT
+              INTO :DEPT-NUM,:DEPT-NOM,:LOC
+           END-EXEC.
+       AFFICHER-DEPARTEMENT.
+           DISPLAY "DEPARTEMENT : " DEPT-NUM " " DEPT-NOM " " LOC.
+           PERFORM LIRE-DEPARTEMENT.
+      *----------------------------------------------------------------
+      *    CREATION OU MODIFICATION D'UN DEPARTEMENT (DEPT_NOM/LOC)    *
+      *----------------------------------------------------------------
+       MAJ-DEPARTEMENT.
+           DISPLAY "NUMERO DE DEPARTEMENT : ".
+           ACCEPT DEPT-NUM.
+           DISPLAY "NOUVEAU LIBELLE : ".
+           ACCEPT WS-NOUV-NOM.
+           DISPLAY "NOUVELLE LOCALISATION : ".
+           ACCEPT WS-NOUV-LOC.
+           MOVE WS-NOUV-NOM TO DEPT-NOM.
+           MOVE WS-NOUV-LOC TO LOC.
+           EXEC SQL
+              SELECT DEPT_NUM
+              INTO :DEPT-NUM
+              FROM DEPT
+              WHERE DEPT_NUM=:DEPT-NUM
+           END-EXEC.
+           IF SQLCODE = 0
+              EXEC SQL
+                 UPDATE DEPT
+                 SET DEPT_NOM=:DEPT-NOM, LOC=:LOC
+                 WHERE DEPT_NUM=:DEPT-NUM
+              END-EXEC
+              DISPLAY "DEPARTEMENT MODIFIE"
+           ELSE
+              EXEC SQL
+                 INSERT INTO DEPT (DEPT_NUM,DEPT_NOM,LOC)
+                 VALUES (:DEPT-NUM,:DEPT-NOM,:LOC)
+              END-EXEC
+              DISPLAY "DEPARTEMENT CREE"
+           END-IF.
