@@ -1,37 +1,96 @@
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. PG01CH01.                                            
-       AUTHOR.     Emmanuel NGBAME.                                            
-      * PROGRAMME D'AFFICHAGE (LE DISPLAY)                              
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-       SOURCE-COMPUTER. XXX-ZOS WITH DEBUGGING MODE.                    
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       WORKING-STORAGE SECTION.                                         
-       01 NOTE-EXAM      PIC 9(2).                                      
-       01 NOTE-STAGE     PIC 9(2).                                      
-       01 NOTE-DISCI     PIC 9(2).                                      
-       01 DECISION       PIC X(30).                                     
-       PROCEDURE DIVISION.                                              
-           PERFORM INIT.                                                
-           PERFORM TEST-EVALUATE.                                       
-           PERFORM FIN.                                                 
-       INIT.                                                            
-           MOVE 8             TO NOTE-EXAM.                             
-           MOVE 16            TO NOTE-STAGE.                            
-           MOVE 4             TO NOTE-DISCI.                            
-       TEST-EVALUATE.                                                   
-      D    DISPLAY 'JE SUIS BIEN DANS LE MODE DEBUGGING'.               
-           EVALUATE NOTE-EXAM ALSO NOTE-STAGE ALSO NOTE-DISCI           
-           WHEN 10 THRU 20 ALSO 10 THRU 20 ALSO 10 THRU 20              
-               MOVE 'RECU' TO DECISION                                  
-           WHEN  9 THRU 10 ALSO 12 THRU 20 ALSO 9 THRU 10               
-               MOVE 'RATTRAPE PAR LE STAGE' TO DECISION                 
-           WHEN 0  THRU 10 ALSO 14 THRU 20 ALSO 0 THRU 10               
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG01CH01.
+       AUTHOR.     Emmanuel NGBAME.
+      * PROGRAMME D'AFFICHAGE (LE DISPLAY)
+      * VERSION ETENDUE : LECTURE D'UN FICHIER D'ETUDIANTS, DECISION
+      * PAR ETUDIANT ECRITE SUR UN RAPPORT, PUIS RECAPITULATIF DE
+      * CLASSE (EFFECTIFS PAR DECISION).
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. XXX-ZOS WITH DEBUGGING MODE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ETUFILE ASSIGN TO "FORM1011.FILES.ETUDIANTS"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FSETU.
+
+           SELECT RAPFILE ASSIGN TO "FORM1011.FILES.DECISIONS"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FSRAP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ETUFILE.
+       01 ETU-REC.
+           05 ETU-MATRIC     PIC X(5).
+           05 ETU-NOM        PIC X(15).
+           05 NOTE-EXAM      PIC 9(2).
+           05 NOTE-STAGE     PIC 9(2).
+           05 NOTE-DISCI     PIC 9(2).
+           05 FILLER         PIC X(14).
+
+       FD RAPFILE.
+       01 RAP-REC.
+           05 RAP-MATRIC     PIC X(5).
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 RAP-NOM        PIC X(15).
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 RAP-DECISION   PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FSETU       PIC XX VALUE ZERO.
+       01 WS-FSRAP       PIC XX VALUE ZERO.
+       01 DECISION       PIC X(30).
+       01 WS-NB-ETUDIANTS       PIC 9(4) VALUE ZERO.
+       01 WS-NB-RECU            PIC 9(4) VALUE ZERO.
+       01 WS-NB-RATTR-STAGE     PIC 9(4) VALUE ZERO.
+       01 WS-NB-RATTR-EXAM      PIC 9(4) VALUE ZERO.
+       01 WS-NB-ELIMINE         PIC 9(4) VALUE ZERO.
+       PROCEDURE DIVISION.
+           PERFORM INIT.
+           PERFORM LECTURE.
+           PERFORM TEST-EVALUATE UNTIL WS-FSETU NOT = '00'.
+           PERFORM FIN.
+       INIT.
+           OPEN INPUT ETUFILE.
+           OPEN OUTPUT RAPFILE.
+           IF WS-FSETU NOT = '00' OR WS-FSRAP NOT = '00'
+              DISPLAY 'ERREUR OUVERTURE FICHIERS : ' WS-FSETU
+                 ' ' WS-FSRAP
+           END-IF.
+       LECTURE.
+           READ ETUFILE
+              NOT AT END CONTINUE
+           END-READ.
+       TEST-EVALUATE.
+      D    DISPLAY 'JE SUIS BIEN DANS LE MODE DEBUGGING'.
+           ADD 1 TO WS-NB-ETUDIANTS.
+           EVALUATE NOTE-EXAM ALSO NOTE-STAGE ALSO NOTE-DISCI
+           WHEN 10 THRU 20 ALSO 10 THRU 20 ALSO 10 THRU 20
+               MOVE 'RECU' TO DECISION
+               ADD 1 TO WS-NB-RECU
+           WHEN  9 THRU 10 ALSO 12 THRU 20 ALSO 9 THRU 10
+               MOVE 'RATTRAPE PAR LE STAGE' TO DECISION
+               ADD 1 TO WS-NB-RATTR-STAGE
+           WHEN 0  THRU 10 ALSO 14 THRU 20 ALSO 0 THRU 10
                MOVE 'RATTRAPE PAR L''EXAM MAIS INDISCIPLINE' TO DECISION
-           WHEN OTHER                                                   
-               MOVE 'ELIMINE' TO DECISION                               
-           END-EVALUATE.                                                
-       FIN.                                                             
-           DISPLAY DECISION.                                            
-           STOP RUN.                                                    
\ No newline at end of file
+               ADD 1 TO WS-NB-RATTR-EXAM
+           WHEN OTHER
+               MOVE 'ELIMINE' TO DECISION
+               ADD 1 TO WS-NB-ELIMINE
+           END-EVALUATE.
+           MOVE ETU-MATRIC TO RAP-MATRIC.
+           MOVE ETU-NOM    TO RAP-NOM.
+           MOVE DECISION   TO RAP-DECISION.
+           WRITE RAP-REC.
+           DISPLAY ETU-MATRIC ' ' ETU-NOM ' : ' DECISION.
+           PERFORM LECTURE.
+       FIN.
+           CLOSE ETUFILE.
+           CLOSE RAPFILE.
+           DISPLAY 'NB ETUDIANTS EVALUES : ' WS-NB-ETUDIANTS.
+           DISPLAY 'NB RECUS             : ' WS-NB-RECU.
+           DISPLAY 'NB RATTR. PAR STAGE  : ' WS-NB-RATTR-STAGE.
+           DISPLAY 'NB RATTR. PAR EXAM   : ' WS-NB-RATTR-EXAM.
+           DISPLAY 'NB ELIMINES          : ' WS-NB-ELIMINE.
+           STOP RUN.
