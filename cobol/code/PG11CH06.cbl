@@ -1,90 +1,68 @@
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. PG11CH06.                                            
-       AUTHOR.     E NGBAME.                                            
-      * PROGRAMME D'AFFICHAGE (LE DISPLAY)                              
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-       SOURCE-COMPUTER. XXX-ZOS WITH DEBUGGING MODE.                    
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG11CH06.
+       AUTHOR.     E NGBAME.
+      * PROGRAMME D'AFFICHAGE (LE DISPLAY)
+      * LES LIGNES DE TEST NE SONT PLUS RECOPIEES ICI : ELLES SONT
+      * PRODUITES PAR GENSEED SUR AS-BUFFER (ENTETE 0/DETAIL/TRAILER 9)
+      * ET SIMPLEMENT CHARGEES EN TABLE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. XXX-ZOS WITH DEBUGGING MODE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FBUFFER ASSIGN TO AS-BUFFER
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-BUFFER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FBUFFER.
+       01  ENR-BUFFER-IN.
+           10 ID-TAB-IN  PIC X.
+           10 CORPS-IN   PIC X(79).
        WORKING-STORAGE SECTION.
        01 T-BUFFER.
-           05 LG-BUFFER OCCURS 20.             
+           05 LG-BUFFER OCCURS 20.
               10 ID-TAB           PIC X.
               10 ENR-BUF          PIC X(54).
-       77 X                       PIC 9(2) VALUE 1. 
-       77 Y                       PIC 9(2) VALUE 1.                        
-       PROCEDURE DIVISION.                                              
-           PERFORM INIT.                                                
-           PERFORM CHARGER-TAB UNTIL X > 20.                         
-           PERFORM FIN.                                                 
+       77 X                       PIC 9(2) VALUE 1.
+       77 Y                       PIC 9(2) VALUE 1.
+       01  FS-BUFFER              PIC XX VALUE ZERO.
+       01  WS-BUFFER-EOF          PIC X VALUE 'N'.
+       PROCEDURE DIVISION.
+           PERFORM INIT.
+           PERFORM LIRE-BUFFER.
+           PERFORM AFFICHER-TAB UNTIL Y > X - 1.
+           PERFORM FIN.
        INIT.
-           DISPLAY "************ EXERCICE 1 DU CHAPITRE 6 ************".    
-       CHARGER-TAB.    
-           MOVE "A0000016AGENCE ASTRE                  000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "A0007222AGENCE PRISME                 000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "A0000140AGENCE ETOILE                 000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "A0000217AGENCE NOUVELLE GENERATION    000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "C00001MAVINGA KINAVIDI    HERITIER            0000217"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "C00321SERVETTAZ           MORGAN              0000217"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "C01210VAZ                 PIERRE              0000016"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "C72521POKAM               JOEL                0000016"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "R00321123456789012345678901232025043000000542357C0000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "R01210113456789012345678901232025043000000122309C0000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "M012102025050100000005623D000000000000000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "M012102025050200000075031D000000000000000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "M012102025050300000003215D000000000000000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "M012102025050400000008573D000000000000000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "M012102025051000000005623D000000000000000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "M012102025051100000004200D000000000000000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "M012102025052100000010562D000000000000000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "M012102025052200000005417D000000000000000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "M012102025052300000000601D000000000000000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X.
-           MOVE "M012102025052900000275411C000000000000000000000000000"
-              TO LG-BUFFER(X).
-            ADD 1 TO X. 
-           PERFORM AFFICHER-TAB UNTIL Y > 20.
+           DISPLAY "************ EXERCICE 1 DU CHAPITRE 6 ************".
+      *----------------------------------------------------------------
+      *    OUVERTURE DU FICHIER DE TEST ET CHARGEMENT DE LA TABLE      *
+      *----------------------------------------------------------------
+       LIRE-BUFFER.
+           OPEN INPUT FBUFFER.
+           IF FS-BUFFER NOT = '00'
+              DISPLAY 'ERR. OUV FICHIER BUFFER: ' FS-BUFFER
+           ELSE
+              PERFORM CHARGER-TAB UNTIL X > 20 OR WS-BUFFER-EOF = 'O'
+              CLOSE FBUFFER
+           END-IF.
+       CHARGER-TAB.
+           PERFORM LIRE-LIGNE-BUFFER.
+           IF WS-BUFFER-EOF NOT = 'O'
+              IF ID-TAB-IN NOT = '0' AND ID-TAB-IN NOT = '9'
+                 MOVE ID-TAB-IN      TO ID-TAB(X)
+                 MOVE CORPS-IN(1:54) TO ENR-BUF(X)
+                 ADD 1 TO X
+              END-IF
+           END-IF.
+       LIRE-LIGNE-BUFFER.
+           READ FBUFFER
+              AT END MOVE 'O' TO WS-BUFFER-EOF
+           END-READ.
        AFFICHER-TAB.
            DISPLAY LG-BUFFER(Y).
            ADD 1 TO Y.
-       FIN.  
-           DISPLAY "************ FIN PROGRAMME  ************".                                                           
-           STOP RUN.    
\ No newline at end of file
+       FIN.
+           DISPLAY "************ FIN PROGRAMME  ************".
+           STOP RUN.
