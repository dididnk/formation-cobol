@@ -19,10 +19,13 @@
 
        WORKING-STORAGE SECTION.
        01 FS PIC XX.
-       01 WS-COMPTEUR PIC 9(5) VALUE 21.
+       01 WS-COMPTEUR PIC 9(5) VALUE 20.
+       01 WS-COMPTEUR-LU PIC 9(5).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM TROUVER-DERNIER-COMPTEUR
+           ADD 1 TO WS-COMPTEUR
       * Ouvrir en mode EXTEND pour ajouter à la fin du fichier
            OPEN EXTEND ESDSFILE
            IF FS NOT = "00"
@@ -45,4 +48,25 @@
            END-IF
 
            CLOSE ESDSFILE
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+      * Recherche du plus grand compteur deja present dans le PS
+       TROUVER-DERNIER-COMPTEUR.
+           OPEN INPUT ESDSFILE
+           IF FS = "00"
+              PERFORM LIRE-ESDS
+              PERFORM COMPARER-COMPTEUR UNTIL FS NOT = "00"
+              CLOSE ESDSFILE
+           END-IF.
+
+       LIRE-ESDS.
+           READ ESDSFILE
+              AT END CONTINUE
+           END-READ.
+
+       COMPARER-COMPTEUR.
+           MOVE ESDS-REC(1:5) TO WS-COMPTEUR-LU
+           IF WS-COMPTEUR-LU > WS-COMPTEUR
+              MOVE WS-COMPTEUR-LU TO WS-COMPTEUR
+           END-IF
+           PERFORM LIRE-ESDS.
\ No newline at end of file
