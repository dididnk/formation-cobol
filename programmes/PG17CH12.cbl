@@ -1,133 +1,329 @@
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. PG17CH12.                                            
-       AUTHOR.     E NGBAME.                                             
-      * PROGRAMME D'EDITION                                             
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-       SOURCE-COMPUTER. XXX-ZOS WITH DEBUGGING MODE.                    
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-      *DEFINITION FICHIER ECRAN/IPRIMANTE                               
-           SELECT FPRINT ASSIGN TO DDPRINT                              
-           ORGANIZATION IS SEQUENTIAL                                   
-           ACCESS MODE IS SEQUENTIAL                                    
-           FILE STATUS IS FS-PRINT.                                     
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-      * FILE DEFINITION DU BUFFER                                       
-       FD  FPRINT.                                                      
-       01  REC-PRT. 
-            05 LG-PRT       PIC X(80).                                   
-       WORKING-STORAGE SECTION.                                         
-      * LIGNE TITRE                                                     
-       01 LG-VIDE     PIC X(80) VALUE SPACES.                           
-       01 LG-TITRE.                                                     
-          05 FILLER PIC X(20) VALUE SPACES.                             
-          05 WE-NTITRE PIC X(15) VALUE 'RELEVE BANCAIRE'.               
-          05 FILLER PIC X(28) VALUE SPACES.                             
-          05 FILLER PIC X(3)  VALUE 'DU '.                              
-          05 WE-DTEDIT PIC X(10) VALUE '31/10/2025'.                    
-                                                                        
-       01 LG-CLIENT.                                                    
-          05 FILLER        PIC X(26) VALUE '                CLIENT : '. 
-          05 WE-IDCLT      PIC X(5)    VALUE '00001'.                   
-          05 FILLER        PIC X(2) VALUE SPACES.                       
-          05 WE-NOMCLT     PIC X(16) VALUE ' M. LE PRESIDENT'.          
-                                                                        
-       01 LG-TRAC.                                                      
-          05 FILLER        PIC X(5) VALUE '     '.                      
-          05 FILLER        PIC X(16) VALUE '*--------------*'.          
-          05 FILLER        PIC X(21) VALUE '--------------------*'.     
-          05 FILLER        PIC X(16) VALUE '---------------*'.          
-          05 FILLER        PIC X(16) VALUE '---------------*'.          
-       01 LG-ENT-DET.                                                   
-          05 FILLER        PIC X(5) VALUE '     '.                      
-          05 FILLER        PIC X(16) VALUE 'I DATE MVT     I'.          
-          05 FILLER        PIC X(21) VALUE '     MOUVEMENT      I'.     
-          05 FILLER        PIC X(16) VALUE '     DEBIT     I'.          
-          05 FILLER        PIC X(16) VALUE '    CREDIT     I'.          
-       01 LG-TOT-DET.                                                   
-          05 FILLER        PIC X(5) VALUE '     '.                      
-          05 FILLER        PIC X(16) VALUE '                '.          
-          05 FILLER        PIC X(23) VALUE '  ======> TOTAUX :  I  '.   
-          05 WE-TDEBIT     PIC +ZZZBZZ9.99.                             
-          05 FILLER        PIC X(5) VALUE '  I  '.                      
-          05 WE-TCREDIT    PIC +ZZZBZZ9.99.                             
-       01 LG-SOL-DET.                                                   
-          05 FILLER        PIC X(5) VALUE '     '.                      
-          05 FILLER        PIC X(16) VALUE '                '.          
-          05 FILLER        PIC X(23) VALUE '    =======> SOLDE: I  '.    
-          05 WE-SDEBIT     PIC +ZZZBZZ9.99.                             
-          05 FILLER        PIC X(5) VALUE '  I  '.                      
-          05 WE-SCREDIT    PIC +ZZZBZZ9.99.                             
-                                                                        
-       01 LG-DET.                                                       
-          05 FILLER        PIC X(8) VALUE '     I  '.                   
-          05 WE-JJMVT      PIC 9(2) VALUE  01.                          
-          05 FILLER        PIC X     VALUE '/'.                         
-          05 WE-MMMVT      PIC 9(2)  VALUE 10.                          
-          05 FILLER        PIC X     VALUE '/'.                         
-          05 WE-AAMVT      PIC 9(4)  VALUE 2025.                        
-          05 FILLER        PIC X(4)  VALUE '  I '.                      
-          05 WE-LIBOP      PIC X(18).                                   
-          05 FILLER        PIC X(4)  VALUE ' I  '.                      
-          05 WE-DEBIT      PIC +ZZZBZZ9.99.                             
-          05 FILLER        PIC X(5)  VALUE '  I  '.                     
-          05 WE-CREDIT     PIC S9(7)V99 SIGN LEADING SEPARATE.                   
-          05 FILLER        PIC X(3)  VALUE '  I'.                       
-                                                                        
-       01 LG-PIEDPG.                                                    
-          05 FILLER PIC X(60) VALUE SPACES.                             
-          05 FILLER PIC X(9)  VALUE 'NÂ° PAGE: '.                        
-          05 WE-NUMPG PIC ZZ9.                                          
-                                                                        
-       01 FS-PRINT   PIC XX     VALUE '00'.                             
-       01 WS-NBLG-ED PIC 9(2)   VALUE 12.                               
-       01 WS-CUMUL-DEB PIC S9(7)V9(2)  VALUE ZEROES.                    
-       01 WS-CUMUL-CRE PIC S9(7)V9(2)  VALUE ZEROES.                    
-       01 WS-SOLDE     PIC S9(7)V9(2)  VALUE ZEROES.                    
-       PROCEDURE DIVISION.                                              
-       PRINCIPAL.                                                       
-           PERFORM INIT.                                                
-           IF FS-PRINT = '00'                                           
-           THEN                                                         
-             PERFORM TRAIT.                                             
-           PERFORM FIN.                                                 
-       INIT.                                                            
-           OPEN OUTPUT FPRINT.                                          
-       TRAIT.                                                           
-           WRITE REC-PRT FROM LG-VIDE  AFTER ADVANCING PAGE.             
-           WRITE REC-PRT FROM LG-TITRE AFTER ADVANCING 3 LINE.          
-           WRITE REC-PRT FROM LG-CLIENT AFTER ADVANCING 3 LINE.         
-           WRITE REC-PRT FROM LG-TRAC   AFTER ADVANCING 5 LINE.         
-           WRITE REC-PRT FROM LG-ENT-DET.                               
-           WRITE REC-PRT FROM LG-TRAC.                                  
-           MOVE 'VERS. CHQ NUM 1567' TO WE-LIBOP.                       
-           ADD +12524     TO WS-CUMUL-CRE.                              
-           MOVE  +12524   TO WE-CREDIT.                                 
-           MOVE  ZEROES   TO WE-DEBIT.                                  
-           WRITE REC-PRT FROM LG-DET.                                   
-           MOVE 'ACHAT CB AMAZONE' TO WE-LIBOP.                         
-           ADD -897     TO WS-CUMUL-DEB.                                
-           MOVE   -897   TO WE-DEBIT.                                   
-           MOVE  ZEROES   TO WE-CREDIT.                                 
-           WRITE REC-PRT FROM LG-DET.                                   
-           WRITE REC-PRT FROM LG-TRAC.                                  
-           MOVE WS-CUMUL-DEB TO WE-TDEBIT.                              
-           MOVE WS-CUMUL-CRE TO WE-TCREDIT.                             
-           WRITE REC-PRT FROM LG-TOT-DET.                               
-           WRITE REC-PRT FROM LG-TRAC.                                  
-           IF (WS-CUMUL-DEB * (-1)) > WS-CUMUL-CRE                      
-           THEN COMPUTE WS-SOLDE = (WS-CUMUL-DEB * (-1)) - WS-CUMUL-CRE 
-                   MOVE WS-SOLDE TO WE-SDEBIT                           
-                   MOVE ZEROES   TO WE-SCREDIT                          
-              ELSE COMPUTE WS-SOLDE = WS-CUMUL-DEB + WS-CUMUL-CRE       
-                   MOVE WS-SOLDE TO WE-SCREDIT                          
-                   MOVE ZEROES   TO WE-SDEBIT                           
-           END-IF.                                                      
-           WRITE REC-PRT FROM LG-SOL-DET.                               
-           WRITE REC-PRT FROM LG-TRAC.                                  
-           WRITE REC-PRT FROM LG-PIEDPG AFTER WS-NBLG-ED.               
-       FIN.                                                             
-           CLOSE FPRINT.                                                
-           STOP RUN.                                                    
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG17CH12.
+       AUTHOR.     E NGBAME.
+      * PROGRAMME D'EDITION - RELEVE BANCAIRE PAR CLIENT
+      * FMVTC EST SEQUENTIEL (PLUSIEURS MOUVEMENTS PAR CLIENT) : ON LE
+      * TRIE PAR CLIENT PUIS ON LE FUSIONNE AVEC FCLT (CROISSANT LUI
+      * AUSSI SUR CODE-TCLT), AU LIEU D'UN POSITIONNEMENT PAR CLE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. XXX-ZOS WITH DEBUGGING MODE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *DEFINITION FICHIER ECRAN/IPRIMANTE
+           SELECT FPRINT ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT.
+
+           SELECT FCLT ASSIGN TO DD-CLT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CODE-TCLT
+           FILE STATUS IS FS-CLT.
+
+           SELECT FMVTC ASSIGN TO AS-MVTC
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MVTC.
+
+           SELECT FMVTC-TRIE ASSIGN TO "WK-PG17CH12-MVT.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MVTRIE.
+
+           SELECT FMVTC-TRI  ASSIGN TO "WK-PG17CH12-MVT-TRI.dat".
+
+           SELECT FAGENCE ASSIGN TO DD-AGENCE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CODE-TAG
+           FILE STATUS IS FS-AGENCE.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * FILE DEFINITION DU BUFFER
+       FD  FPRINT.
+       01  REC-PRT.
+            05 LG-PRT       PIC X(80).
+
+       FD  FCLT.
+       01  ENR-TCLT.
+           10 CODE-TCLT   PIC 9(5).
+           10 NOM-TCLT    PIC X(20).
+           10 PRENOM-TCLT PIC X(20).
+           10 CODEAG-TCLT PIC 9(7).
+
+      * FICHIER SOURCE (ECRIT PAR LE CHARGEUR) - SEUL USAGE : ALIMENTER
+      * LE TRI CI-DESSOUS, D'OU DES NOMS DE RUBRIQUE DEDIES.
+       FD  FMVTC.
+       01  ENR-TMVTC-SRC.
+           10 CLT-TMVTC-SRC   PIC 9(5).
+           10 DATE-TMVTC-SRC  PIC 9(8).
+           10 MONT-TMVTC-SRC  PIC 9(9)V9(2).
+           10 SENS-TMVTC-SRC  PIC X.
+
+      * FICHIER DE TRAVAIL DU TRI (CLE MAJEURE = CLIENT)
+       SD  FMVTC-TRI.
+       01  ENR-TMVTC-TRI.
+           10 CLT-TMVTC-TRI   PIC 9(5).
+           10 DATE-TMVTC-TRI  PIC 9(8).
+           10 MONT-TMVTC-TRI  PIC 9(9)V9(2).
+           10 SENS-TMVTC-TRI  PIC X.
+
+      * FICHIER TRIE PAR CLIENT - FUSIONNE AVEC FCLT CI-DESSOUS
+       FD  FMVTC-TRIE.
+       01  ENR-TMVTC.
+           10 CLT-TMVTC   PIC 9(5).
+           10 DATE-TMVTC  PIC 9(8).
+           10 MONT-TMVTC  PIC 9(9)V9(2).
+           10 SENS-TMVTC  PIC X.
+
+       FD  FAGENCE.
+       01  ENR-TAG.
+           10 CODE-TAG    PIC 9(7).
+           10 LIBELLE-TAG PIC X(30).
+
+       WORKING-STORAGE SECTION.
+      * LIGNE TITRE
+       01 LG-VIDE     PIC X(80) VALUE SPACES.
+       01 LG-TITRE.
+          05 FILLER PIC X(20) VALUE SPACES.
+          05 WE-NTITRE PIC X(15) VALUE 'RELEVE BANCAIRE'.
+          05 FILLER PIC X(28) VALUE SPACES.
+          05 FILLER PIC X(3)  VALUE 'DU '.
+          05 WE-DTEDIT PIC X(10) VALUE '31/10/2025'.
+
+       01 LG-CLIENT.
+          05 FILLER        PIC X(26) VALUE '                CLIENT : '.
+          05 WE-IDCLT      PIC X(5).
+          05 FILLER        PIC X(2) VALUE SPACES.
+          05 WE-NOMCLT     PIC X(16).
+
+       01 LG-AGENCE.
+          05 FILLER        PIC X(26) VALUE '                AGENCE : '.
+          05 WE-LIBELLE-AG PIC X(30).
+
+       01 LG-TRAC.
+          05 FILLER        PIC X(5) VALUE '     '.
+          05 FILLER        PIC X(16) VALUE '*--------------*'.
+          05 FILLER        PIC X(21) VALUE '--------------------*'.
+          05 FILLER        PIC X(16) VALUE '---------------*'.
+          05 FILLER        PIC X(16) VALUE '---------------*'.
+       01 LG-ENT-DET.
+          05 FILLER        PIC X(5) VALUE '     '.
+          05 FILLER        PIC X(16) VALUE 'I DATE MVT     I'.
+          05 FILLER        PIC X(21) VALUE '     MOUVEMENT      I'.
+          05 FILLER        PIC X(16) VALUE '     DEBIT     I'.
+          05 FILLER        PIC X(16) VALUE '    CREDIT     I'.
+       01 LG-TOT-DET.
+          05 FILLER        PIC X(5) VALUE '     '.
+          05 FILLER        PIC X(16) VALUE '                '.
+          05 FILLER        PIC X(23) VALUE '  ======> TOTAUX :  I  '.
+          05 WE-TDEBIT     PIC +ZZZBZZ9.99.
+          05 FILLER        PIC X(5) VALUE '  I  '.
+          05 WE-TCREDIT    PIC +ZZZBZZ9.99.
+       01 LG-SOL-DET.
+          05 FILLER        PIC X(5) VALUE '     '.
+          05 FILLER        PIC X(16) VALUE '                '.
+          05 FILLER        PIC X(23) VALUE '    =======> SOLDE: I  '.
+          05 WE-SDEBIT     PIC ZZZBZZ9.99CR.
+          05 FILLER        PIC X(3) VALUE '  I'.
+          05 WE-SCREDIT    PIC ZZZBZZ9.99CR.
+
+       01 LG-DET.
+          05 FILLER        PIC X(8) VALUE '     I  '.
+          05 WE-JJMVT      PIC 9(2).
+          05 FILLER        PIC X     VALUE '/'.
+          05 WE-MMMVT      PIC 9(2).
+          05 FILLER        PIC X     VALUE '/'.
+          05 WE-AAMVT      PIC 9(4).
+          05 FILLER        PIC X(4)  VALUE '  I '.
+          05 WE-LIBOP      PIC X(18).
+          05 FILLER        PIC X(4)  VALUE ' I  '.
+          05 WE-DEBIT      PIC +ZZZBZZ9.99.
+          05 FILLER        PIC X(5)  VALUE '  I  '.
+          05 WE-CREDIT     PIC S9(7)V99 SIGN LEADING SEPARATE.
+          05 FILLER        PIC X(3)  VALUE '  I'.
+
+       01 LG-PIEDPG.
+          05 FILLER PIC X(60) VALUE SPACES.
+          05 FILLER PIC X(12) VALUE 'NÂ° PAGE: '.
+          05 WE-NUMPG PIC ZZ9.
+
+       01 FS-PRINT   PIC XX     VALUE '00'.
+       01 FS-CLT     PIC XX     VALUE '00'.
+       01 FS-MVTC    PIC XX     VALUE '00'.
+       01 FS-MVTRIE  PIC XX     VALUE '00'.
+       01 FS-AGENCE  PIC XX     VALUE '00'.
+       01 WS-NBLG-ED PIC 9(2)   VALUE 12.
+       01 WS-CUMUL-DEB PIC S9(7)V9(2)  VALUE ZEROES.
+       01 WS-CUMUL-CRE PIC S9(7)V9(2)  VALUE ZEROES.
+       01 WS-SOLDE     PIC S9(7)V9(2)  VALUE ZEROES.
+       01 WS-CLT-EOF   PIC X VALUE 'N'.
+       01 WS-MVTC-EOF  PIC X VALUE 'N'.
+       01 WS-CLT-COUR  PIC 9(5) VALUE ZERO.
+       01 WS-NUMPG     PIC 99 VALUE ZERO.
+       01 WS-LIGNE-CTR PIC 9(2) VALUE ZERO.
+      *----DATE D'ARRETE DU RELEVE, SAISIE EN PARAMETRE (AAAAMMJJ)-----
+       01 WS-DTARRETE       PIC 9(8) VALUE ZERO.
+       01 WS-DTARRETE-R REDEFINES WS-DTARRETE.
+          05 WS-AA-ARR      PIC 9(4).
+          05 WS-MM-ARR      PIC 9(2).
+          05 WS-JJ-ARR      PIC 9(2).
+       01 WS-DATE-EDIT.
+          05 WS-JJ-EDIT PIC 9(2).
+          05 WS-MM-EDIT PIC 9(2).
+          05 WS-AA-EDIT PIC 9(4).
+
+       LINKAGE SECTION.
+      *----DATE D'ARRETE TRANSMISE PAR LE PROGRAMME APPELANT (CHAINE----
+      *----DE FIN DE JOURNEE) - SI ZERO, SAISIE INTERACTIVE CONSERVEE--
+       01 LS-DTARRETE       PIC 9(8).
+
+       PROCEDURE DIVISION USING LS-DTARRETE.
+       PRINCIPAL.
+           PERFORM INIT.
+           IF FS-PRINT = '00' AND FS-CLT = '00' AND FS-MVTRIE = '00'
+              AND FS-AGENCE = '00'
+           THEN
+             PERFORM TRAIT-CLIENTS.
+           PERFORM FIN.
+       INIT.
+           IF LS-DTARRETE NOT = ZERO
+              MOVE LS-DTARRETE TO WS-DTARRETE
+           ELSE
+              DISPLAY 'DATE ARRETE (AAAAMMJJ) : ' WITH NO ADVANCING
+              ACCEPT WS-DTARRETE
+           END-IF.
+           IF WS-DTARRETE = ZERO
+              ACCEPT WS-DTARRETE FROM DATE YYYYMMDD
+           END-IF.
+           STRING WS-JJ-ARR DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-MM-ARR DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-AA-ARR DELIMITED BY SIZE
+                  INTO WE-DTEDIT.
+           OPEN OUTPUT FPRINT.
+           OPEN INPUT FCLT.
+           SORT FMVTC-TRI
+              ON ASCENDING KEY CLT-TMVTC-TRI
+              USING FMVTC
+              GIVING FMVTC-TRIE.
+           IF SORT-RETURN > 0
+              DISPLAY 'ERREUR TRI FMVTC, CODE = ' SORT-RETURN
+              MOVE 9 TO FS-MVTRIE
+           END-IF.
+           OPEN INPUT FMVTC-TRIE.
+           OPEN INPUT FAGENCE.
+           IF FS-MVTRIE = '00'
+              PERFORM LIRE-MOUVEMENT
+           END-IF.
+      *----------------------------------------------------------------
+      *    UN RELEVE PAR CLIENT DU FICHIER FCLT                       *
+      *----------------------------------------------------------------
+       TRAIT-CLIENTS.
+           PERFORM LIRE-CLIENT.
+           PERFORM TRAIT UNTIL WS-CLT-EOF = 'O'.
+       LIRE-CLIENT.
+           READ FCLT NEXT RECORD
+           AT END MOVE 'O' TO WS-CLT-EOF
+           END-READ.
+      *----------------------------------------------------------------
+      *    AGENCE DE RATTACHEMENT DU CLIENT (CODEAG-TCLT DANS FAGENCE) *
+      *----------------------------------------------------------------
+       LIRE-AGENCE-CLIENT.
+           MOVE CODEAG-TCLT TO CODE-TAG.
+           READ FAGENCE
+              INVALID KEY MOVE 'AGENCE INCONNUE' TO WE-LIBELLE-AG
+              NOT INVALID KEY MOVE LIBELLE-TAG TO WE-LIBELLE-AG
+           END-READ.
+       TRAIT.
+           MOVE ZEROES TO WS-CUMUL-DEB WS-CUMUL-CRE WS-SOLDE.
+           MOVE CODE-TCLT TO WS-CLT-COUR.
+           MOVE CODE-TCLT TO WE-IDCLT.
+           STRING NOM-TCLT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  PRENOM-TCLT DELIMITED BY SIZE
+                  INTO WE-NOMCLT.
+           PERFORM LIRE-AGENCE-CLIENT.
+           PERFORM IMPRIME-ENTETE.
+           PERFORM PASSER-ORPHELINS-MVTC
+              UNTIL WS-MVTC-EOF = 'O' OR CLT-TMVTC NOT < WS-CLT-COUR.
+           PERFORM TRAITER-MOUVEMENT
+              UNTIL WS-MVTC-EOF = 'O' OR CLT-TMVTC NOT = WS-CLT-COUR.
+           PERFORM IMPRIME-TOTAUX.
+           PERFORM LIRE-CLIENT.
+       PASSER-ORPHELINS-MVTC.
+           PERFORM LIRE-MOUVEMENT.
+       LIRE-MOUVEMENT.
+           READ FMVTC-TRIE
+           AT END MOVE 'O' TO WS-MVTC-EOF
+           END-READ.
+       TRAITER-MOUVEMENT.
+           IF DATE-TMVTC <= WS-DTARRETE THEN
+              PERFORM IMPRIMER-MOUVEMENT
+           ELSE
+              PERFORM LIRE-MOUVEMENT
+           END-IF.
+       IMPRIME-ENTETE.
+           ADD 1 TO WS-NUMPG.
+           MOVE ZERO TO WS-LIGNE-CTR.
+           WRITE REC-PRT FROM LG-VIDE  AFTER ADVANCING PAGE.
+           WRITE REC-PRT FROM LG-TITRE AFTER ADVANCING 3 LINE.
+           WRITE REC-PRT FROM LG-CLIENT AFTER ADVANCING 3 LINE.
+           WRITE REC-PRT FROM LG-AGENCE AFTER ADVANCING 1 LINE.
+           WRITE REC-PRT FROM LG-TRAC   AFTER ADVANCING 4 LINE.
+           WRITE REC-PRT FROM LG-ENT-DET.
+           WRITE REC-PRT FROM LG-TRAC.
+       SAUT-PAGE.
+           PERFORM IMPRIME-ENTETE.
+       IMPRIMER-MOUVEMENT.
+           MOVE DATE-TMVTC TO WS-DATE-EDIT.
+           MOVE WS-JJ-EDIT TO WE-JJMVT.
+           MOVE WS-MM-EDIT TO WE-MMMVT.
+           MOVE WS-AA-EDIT TO WE-AAMVT.
+           MOVE SPACES TO WE-LIBOP.
+           IF SENS-TMVTC = 'D' THEN
+              ADD MONT-TMVTC TO WS-CUMUL-DEB
+              COMPUTE WE-DEBIT = MONT-TMVTC * -1
+              MOVE ZEROES TO WE-CREDIT
+           ELSE
+              ADD MONT-TMVTC TO WS-CUMUL-CRE
+              MOVE MONT-TMVTC TO WE-CREDIT
+              MOVE ZEROES TO WE-DEBIT
+           END-IF.
+           WRITE REC-PRT FROM LG-DET.
+           ADD 1 TO WS-LIGNE-CTR.
+           IF WS-LIGNE-CTR >= WS-NBLG-ED THEN
+              PERFORM SAUT-PAGE
+           END-IF.
+           PERFORM LIRE-MOUVEMENT.
+       IMPRIME-TOTAUX.
+           MOVE WS-NUMPG TO WE-NUMPG.
+           WRITE REC-PRT FROM LG-TRAC.
+           MOVE WS-CUMUL-DEB TO WE-TDEBIT.
+           MOVE WS-CUMUL-CRE TO WE-TCREDIT.
+           WRITE REC-PRT FROM LG-TOT-DET.
+           WRITE REC-PRT FROM LG-TRAC.
+           IF WS-CUMUL-DEB > WS-CUMUL-CRE
+           THEN COMPUTE WS-SOLDE = (WS-CUMUL-DEB - WS-CUMUL-CRE) * -1
+                   MOVE WS-SOLDE TO WE-SDEBIT
+                   MOVE ZEROES   TO WE-SCREDIT
+              ELSE COMPUTE WS-SOLDE = WS-CUMUL-CRE - WS-CUMUL-DEB
+                   MOVE WS-SOLDE TO WE-SCREDIT
+                   MOVE ZEROES   TO WE-SDEBIT
+           END-IF.
+           WRITE REC-PRT FROM LG-SOL-DET.
+           WRITE REC-PRT FROM LG-TRAC.
+           WRITE REC-PRT FROM LG-PIEDPG AFTER WS-NBLG-ED.
+       FIN.
+           CLOSE FPRINT FCLT FMVTC-TRIE FAGENCE.
+           IF FS-PRINT = '00' AND FS-CLT = '00' AND FS-MVTRIE = '00'
+              AND FS-AGENCE = '00'
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+           GOBACK.
