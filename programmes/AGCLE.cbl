@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGCLE.
+       AUTHOR.     E NGBAME.
+      *SOUS-PROGRAMME PARTAGE - CONTROLE DE LA CLE MODULO 7 D'UN CODE
+      *AGENCE. APPELE PAR TOUS LES CHARGEURS QUI VALIDENT UN CODE
+      *AGENCE (PG15CH08, PGAACH08, MODULO), AU LIEU QUE CHACUN
+      *REIMPLEMENTE SON PROPRE CALCUL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LS-CODEAG-6    PIC 9(6).
+       01  LS-CODEAG-CLE  PIC 9.
+       01  LS-CLE-CALC    PIC 9.
+       01  LS-CLE-VALIDE  PIC X.
+           88 LS-CLE-OK      VALUE 'O'.
+           88 LS-CLE-KO      VALUE 'N'.
+
+       PROCEDURE DIVISION USING LS-CODEAG-6 LS-CODEAG-CLE
+                                LS-CLE-CALC LS-CLE-VALIDE.
+       PROG.
+           COMPUTE LS-CLE-CALC = 7 - FUNCTION MOD(LS-CODEAG-6, 7).
+           IF LS-CLE-CALC = LS-CODEAG-CLE
+              SET LS-CLE-OK TO TRUE
+           ELSE
+              SET LS-CLE-KO TO TRUE
+           END-IF.
+           GOBACK.
