@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINJOUR.
+       AUTHOR. E NGBAME.
+      *PROGRAMME PILOTE DE LA CHAINE DE FIN DE JOURNEE : CREATION DES
+      *FICHIERS, CHARGEMENT DU BUFFER AS400, EDITION DES RELEVES,
+      *PUIS RECONCILIATION FRIB/FMVTC, AVEC CONTROLE DU RETURN-CODE
+      *ENTRE CHAQUE ETAPE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RC-ETAPE   PIC S9(4) COMP.
+       01 WS-MODE-PARM  PIC X VALUE 'R'.
+       01 WS-DTARRETE-PARM PIC 9(8) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY '=========================================='.
+           DISPLAY '   DEBUT DE LA CHAINE DE FIN DE JOURNEE'.
+           DISPLAY '=========================================='.
+
+           ACCEPT WS-DTARRETE-PARM FROM DATE YYYYMMDD.
+
+           DISPLAY 'ETAPE 1/4 : CREATION/REORGANISATION FICHIERS'.
+           CALL 'CRE-FICHIERS' USING WS-MODE-PARM.
+           MOVE RETURN-CODE TO WS-RC-ETAPE.
+           IF WS-RC-ETAPE NOT = 0
+              DISPLAY 'ARRET CHAINE - ECHEC CRE-FICHIERS, RC='
+                 WS-RC-ETAPE
+              GO TO FIN
+           END-IF.
+
+           DISPLAY 'ETAPE 2/4 : CHARGEMENT DU BUFFER AS400'.
+           CALL 'PG15CH08'.
+           MOVE RETURN-CODE TO WS-RC-ETAPE.
+           IF WS-RC-ETAPE NOT = 0
+              DISPLAY 'ARRET CHAINE - ECHEC PG15CH08, RC=' WS-RC-ETAPE
+              GO TO FIN
+           END-IF.
+
+           DISPLAY 'ETAPE 3/4 : EDITION DES RELEVES CLIENT'.
+           CALL 'PG17CH12' USING WS-DTARRETE-PARM.
+           MOVE RETURN-CODE TO WS-RC-ETAPE.
+           IF WS-RC-ETAPE NOT = 0
+              DISPLAY 'ARRET CHAINE - ECHEC PG17CH12, RC=' WS-RC-ETAPE
+              GO TO FIN
+           END-IF.
+
+           DISPLAY 'ETAPE 4/4 : RECONCILIATION FRIB/FMVTC'.
+           CALL 'RECONCIL'.
+           MOVE RETURN-CODE TO WS-RC-ETAPE.
+           IF WS-RC-ETAPE NOT = 0
+              DISPLAY 'ARRET CHAINE - ECHEC RECONCIL, RC=' WS-RC-ETAPE
+              GO TO FIN
+           END-IF.
+
+           DISPLAY 'CHAINE DE FIN DE JOURNEE TERMINEE AVEC SUCCES'.
+           MOVE 0 TO RETURN-CODE.
+       FIN.
+           DISPLAY '=========================================='.
+           STOP RUN.
