@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRLINTEG.
+      *CONTROLE D'INTEGRITE REFERENTIELLE FRIB/FMVTC PAR RAPPORT A FCLT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FCLT    ASSIGN TO DD-CLT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CODE-TCLT
+           FILE STATUS IS FS-CLT.
+
+           SELECT FRIB    ASSIGN TO DD-RIB
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CLT-TRIB
+           FILE STATUS IS FS-RIB.
+
+           SELECT FMVTC   ASSIGN TO AS-MVTC
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MVTC.
+
+           SELECT FEXCEPT ASSIGN TO AS-EXCEPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-EXCEPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FCLT.
+       01  ENR-TCLT.
+           10 CODE-TCLT   PIC 9(5).
+           10 NOM-TCLT    PIC X(20).
+           10 PRENOM-TCLT PIC X(20).
+           10 CODEAG-TCLT PIC 9(7).
+       FD  FRIB.
+       01  ENR-TRIB.
+           10 CLT-TRIB    PIC 9(5).
+           10 CPTE-TRIB   PIC X(23).
+           10 DATE-TRIB   PIC 9(8).
+           10 SOLDE-TRIB  PIC 9(9)V9(2).
+           10 SENS-TRIB   PIC X.
+       FD  FMVTC.
+       01  ENR-TMVTC.
+           10 CLT-TMVTC   PIC 9(5).
+           10 DATE-TMVTC  PIC 9(8).
+           10 MONT-TMVTC  PIC 9(9)V9(2).
+           10 SENS-TMVTC  PIC X.
+       FD  FEXCEPT.
+       01  ENR-EXCEPT.
+           10 EXC-TYPE     PIC X(4).
+           10 EXC-CODECLT  PIC 9(5).
+           10 EXC-DETAIL   PIC X(30).
+           10 EXC-LIBELLE  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  FS-CLT      PIC XX VALUE ZERO.
+       01  FS-RIB      PIC XX VALUE ZERO.
+       01  FS-MVTC     PIC XX VALUE ZERO.
+       01  FS-EXCEPT   PIC XX VALUE ZERO.
+       01  WS-RIB-EOF  PIC X VALUE 'N'.
+       01  WS-MVTC-EOF PIC X VALUE 'N'.
+       01  WS-NBORPH-RIB  PIC 9(5) VALUE ZERO.
+       01  WS-NBORPH-MVT  PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROG.
+           PERFORM DEBUT.
+           PERFORM CONTROLE-RIB.
+           PERFORM CONTROLE-MVTC.
+           PERFORM FIN.
+      *---------------------NIVEAU 1
+       DEBUT.
+           OPEN INPUT FCLT FRIB FMVTC.
+           OPEN OUTPUT FEXCEPT.
+           IF FS-CLT NOT = '00' OR FS-RIB NOT = '00' OR
+              FS-MVTC NOT = '00' OR FS-EXCEPT NOT = '00'
+              DISPLAY 'ERR. OUVERTURE FICHIERS'
+              DISPLAY 'FS-CLT   : ' FS-CLT
+              DISPLAY 'FS-RIB   : ' FS-RIB
+              DISPLAY 'FS-MVTC  : ' FS-MVTC
+              DISPLAY 'FS-EXCEPT: ' FS-EXCEPT
+           END-IF.
+      *----------------------------------------------------------------
+      *    BALAYAGE DE FRIB - RECHERCHE ALEATOIRE DU CLIENT DANS FCLT  *
+      *----------------------------------------------------------------
+       CONTROLE-RIB.
+           PERFORM LIRE-RIB.
+           PERFORM VERIFIER-RIB UNTIL WS-RIB-EOF = 'O'.
+       LIRE-RIB.
+           READ FRIB
+           AT END MOVE 'O' TO WS-RIB-EOF
+           END-READ.
+       VERIFIER-RIB.
+           MOVE CLT-TRIB TO CODE-TCLT.
+           READ FCLT
+           INVALID KEY
+              ADD 1 TO WS-NBORPH-RIB
+              MOVE 'RIB'      TO EXC-TYPE
+              MOVE CLT-TRIB   TO EXC-CODECLT
+              MOVE CPTE-TRIB  TO EXC-DETAIL
+              MOVE 'COMPTE RIB SANS CLIENT DANS FCLT' TO EXC-LIBELLE
+              WRITE ENR-EXCEPT
+              DISPLAY 'ORPHELIN RIB - CLIENT: ' CLT-TRIB
+           NOT INVALID KEY CONTINUE
+           END-READ.
+           PERFORM LIRE-RIB.
+      *----------------------------------------------------------------
+      *    BALAYAGE DE FMVTC - RECHERCHE ALEATOIRE DU CLIENT DANS FCLT *
+      *----------------------------------------------------------------
+       CONTROLE-MVTC.
+           PERFORM LIRE-MVTC.
+           PERFORM VERIFIER-MVTC UNTIL WS-MVTC-EOF = 'O'.
+       LIRE-MVTC.
+           READ FMVTC
+           AT END MOVE 'O' TO WS-MVTC-EOF
+           END-READ.
+       VERIFIER-MVTC.
+           MOVE CLT-TMVTC TO CODE-TCLT.
+           READ FCLT
+           INVALID KEY
+              ADD 1 TO WS-NBORPH-MVT
+              MOVE 'MVT'      TO EXC-TYPE
+              MOVE CLT-TMVTC  TO EXC-CODECLT
+              MOVE DATE-TMVTC TO EXC-DETAIL
+              MOVE 'MOUVEMENT SANS CLIENT DANS FCLT' TO EXC-LIBELLE
+              WRITE ENR-EXCEPT
+              DISPLAY 'ORPHELIN MVT - CLIENT: ' CLT-TMVTC
+           NOT INVALID KEY CONTINUE
+           END-READ.
+           PERFORM LIRE-MVTC.
+       FIN.
+           DISPLAY 'TOTAL ORPHELINS RIB: ' WS-NBORPH-RIB.
+           DISPLAY 'TOTAL ORPHELINS MVT: ' WS-NBORPH-MVT.
+           CLOSE FCLT FRIB FMVTC FEXCEPT.
+           STOP RUN.
