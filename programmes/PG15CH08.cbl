@@ -27,13 +27,24 @@
            RECORD KEY IS CODE-TCLT                                      
            FILE STATUS IS FS-CLT.                                       
                                                                         
-           SELECT FRIB     ASSIGN TO DD-RIB                             
-           ORGANIZATION IS INDEXED                                      
-           ACCESS MODE IS RANDOM                                    
-           RECORD KEY IS CLT-TRIB                                       
-           FILE STATUS IS FS-RIB.                                       
-                                                                        
-       DATA DIVISION.                                                   
+           SELECT FRIB     ASSIGN TO DD-RIB
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CLT-TRIB
+           FILE STATUS IS FS-RIB.
+
+           SELECT FREJETS ASSIGN TO AS-REJETS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REJETS.
+
+           SELECT FCKPT ASSIGN TO DD-CKPT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CKPT-CLE
+           FILE STATUS IS FS-CKPT.
+
+       DATA DIVISION.
        FILE SECTION.                                                    
        FD  FAGENCE.                                                     
        01  ENR-TAG.                                                     
@@ -51,9 +62,21 @@
            10 CPTE-TRIB   PIC X(23).                                    
            10 DATE-TRIB   PIC 9(8).                                     
            10 SOLDE-TRIB  PIC 9(9)V9(2).                                
-           10 SENS-TRIB   PIC X.                                        
-       FD  FMVTC.                                                       
-       01  ENR-TMVTC.                                                   
+           10 SENS-TRIB   PIC X.
+       FD  FREJETS.
+       01  ENR-REJET.
+           10 REJ-ID-TAB    PIC X.
+           10 REJ-LIGNE     PIC X(60).
+           10 REJ-CODE      PIC X(4).
+           10 REJ-LIBELLE   PIC X(40).
+           10 REJ-CLE-CALC  PIC 9.
+           10 REJ-CLE-STOCK PIC 9.
+       FD  FCKPT.
+       01  ENR-CKPT.
+           10 CKPT-CLE          PIC X(1).
+           10 CKPT-DERNIER-ENR  PIC 9(5).
+       FD  FMVTC.
+       01  ENR-TMVTC.                                                 
            10 CLT-TMVTC    PIC 9(5).                                    
            10 DATE-TMVTC   PIC 9(8).                                    
            10 MONT-TMVTC   PIC 9(9)V9(2).                               
@@ -79,6 +102,9 @@
            10 LIGNE-RIB REDEFINES LIGNE-AG.
               15 CLT-RIB    PIC 9(5).
               15 CPTE-RIB   PIC X(23).
+              15 CPTE-RIB-NUM REDEFINES CPTE-RIB.
+                 20 CPTE-RIB-22 PIC 9(22).
+                 20 CPTE-RIB-CLE PIC 9.
               15 DATE-RIB   PIC 9(8).
               15 SOLDE-RIB  PIC 9(9)V9(2).
               15 SENS-RIB   PIC X.
@@ -90,104 +116,281 @@
               15 MONT-MVTC   PIC 9(9)V9(2).
               15 SENS-MVTC   PIC X.
               15 FILLER PIC X(54).
-                                     
-       WORKING-STORAGE SECTION.                                         
-       01  WS-BUFFER-EOF PIC X VALUE 'N'.                               
-       77  CLE-AG  PIC 9.                                               
-       01  WRESTE  PIC 9.                                               
-       01  FS-AGENCE   PIC XX VALUE ZERO.                               
-       01  FS-BUFFER   PIC XX VALUE ZERO.                               
-       01  FS-RIB      PIC XX VALUE ZERO.                               
-       01  FS-MVTC     PIC XX VALUE ZERO.                               
-       01  FS-CLT      PIC XX VALUE ZERO.                               
-       01  WQUOT  PIC 9.                                                
-       PROCEDURE DIVISION.                                              
+
+           10 LIGNE-CTL REDEFINES LIGNE-AG.
+              15 CTL-NBAG   PIC 9(5).
+              15 CTL-NBCLT  PIC 9(5).
+              15 CTL-NBRIB  PIC 9(5).
+              15 CTL-NBMVT  PIC 9(5).
+              15 FILLER PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BUFFER-EOF PIC X VALUE 'N'.
+       77  CLE-AG  PIC 9.
+       77  CLE-RIB PIC 9.
+       01  FS-AGENCE   PIC XX VALUE ZERO.
+       01  FS-BUFFER   PIC XX VALUE ZERO.
+       01  FS-RIB      PIC XX VALUE ZERO.
+       01  FS-MVTC     PIC XX VALUE ZERO.
+       01  FS-CLT      PIC XX VALUE ZERO.
+       01  FS-REJETS   PIC XX VALUE ZERO.
+       01  WS-CLE-VALIDE PIC X VALUE 'O'.
+      *----CONTROLE HEADER (0) / TRAILER (9) DU FICHIER AS-BUFFER-------
+       01  WS-EXP-NBAG    PIC 9(5) VALUE ZERO.
+       01  WS-EXP-NBCLT   PIC 9(5) VALUE ZERO.
+       01  WS-EXP-NBRIB   PIC 9(5) VALUE ZERO.
+       01  WS-EXP-NBMVT   PIC 9(5) VALUE ZERO.
+       01  WS-CNT-NBAG    PIC 9(5) VALUE ZERO.
+       01  WS-CNT-NBCLT   PIC 9(5) VALUE ZERO.
+       01  WS-CNT-NBRIB   PIC 9(5) VALUE ZERO.
+       01  WS-CNT-NBMVT   PIC 9(5) VALUE ZERO.
+       01  WS-REJ-NBAG    PIC 9(5) VALUE ZERO.
+       01  WS-REJ-NBRIB   PIC 9(5) VALUE ZERO.
+       01  WS-CTL-OK      PIC X VALUE 'O'.
+      *----REPRISE SUR INCIDENT - CHECKPOINT AS-BUFFER------------------
+       01  FS-CKPT           PIC XX VALUE ZERO.
+       01  WS-NUM-ENR        PIC 9(5) VALUE ZERO.
+       01  WS-DERNIER-ENR    PIC 9(5) VALUE ZERO.
+       01  WS-REPRISE        PIC X VALUE 'N'.
+           88 EN-REPRISE     VALUE 'O'.
+       PROCEDURE DIVISION.                                            
        PROG.                                          
            PERFORM DEBUT.                                               
            PERFORM TRAITEMENT UNTIL WS-BUFFER-EOF = 'O'.                
            PERFORM FIN.                                                 
       *---------------------NIVEAU 1                                    
-       DEBUT.                                                           
-           MOVE 'N' TO WS-BUFFER-EOF.                                   
-           OPEN INPUT FBUFFER.                                          
-           OPEN OUTPUT FCLT FAGENCE FRIB FMVTC.                         
-           IF FS-BUFFER = '00' AND FS-AGENCE = '00' AND FS-CLT = '00'   
-           AND FS-RIB = '00' AND FS-MVTC = '00'                         
-           THEN DISPLAY 'DEB PG'                                        
-                PERFORM LECTURE                                         
-           ELSE DISPLAY 'ERR. OUV FILES: FB ' FS-BUFFER                 
-                DISPLAY 'ERR. OUV FILES: FA ' FS-AGENCE                 
-                DISPLAY 'ERR. OUV FILES: FC ' FS-CLT                    
-                DISPLAY 'ERR. OUV FILES: FR ' FS-RIB                    
-                DISPLAY 'ERR. OUV FILES: FM ' FS-MVTC                   
-           END-IF.                                                      
-       TRAITEMENT.                                                      
-           IF ID-TAB = "A" THEN                  
-              DIVIDE CODEAG-6 BY 7 GIVING WQUOT REMAINDER WRESTE        
-              COMPUTE CLE-AG = 7 - WRESTE                               
-              DISPLAY 'CLE CAL: ' CLE-AG ' CLE BUFFER: ' CODEAG-CLE     
-              IF CLE-AG NOT = CODEAG-CLE THEN                           
-                 DISPLAY 'CODE AGENCE ERRONE: ' CODE-AG                 
-              ELSE PERFORM CHG-LGTAG                                    
-              END-IF                                                    
-           END-IF.                                                      
-           IF ID-TAB = "C" THEN                                         
-              PERFORM CHG-LGTCLT.                                       
-           IF ID-TAB = "M" THEN                                         
-              PERFORM CHG-LGTMVTC.                                      
-           IF ID-TAB = "R" THEN                                         
-              PERFORM CHG-LGTRIB.                                       
-           PERFORM LECTURE.                                             
-       FIN.                                                             
-           CLOSE FBUFFER FAGENCE FCLT FMVTC FRIB.                       
-           STOP RUN.                                                    
+       DEBUT.
+           MOVE 'N' TO WS-BUFFER-EOF.
+           PERFORM OUVRIR-CKPT.
+           OPEN INPUT FBUFFER.
+           IF EN-REPRISE
+              OPEN I-O FCLT FAGENCE FRIB
+              OPEN EXTEND FMVTC FREJETS
+           ELSE
+              OPEN OUTPUT FCLT FAGENCE FRIB FMVTC FREJETS
+           END-IF.
+           IF FS-BUFFER = '00' AND FS-AGENCE = '00' AND FS-CLT = '00'
+           AND FS-RIB = '00' AND FS-MVTC = '00' AND FS-REJETS = '00'
+           THEN DISPLAY 'DEB PG'
+                PERFORM LECTURE
+                PERFORM CONTROLE-HEADER
+                PERFORM LECTURE
+           ELSE DISPLAY 'ERR. OUV FILES: FB ' FS-BUFFER
+                DISPLAY 'ERR. OUV FILES: FA ' FS-AGENCE
+                DISPLAY 'ERR. OUV FILES: FC ' FS-CLT
+                DISPLAY 'ERR. OUV FILES: FR ' FS-RIB
+                DISPLAY 'ERR. OUV FILES: FM ' FS-MVTC
+                DISPLAY 'ERR. OUV FILES: FJ ' FS-REJETS
+           END-IF.
+      *----------------------------------------------------------------
+      *    OUVERTURE / LECTURE DU CHECKPOINT DE REPRISE SUR INCIDENT   *
+      *----------------------------------------------------------------
+       OUVRIR-CKPT.
+           OPEN I-O FCKPT.
+           IF FS-CKPT = '35' THEN
+              OPEN OUTPUT FCKPT
+              MOVE '1' TO CKPT-CLE
+              MOVE ZERO TO CKPT-DERNIER-ENR
+              WRITE ENR-CKPT
+              CLOSE FCKPT
+              OPEN I-O FCKPT
+           END-IF.
+           MOVE '1' TO CKPT-CLE.
+           READ FCKPT
+              INVALID KEY MOVE ZERO TO CKPT-DERNIER-ENR
+           END-READ.
+           MOVE CKPT-DERNIER-ENR TO WS-DERNIER-ENR.
+           IF WS-DERNIER-ENR > ZERO THEN
+              MOVE 'O' TO WS-REPRISE
+              DISPLAY 'REPRISE SUR INCIDENT - DERNIER ENR TRAITE : '
+                 WS-DERNIER-ENR
+           END-IF.
+       TRAITEMENT.
+           IF ID-TAB = "A" THEN
+              IF EN-REPRISE AND WS-NUM-ENR NOT > WS-DERNIER-ENR THEN
+                 ADD 1 TO WS-CNT-NBAG
+              ELSE
+                 CALL 'AGCLE' USING CODEAG-6 CODEAG-CLE CLE-AG
+                    WS-CLE-VALIDE
+                 DISPLAY 'CLE CAL: ' CLE-AG ' CLE BUFFER: ' CODEAG-CLE
+                 IF WS-CLE-VALIDE = 'N' THEN
+                    PERFORM REJETER-CLE-AGENCE
+                 ELSE
+                    PERFORM CHG-LGTAG
+                    PERFORM MAJ-CKPT
+                 END-IF
+              END-IF
+           END-IF.
+           IF ID-TAB = "C" THEN
+              IF EN-REPRISE AND WS-NUM-ENR NOT > WS-DERNIER-ENR THEN
+                 ADD 1 TO WS-CNT-NBCLT
+              ELSE
+                 PERFORM CHG-LGTCLT
+                 PERFORM MAJ-CKPT
+              END-IF
+           END-IF.
+           IF ID-TAB = "M" THEN
+              IF EN-REPRISE AND WS-NUM-ENR NOT > WS-DERNIER-ENR THEN
+                 ADD 1 TO WS-CNT-NBMVT
+              ELSE
+                 PERFORM CHG-LGTMVTC
+                 PERFORM MAJ-CKPT
+              END-IF
+           END-IF.
+           IF ID-TAB = "R" THEN
+              IF EN-REPRISE AND WS-NUM-ENR NOT > WS-DERNIER-ENR THEN
+                 ADD 1 TO WS-CNT-NBRIB
+              ELSE
+                 CALL 'RIBCLE' USING CPTE-RIB-22 CPTE-RIB-CLE CLE-RIB
+                    WS-CLE-VALIDE
+                 IF WS-CLE-VALIDE = 'N' THEN
+                    PERFORM REJETER-CLE-RIB
+                 ELSE
+                    PERFORM CHG-LGTRIB
+                    PERFORM MAJ-CKPT
+                 END-IF
+              END-IF
+           END-IF.
+           IF ID-TAB = "9" THEN
+              PERFORM CONTROLE-TRAILER.
+           PERFORM LECTURE.
+      *----------------------------------------------------------------
+      *    MISE A JOUR DU CHECKPOINT APRES CHAQUE ENR. AS-BUFFER TRAITE
+      *----------------------------------------------------------------
+       MAJ-CKPT.
+           MOVE WS-NUM-ENR TO CKPT-DERNIER-ENR.
+           REWRITE ENR-CKPT.
+       FIN.
+           IF WS-CTL-OK = 'O'
+              MOVE '1' TO CKPT-CLE
+              MOVE ZERO TO CKPT-DERNIER-ENR
+              REWRITE ENR-CKPT
+           END-IF.
+           CLOSE FBUFFER FAGENCE FCLT FMVTC FRIB FREJETS FCKPT.
+           IF WS-CTL-OK = 'O'
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+      *----------------------------------------------------------------
+      *    CONTROLE DE L'ENREGISTREMENT HEADER (ID-TAB = 0)            *
+      *----------------------------------------------------------------
+       CONTROLE-HEADER.
+           IF ID-TAB = "0" THEN
+              MOVE CTL-NBAG  TO WS-EXP-NBAG
+              MOVE CTL-NBCLT TO WS-EXP-NBCLT
+              MOVE CTL-NBRIB TO WS-EXP-NBRIB
+              MOVE CTL-NBMVT TO WS-EXP-NBMVT
+              DISPLAY 'HEADER LU - AG: ' CTL-NBAG ' CLT: ' CTL-NBCLT
+                 ' RIB: ' CTL-NBRIB ' MVT: ' CTL-NBMVT
+           ELSE
+              DISPLAY 'ERR. HEADER AS-BUFFER ABSENT OU INVALIDE'
+              MOVE 'N' TO WS-CTL-OK
+           END-IF.
+      *----------------------------------------------------------------
+      *    CONTROLE DE L'ENREGISTREMENT TRAILER (ID-TAB = 9)           *
+      *----------------------------------------------------------------
+       CONTROLE-TRAILER.
+           DISPLAY 'TRAILER LU - AG: ' CTL-NBAG ' CLT: ' CTL-NBCLT
+              ' RIB: ' CTL-NBRIB ' MVT: ' CTL-NBMVT.
+           IF CTL-NBAG NOT = WS-EXP-NBAG OR
+              CTL-NBCLT NOT = WS-EXP-NBCLT OR
+              CTL-NBRIB NOT = WS-EXP-NBRIB OR
+              CTL-NBMVT NOT = WS-EXP-NBMVT THEN
+              DISPLAY 'ERR. TRAILER INCOHERENT AVEC LE HEADER'
+              MOVE 'N' TO WS-CTL-OK
+           END-IF.
+           IF CTL-NBAG NOT = WS-CNT-NBAG + WS-REJ-NBAG OR
+              CTL-NBCLT NOT = WS-CNT-NBCLT OR
+              CTL-NBRIB NOT = WS-CNT-NBRIB + WS-REJ-NBRIB OR
+              CTL-NBMVT NOT = WS-CNT-NBMVT THEN
+              DISPLAY 'ERR. LOT TRONQUE OU CORROMPU - COMPTES: AG '
+                 WS-CNT-NBAG ' (REJ ' WS-REJ-NBAG ') CLT ' WS-CNT-NBCLT
+                 ' RIB ' WS-CNT-NBRIB ' (REJ ' WS-REJ-NBRIB ') MVT '
+                 WS-CNT-NBMVT
+              MOVE 'N' TO WS-CTL-OK
+           ELSE
+              DISPLAY 'CONTROLE LOT AS-BUFFER: OK'
+           END-IF.
       *-----------------NIVEAU 2------------------                      
       *    ECRITURE ENREGISTREMENTS AGENCE       *                                             
       ********************************************                      
-       CHG-LGTAG.                                                       
-           MOVE CODE-AG   TO CODE-TAG.                                  
-           MOVE LIBELLE-AG TO LIBELLE-TAG.                              
-           WRITE ENR-TAG                                                
-           INVALID KEY DISPLAY 'ERR. ECR. AGENCE: ' FS-AGENCE           
-           NOT INVALID KEY DISPLAY 'ENR AGENCE OK: ' ENR-TAG            
-           END-WRITE.                                                   
-      ********************************************                      
-      *    ECRITURE ENREGISTREMENTS CLIENT       *                      
-      ********************************************                      
-       CHG-LGTCLT.                                                      
-           MOVE CODE-CLT    TO CODE-TCLT.                               
-           MOVE NOM-CLT     TO NOM-TCLT.                                
-           MOVE PRENOM-CLT  TO PRENOM-TCLT.                             
-           MOVE CODEAG-CLT  TO CODEAG-TCLT.                             
-           WRITE ENR-TCLT                                               
-           INVALID KEY DISPLAY 'ERR. ECR. CLIENT: ' FS-CLT              
-           NOT INVALID KEY DISPLAY 'ENR CLIENT OK: ' ENR-TCLT           
-           END-WRITE.                        
+       CHG-LGTAG.
+           MOVE CODE-AG   TO CODE-TAG.
+           MOVE LIBELLE-AG TO LIBELLE-TAG.
+           WRITE ENR-TAG
+           INVALID KEY DISPLAY 'ERR. ECR. AGENCE: ' FS-AGENCE
+           NOT INVALID KEY DISPLAY 'ENR AGENCE OK: ' ENR-TAG
+           END-WRITE.
+           ADD 1 TO WS-CNT-NBAG.
+      ************************************************
+      *    REJET: CLE AGENCE ERRONEE                 *
+      ************************************************
+       REJETER-CLE-AGENCE.
+           DISPLAY 'CODE AGENCE ERRONE: ' CODE-AG.
+           MOVE ID-TAB      TO REJ-ID-TAB.
+           MOVE LIGNE-AG    TO REJ-LIGNE.
+           MOVE 'A001'      TO REJ-CODE.
+           MOVE 'CLE AGENCE ERRONEE' TO REJ-LIBELLE.
+           MOVE CLE-AG      TO REJ-CLE-CALC.
+           MOVE CODEAG-CLE  TO REJ-CLE-STOCK.
+           WRITE ENR-REJET.
+           ADD 1 TO WS-REJ-NBAG.
+      ************************************************
+      *    REJET: CLE COMPTE (CPTE-TRIB) ERRONEE     *
+      ************************************************
+       REJETER-CLE-RIB.
+           DISPLAY 'CLE COMPTE ERRONEE: ' CPTE-RIB.
+           MOVE ID-TAB      TO REJ-ID-TAB.
+           MOVE LIGNE-AG    TO REJ-LIGNE.
+           MOVE 'A003'      TO REJ-CODE.
+           MOVE 'CLE COMPTE ERRONEE' TO REJ-LIBELLE.
+           MOVE CLE-RIB       TO REJ-CLE-CALC.
+           MOVE CPTE-RIB-CLE  TO REJ-CLE-STOCK.
+           WRITE ENR-REJET.
+           ADD 1 TO WS-REJ-NBRIB.
+      ********************************************
+      *    ECRITURE ENREGISTREMENTS CLIENT       *
+      ********************************************
+       CHG-LGTCLT.
+           MOVE CODE-CLT    TO CODE-TCLT.
+           MOVE NOM-CLT     TO NOM-TCLT.
+           MOVE PRENOM-CLT  TO PRENOM-TCLT.
+           MOVE CODEAG-CLT  TO CODEAG-TCLT.
+           WRITE ENR-TCLT
+           INVALID KEY DISPLAY 'ERR. ECR. CLIENT: ' FS-CLT
+           NOT INVALID KEY DISPLAY 'ENR CLIENT OK: ' ENR-TCLT
+           END-WRITE.
+           ADD 1 TO WS-CNT-NBCLT.
       ********************************************                      
       *    ECRITURE ENREGISTREMENTS RIB          *                      
       ********************************************                      
-       CHG-LGTRIB.                                                      
-           MOVE CLT-RIB   TO CLT-TRIB.                                  
-           MOVE CPTE-RIB  TO CPTE-TRIB.                                 
-           MOVE DATE-RIB  TO DATE-TRIB.                                 
-           MOVE SOLDE-RIB TO SOLDE-TRIB.                                
-           MOVE SENS-RIB  TO SENS-TRIB.                                 
-           WRITE ENR-TRIB                                               
-           INVALID KEY DISPLAY 'ERR. ECR. CLIENT: ' FS-RIB              
-           NOT INVALID KEY DISPLAY 'ENR RIB    OK: ' ENR-TRIB           
-           END-WRITE.                                                   
+       CHG-LGTRIB.
+           MOVE CLT-RIB   TO CLT-TRIB.
+           MOVE CPTE-RIB  TO CPTE-TRIB.
+           MOVE DATE-RIB  TO DATE-TRIB.
+           MOVE SOLDE-RIB TO SOLDE-TRIB.
+           MOVE SENS-RIB  TO SENS-TRIB.
+           WRITE ENR-TRIB
+           INVALID KEY DISPLAY 'ERR. ECR. CLIENT: ' FS-RIB
+           NOT INVALID KEY DISPLAY 'ENR RIB    OK: ' ENR-TRIB
+           END-WRITE.
+           ADD 1 TO WS-CNT-NBRIB.
       ************************************************                  
       *    ECRITURE ENREGISTREMENTS MOUVEMENTS COMPTE*                  
       ************************************************                  
-       CHG-LGTMVTC.                                                     
-           MOVE CLT-MVTC   TO CLT-TMVTC.                                
-           MOVE DATE-MVTC  TO DATE-TMVTC.                               
-           MOVE MONT-MVTC  TO MONT-TMVTC.    
-           MOVE SENS-MVTC  TO SENS-TMVTC.                               
-           WRITE ENR-TMVTC.                                             
+       CHG-LGTMVTC.
+           MOVE CLT-MVTC   TO CLT-TMVTC.
+           MOVE DATE-MVTC  TO DATE-TMVTC.
+           MOVE MONT-MVTC  TO MONT-TMVTC.
+           MOVE SENS-MVTC  TO SENS-TMVTC.
+           WRITE ENR-TMVTC.
+           ADD 1 TO WS-CNT-NBMVT.
       *-----------LECTURE INITIALE & COURANTE CONFONDUES----------------
-       LECTURE.                                                         
-           READ FBUFFER                                                 
-           AT END MOVE 'O' TO WS-BUFFER-EOF                             
-           END-READ.                                                    
+       LECTURE.
+           READ FBUFFER
+           AT END MOVE 'O' TO WS-BUFFER-EOF
+           NOT AT END ADD 1 TO WS-NUM-ENR
+           END-READ.                                                  
                                                                                                                                                             
\ No newline at end of file
