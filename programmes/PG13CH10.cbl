@@ -6,16 +6,22 @@
                                                                         
        ENVIRONMENT DIVISION.                                            
        INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT EMPFILE ASSIGN TO "UT-S-EMPDD.dat"                         
-           ORGANIZATION IS SEQUENTIAL                                   
-           FILE STATUS IS WS-FSEMP.                                     
-                                                                        
-           SELECT SALFILE ASSIGN TO "UT-S-SALDD.dat"                          
-           ORGANIZATION IS SEQUENTIAL                                   
-           FILE STATUS IS WS-FSALFILE.                                  
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO WS-EMPFILE-NAME
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FSEMP.
+
+           SELECT SALFILE ASSIGN TO WS-SALFILE-NAME
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FSALFILE.
+
+           SELECT FCKPT ASSIGN TO WS-CKPTFILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CKPT-CLE
+           FILE STATUS IS WS-FCKPT.
+       DATA DIVISION.
+       FILE SECTION.
        FD EMPFILE.                                                      
        01 EMPREC.                                                       
          05 EMPID        PIC X(5).                                      
@@ -36,47 +42,145 @@
          05 FILLER       PIC X(2).                                      
          05 SALMONTH     PIC 9(5).                                      
          05 FILLER       PIC X(2).                                      
-         05 SALANN       PIC 9(10).                                     
-         05 FILLER       PIC X(32).                                     
-       WORKING-STORAGE SECTION.                                         
-       01 WS-FSEMP       PIC X(2) VALUE ZERO.                           
-       01 WS-EMPSAL      PIC 9(5).                                      
-       01 WS-FSALFILE    PIC X(2) VALUE ZERO.                           
-       01 WS-SALANN      PIC 9(10).                                     
-       PROCEDURE DIVISION.                                              
-           PERFORM INIT.                                                
+         05 SALANN       PIC 9(10).
+         05 FILLER       PIC X(2).
+         05 SALNET        PIC 9(10).
+         05 FILLER       PIC X(20).
+       FD FCKPT.
+       01 ENR-CKPT.
+         05 CKPT-CLE        PIC X(1).
+         05 CKPT-DERNIER-ID PIC X(5).
+       WORKING-STORAGE SECTION.
+       01 WS-FSEMP       PIC X(2) VALUE ZERO.
+       01 WS-EMPSAL      PIC 9(5).
+       01 WS-FSALFILE    PIC X(2) VALUE ZERO.
+       01 WS-SALANN      PIC 9(10).
+       01 WS-NBMOIS      PIC 9(2) VALUE 12.
+       01 WS-NBMOIS-SAISIE PIC 9(2) VALUE ZERO.
+       01 WS-PRIME       PIC 9(7) VALUE ZERO.
+       01 WS-PRIME-SAISIE PIC 9(7) VALUE ZERO.
+       01 WS-SALNET      PIC 9(10).
+       01 WS-TX-CHARGES  PIC 9V9(4) VALUE 0.2200.
+       01 WS-TX-CHARGES-SAISIE PIC 9V9(4) VALUE ZERO.
+       01 WS-FCKPT       PIC X(2) VALUE ZERO.
+       01 WS-DERNIER-ID  PIC X(5) VALUE SPACES.
+       01 WS-REPRISE     PIC X VALUE 'N'.
+           88 EN-REPRISE  VALUE 'O'.
+       01 WS-PERIODE       PIC X(6) VALUE SPACES.
+       01 WS-EMPFILE-NAME  PIC X(20) VALUE "UT-S-EMPDD.dat".
+       01 WS-SALFILE-NAME  PIC X(20) VALUE "UT-S-SALDD.dat".
+       01 WS-CKPTFILE-NAME PIC X(20) VALUE "UT-S-CKPDD.dat".
+       PROCEDURE DIVISION.
+           PERFORM INIT.
       *    PERFORM LECTURE-CALCUL.                                      
       *    PERFORM MOVE-VALUE.                                          
       *    PERFORM ECRITURE UNTIL WS-FSALFILE NOT = '00'                
            PERFORM FIN.                                                 
-       INIT.                                                            
-           OPEN INPUT EMPFILE.                                          
-           OPEN EXTEND SALFILE.                                         
-           DISPLAY 'FILE STATUS PS EMPLOYES : ' WS-FSEMP.               
-           DISPLAY 'FILE STATUS PS SALAIRES ANNUELS : ' WS-FSALFILE.    
-                                                                        
-           IF WS-FSEMP = '00' AND WS-FSALFILE = '00' THEN               
-           PERFORM TRAITEMENT UNTIL WS-FSEMP NOT = '00'.                
-       TRAITEMENT.                                                      
-                READ EMPFILE                                            
-                     NOT AT END DISPLAY 'CURRENT RECORD : ' EMPREC      
-                          MOVE EMPSAL TO WS-EMPSAL                      
-                          CALL 'YEARSAL' USING WS-EMPSAL, WS-SALANN     
-                          DISPLAY 'SALAIRE ANNUEL : ' WS-SALANN         
-                          PERFORM MOVE-VALUE                            
-                          PERFORM ECRITURE                              
-                END-READ.                                               
-       MOVE-VALUE.                                                      
-           MOVE EMPID TO SALID.                                         
-           MOVE EMPNOM TO SALNOM.                                       
-           MOVE EMPVILLE TO SALVILLE.                                   
-           MOVE EMPSAL TO SALMONTH.                                     
-           MOVE WS-SALANN TO SALANN.                                    
-       ECRITURE.                                                        
+       INIT.
+           DISPLAY 'PERIODE DE PAIE (AAAAMM, VIDE = FICHIERS PAR '
+              'DEFAUT) : ' WITH NO ADVANCING.
+           ACCEPT WS-PERIODE.
+           IF WS-PERIODE NOT = SPACES
+              STRING 'UT-S-EMPDD.' DELIMITED BY SIZE
+                     WS-PERIODE   DELIMITED BY SIZE
+                     INTO WS-EMPFILE-NAME
+              END-STRING
+              STRING 'UT-S-SALDD.' DELIMITED BY SIZE
+                     WS-PERIODE   DELIMITED BY SIZE
+                     INTO WS-SALFILE-NAME
+              END-STRING
+              STRING 'UT-S-CKPDD.' DELIMITED BY SIZE
+                     WS-PERIODE   DELIMITED BY SIZE
+                     INTO WS-CKPTFILE-NAME
+              END-STRING
+           END-IF.
+           DISPLAY 'TAUX DE CHARGES (9V9999, VIDE = ' WS-TX-CHARGES
+              ') : ' WITH NO ADVANCING.
+           ACCEPT WS-TX-CHARGES-SAISIE.
+           IF WS-TX-CHARGES-SAISIE NOT = ZERO
+              MOVE WS-TX-CHARGES-SAISIE TO WS-TX-CHARGES
+           END-IF.
+           DISPLAY 'NOMBRE DE MOIS (99, VIDE = ' WS-NBMOIS
+              ') : ' WITH NO ADVANCING.
+           ACCEPT WS-NBMOIS-SAISIE.
+           IF WS-NBMOIS-SAISIE NOT = ZERO
+              MOVE WS-NBMOIS-SAISIE TO WS-NBMOIS
+           END-IF.
+           DISPLAY 'PRIME ANNUELLE (9(7), VIDE = ' WS-PRIME
+              ') : ' WITH NO ADVANCING.
+           ACCEPT WS-PRIME-SAISIE.
+           IF WS-PRIME-SAISIE NOT = ZERO
+              MOVE WS-PRIME-SAISIE TO WS-PRIME
+           END-IF.
+           OPEN INPUT EMPFILE.
+           OPEN EXTEND SALFILE.
+           DISPLAY 'FILE STATUS PS EMPLOYES : ' WS-FSEMP.
+           DISPLAY 'FILE STATUS PS SALAIRES ANNUELS : ' WS-FSALFILE.
+           PERFORM OUVRIR-CKPT.
+
+           IF WS-FSEMP = '00' AND WS-FSALFILE = '00' THEN
+           PERFORM TRAITEMENT UNTIL WS-FSEMP NOT = '00'.
+       OUVRIR-CKPT.
+           OPEN I-O FCKPT.
+           IF WS-FCKPT = '35' THEN
+              OPEN OUTPUT FCKPT
+              MOVE '1' TO CKPT-CLE
+              MOVE SPACES TO CKPT-DERNIER-ID
+              WRITE ENR-CKPT
+              CLOSE FCKPT
+              OPEN I-O FCKPT
+           END-IF.
+           MOVE '1' TO CKPT-CLE.
+           READ FCKPT
+              INVALID KEY MOVE SPACES TO CKPT-DERNIER-ID
+           END-READ.
+           MOVE CKPT-DERNIER-ID TO WS-DERNIER-ID.
+           IF WS-DERNIER-ID NOT = SPACES THEN
+              MOVE 'O' TO WS-REPRISE
+              DISPLAY 'REPRISE SUR INCIDENT - DERNIER EMPID TRAITE : '
+                 WS-DERNIER-ID
+           END-IF.
+       TRAITEMENT.
+                READ EMPFILE
+                     NOT AT END DISPLAY 'CURRENT RECORD : ' EMPREC
+                          IF EN-REPRISE AND EMPID NOT > WS-DERNIER-ID
+                             CONTINUE
+                          ELSE
+                             MOVE EMPSAL TO WS-EMPSAL
+                             CALL 'YEARSAL' USING WS-EMPSAL, WS-SALANN,
+                                  WS-NBMOIS, WS-PRIME
+                             DISPLAY 'SALAIRE ANNUEL : ' WS-SALANN
+                             PERFORM DEDUCTIONS
+                             PERFORM MOVE-VALUE
+                             PERFORM ECRITURE
+                             PERFORM MAJ-CKPT
+                          END-IF
+                END-READ.
+       MAJ-CKPT.
+           MOVE EMPID TO CKPT-DERNIER-ID.
+           REWRITE ENR-CKPT.
+       DEDUCTIONS.
+           COMPUTE WS-SALNET ROUNDED =
+              WS-SALANN * (1 - WS-TX-CHARGES).
+           DISPLAY 'SALAIRE NET ANNUEL : ' WS-SALNET.
+       MOVE-VALUE.
+           MOVE EMPID TO SALID.
+           MOVE EMPNOM TO SALNOM.
+           MOVE EMPVILLE TO SALVILLE.
+           MOVE EMPSAL TO SALMONTH.
+           MOVE WS-SALANN TO SALANN.
+           MOVE WS-SALNET TO SALNET.
+       ECRITURE.
            WRITE SALREC.                                                
            DISPLAY "FOLLOWING RECORD INSERTED : " SALREC.               
                                                                         
-       FIN.                                                             
-           CLOSE EMPFILE.                                               
-           CLOSE SALFILE.                                               
-           STOP RUN.                                                    
\ No newline at end of file
+       FIN.
+           IF WS-FSEMP = '10' THEN
+              MOVE '1' TO CKPT-CLE
+              MOVE SPACES TO CKPT-DERNIER-ID
+              REWRITE ENR-CKPT
+           END-IF.
+           CLOSE EMPFILE.
+           CLOSE SALFILE.
+           CLOSE FCKPT.
+           STOP RUN.
