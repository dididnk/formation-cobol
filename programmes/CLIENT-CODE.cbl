@@ -29,9 +29,21 @@
        01  WS-FIN              PIC X VALUE "N".
        01  WS-SEARCH-AGENCE    PIC X(20) VALUE "AGENCE ETOILE".
        01  WS-LINE             PIC X(80).
+       01  WE-CLIENT-NUMBER    PIC ZZZZZZZZZZZZZZ9.
+       01  WS-NB-CLIENT        PIC 9(5) VALUE ZERO.
+       01  LG-TOTAL.
+           05 FILLER           PIC X(20) VALUE
+              "NOMBRE DE CLIENTS : ".
+           05 WE-NB-CLIENT     PIC ZZ,ZZ9.
        PROCEDURE DIVISION.
        MAIN-START.
            OPEN INPUT FCLIENT OUTPUT FPRINT.
+           DISPLAY "AGENCE RECHERCHEE (VIDE = " WS-SEARCH-AGENCE
+              ") : " WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-AGENCE.
+           IF WS-SEARCH-AGENCE = SPACES
+              MOVE "AGENCE ETOILE" TO WS-SEARCH-AGENCE
+           END-IF.
            MOVE WS-SEARCH-AGENCE TO AGENCE-KEY.
            START FCLIENT KEY IS >= AGENCE-KEY.
            IF WS-FS NOT = "00"
@@ -48,15 +60,21 @@
            DISPLAY "CLE PRIMAIRE  : " CLIENT-KEY.
            DISPLAY "CLE SECONDAIRE : " AGENCE-KEY.
       * --- construire la ligne d'impression correctement ---
+           MOVE CLIENT-NUMBER TO WE-CLIENT-NUMBER.
            STRING "PRIM:" DELIMITED BY SIZE
                   CLIENT-KEY DELIMITED BY SIZE
                   "  AGEN:" DELIMITED BY SIZE
                   AGENCE-KEY DELIMITED BY SIZE
+                  "  NCLI:" DELIMITED BY SIZE
+                  WE-CLIENT-NUMBER DELIMITED BY SIZE
                   INTO WS-LINE
            END-STRING.
            MOVE WS-LINE TO PRINT-REC.
            WRITE PRINT-REC.
+           ADD 1 TO WS-NB-CLIENT.
            GO TO LECTURE-SEQ.
        FIN-PGM.
+           MOVE WS-NB-CLIENT TO WE-NB-CLIENT.
+           WRITE PRINT-REC FROM LG-TOTAL.
            CLOSE FCLIENT FPRINT.
            STOP RUN.
