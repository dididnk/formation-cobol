@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOURMVT.
+       AUTHOR.     E NGBAME.
+      * PROGRAMME D'EDITION - JOURNAL DES MOUVEMENTS D'UNE DATE DONNEE
+      * FMVTC EST UN FICHIER SEQUENTIEL (PLUSIEURS MOUVEMENTS PAR
+      * CLIENT) : ON LE BALAYE EN ENTIER EN NE RETENANT QUE LES
+      * MOUVEMENTS DE LA DATE CHOISIE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FPRINT ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT.
+
+           SELECT FMVTC ASSIGN TO AS-MVTC
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MVTC.
+
+           SELECT FMVTC-TRIE ASSIGN TO "WK-MVTC-TRIE.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MVTRIE.
+
+           SELECT FMVTC-TRI  ASSIGN TO "WK-MVTC-TRI.dat".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FPRINT.
+       01  REC-PRT.
+            05 LG-PRT       PIC X(80).
+
+      * FICHIER SOURCE (ECRIT PAR LE CHARGEUR) - SEUL USAGE : ALIMENTER
+      * LE TRI CI-DESSOUS, D'OU DES NOMS DE RUBRIQUE DEDIES.
+       FD  FMVTC.
+       01  ENR-TMVTC-SRC.
+           10 CLT-TMVTC-SRC   PIC 9(5).
+           10 DATE-TMVTC-SRC  PIC 9(8).
+           10 MONT-TMVTC-SRC  PIC 9(9)V9(2).
+           10 SENS-TMVTC-SRC  PIC X.
+
+      * FICHIER DE TRAVAIL DU TRI (CLE MAJEURE = CLIENT)
+       SD  FMVTC-TRI.
+       01  ENR-TMVTC-TRI.
+           10 CLT-TMVTC-TRI   PIC 9(5).
+           10 DATE-TMVTC-TRI  PIC 9(8).
+           10 MONT-TMVTC-TRI  PIC 9(9)V9(2).
+           10 SENS-TMVTC-TRI  PIC X.
+
+      * FICHIER TRIE PAR CLIENT - C'EST CELUI QUE LE JOURNAL PARCOURT
+       FD  FMVTC-TRIE.
+       01  ENR-TMVTC.
+           10 CLT-TMVTC   PIC 9(5).
+           10 DATE-TMVTC  PIC 9(8).
+           10 MONT-TMVTC  PIC 9(9)V9(2).
+           10 SENS-TMVTC  PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 LG-VIDE     PIC X(80) VALUE SPACES.
+       01 LG-TITRE.
+          05 FILLER PIC X(20) VALUE SPACES.
+          05 FILLER PIC X(30) VALUE 'JOURNAL DES MOUVEMENTS DU '.
+          05 WE-DATE-ED PIC X(10).
+
+       01 LG-TRAC.
+          05 FILLER        PIC X(5) VALUE '     '.
+          05 FILLER        PIC X(16) VALUE '*--------------*'.
+          05 FILLER        PIC X(21) VALUE '--------------------*'.
+          05 FILLER        PIC X(16) VALUE '---------------*'.
+          05 FILLER        PIC X(16) VALUE '---------------*'.
+       01 LG-ENT-DET.
+          05 FILLER        PIC X(5) VALUE '     '.
+          05 FILLER        PIC X(16) VALUE 'I CLIENT       I'.
+          05 FILLER        PIC X(21) VALUE '     SENS           I'.
+          05 FILLER        PIC X(16) VALUE '     DEBIT     I'.
+          05 FILLER        PIC X(16) VALUE '    CREDIT     I'.
+       01 LG-DET.
+          05 FILLER        PIC X(8) VALUE '     I  '.
+          05 WE-CLIENT     PIC 9(5).
+          05 FILLER        PIC X(6)  VALUE '     I'.
+          05 WE-SENS       PIC X.
+          05 FILLER        PIC X(17) VALUE '                I'.
+          05 WE-DEBIT      PIC +ZZZBZZ9.99.
+          05 FILLER        PIC X(5)  VALUE '  I  '.
+          05 WE-CREDIT     PIC +ZZZBZZ9.99.
+       01 LG-TOT-DET.
+          05 FILLER        PIC X(5) VALUE '     '.
+          05 FILLER        PIC X(16) VALUE '                '.
+          05 FILLER        PIC X(23) VALUE '  ======> TOTAUX :  I  '.
+          05 WE-TDEBIT     PIC +ZZZBZZ9.99.
+          05 FILLER        PIC X(5) VALUE '  I  '.
+          05 WE-TCREDIT    PIC +ZZZBZZ9.99.
+
+       01 FS-PRINT      PIC XX VALUE '00'.
+       01 FS-MVTC       PIC XX VALUE '00'.
+       01 FS-MVTRIE     PIC XX VALUE '00'.
+       01 WS-DATE-CHOIX PIC 9(8).
+       01 WS-MVTC-EOF   PIC X VALUE 'N'.
+       01 WS-CUMUL-DEB  PIC 9(9)V9(2) VALUE ZERO.
+       01 WS-CUMUL-CRE  PIC 9(9)V9(2) VALUE ZERO.
+       01 WS-NB-MVT     PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY 'DATE DU JOURNAL (AAAAMMJJ) : '.
+           ACCEPT WS-DATE-CHOIX.
+           MOVE WS-DATE-CHOIX TO WE-DATE-ED.
+
+           OPEN OUTPUT FPRINT.
+           SORT FMVTC-TRI
+              ON ASCENDING KEY CLT-TMVTC-TRI
+              USING FMVTC
+              GIVING FMVTC-TRIE.
+           IF SORT-RETURN > 0
+              DISPLAY 'ERREUR TRI FMVTC, CODE = ' SORT-RETURN
+              GO TO FIN
+           END-IF.
+           OPEN INPUT FMVTC-TRIE.
+           IF FS-PRINT NOT = '00' OR FS-MVTRIE NOT = '00'
+              DISPLAY 'ERR. OUVERTURE FICHIERS: ' FS-PRINT ' '
+                 FS-MVTRIE
+              GO TO FIN
+           END-IF.
+
+           WRITE REC-PRT FROM LG-VIDE.
+           WRITE REC-PRT FROM LG-TITRE.
+           WRITE REC-PRT FROM LG-VIDE.
+           WRITE REC-PRT FROM LG-TRAC.
+           WRITE REC-PRT FROM LG-ENT-DET.
+           WRITE REC-PRT FROM LG-TRAC.
+
+           PERFORM LIRE-MOUVEMENT.
+           PERFORM TRAITER-MOUVEMENT UNTIL WS-MVTC-EOF = 'O'.
+
+           PERFORM IMPRIME-TOTAUX.
+           CLOSE FMVTC-TRIE.
+           CLOSE FPRINT.
+       FIN.
+           DISPLAY 'MOUVEMENTS DU JOUR IMPRIMES : ' WS-NB-MVT.
+           STOP RUN.
+
+       LIRE-MOUVEMENT.
+           READ FMVTC-TRIE
+              AT END MOVE 'O' TO WS-MVTC-EOF
+           END-READ.
+
+       TRAITER-MOUVEMENT.
+           IF DATE-TMVTC = WS-DATE-CHOIX
+              MOVE CLT-TMVTC TO WE-CLIENT
+              MOVE SENS-TMVTC TO WE-SENS
+              IF SENS-TMVTC = 'D'
+                 MOVE MONT-TMVTC TO WE-DEBIT
+                 MOVE ZEROES     TO WE-CREDIT
+                 ADD MONT-TMVTC TO WS-CUMUL-DEB
+              ELSE
+                 MOVE MONT-TMVTC TO WE-CREDIT
+                 MOVE ZEROES     TO WE-DEBIT
+                 ADD MONT-TMVTC TO WS-CUMUL-CRE
+              END-IF
+              WRITE REC-PRT FROM LG-DET
+              ADD 1 TO WS-NB-MVT
+           END-IF.
+           PERFORM LIRE-MOUVEMENT.
+
+       IMPRIME-TOTAUX.
+           WRITE REC-PRT FROM LG-TRAC.
+           MOVE WS-CUMUL-DEB TO WE-TDEBIT.
+           MOVE WS-CUMUL-CRE TO WE-TCREDIT.
+           WRITE REC-PRT FROM LG-TOT-DET.
+           WRITE REC-PRT FROM LG-TRAC.
