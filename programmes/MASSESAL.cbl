@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASSESAL.
+       AUTHOR.     E NGBAME.
+      * PROGRAMME D'EDITION - MASSE SALARIALE PAR VILLE (RUPTURE)
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALFILE ASSIGN TO "UT-S-SALDD.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-SALFILE.
+
+           SELECT FSALTRI ASSIGN TO "SALTRI.dat".
+
+           SELECT FSALORD ASSIGN TO "SALORD.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-SALORD.
+
+           SELECT FPRINT  ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALFILE.
+       01  SALREC.
+           05 SALID        PIC X(5).
+           05 FILLER       PIC X(2).
+           05 SALNOM       PIC X(10).
+           05 FILLER       PIC X(2).
+           05 SALVILLE     PIC X(10).
+           05 FILLER       PIC X(2).
+           05 SALMONTH     PIC 9(5).
+           05 FILLER       PIC X(2).
+           05 SALANN       PIC 9(10).
+           05 FILLER       PIC X(2).
+           05 SALNET       PIC 9(10).
+           05 FILLER       PIC X(20).
+
+       SD  FSALTRI.
+       01  SAL-WRK.
+           05 WRK-VILLE    PIC X(10).
+           05 WRK-ID       PIC X(5).
+           05 WRK-NOM      PIC X(10).
+           05 WRK-MONTH    PIC 9(5).
+           05 WRK-ANN      PIC 9(10).
+           05 WRK-NET      PIC 9(10).
+
+       FD  FSALORD.
+       01  SAL-ORD.
+           05 ORD-VILLE    PIC X(10).
+           05 ORD-ID       PIC X(5).
+           05 ORD-NOM      PIC X(10).
+           05 ORD-MONTH    PIC 9(5).
+           05 ORD-ANN      PIC 9(10).
+           05 ORD-NET      PIC 9(10).
+
+       FD  FPRINT.
+       01  REC-PRT.
+           05 LG-PRT       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 LG-VIDE     PIC X(80) VALUE SPACES.
+       01 LG-TITRE.
+          05 FILLER PIC X(25) VALUE SPACES.
+          05 FILLER PIC X(30) VALUE
+             'MASSE SALARIALE PAR VILLE'.
+
+       01 LG-ENT-DET.
+          05 FILLER        PIC X(5)  VALUE SPACES.
+          05 FILLER        PIC X(10) VALUE 'MATRICULE'.
+          05 FILLER        PIC X(3)  VALUE SPACES.
+          05 FILLER        PIC X(10) VALUE 'NOM'.
+          05 FILLER        PIC X(10) VALUE SPACES.
+          05 FILLER        PIC X(10) VALUE 'VILLE'.
+          05 FILLER        PIC X(10) VALUE SPACES.
+          05 FILLER        PIC X(16) VALUE 'SALAIRE ANNUEL'.
+
+       01 LG-TRAC.
+          05 FILLER        PIC X(80) VALUE ALL '-'.
+
+       01 LG-DET.
+          05 FILLER        PIC X(5)  VALUE SPACES.
+          05 WE-ID         PIC X(10).
+          05 FILLER        PIC X(3)  VALUE SPACES.
+          05 WE-NOM        PIC X(10).
+          05 FILLER        PIC X(10) VALUE SPACES.
+          05 WE-VILLE      PIC X(10).
+          05 FILLER        PIC X(10) VALUE SPACES.
+          05 WE-SALANN     PIC ZZZ,ZZZ,ZZ9.
+
+       01 LG-RUPT.
+          05 FILLER        PIC X(5)  VALUE SPACES.
+          05 FILLER        PIC X(15) VALUE 'S/TOTAL VILLE :'.
+          05 WE-RUPT-VILLE PIC X(10).
+          05 FILLER        PIC X(10) VALUE SPACES.
+          05 WE-RUPT-CUMUL PIC ZZZ,ZZZ,ZZ9.
+
+       01 LG-TOT-GEN.
+          05 FILLER        PIC X(5)  VALUE SPACES.
+          05 FILLER        PIC X(29) VALUE
+             'TOTAL GENERAL DES SALAIRES :'.
+          05 WE-TOT-GEN    PIC ZZZ,ZZZ,ZZ9.
+
+       01 LG-PIEDPG.
+          05 FILLER PIC X(60) VALUE SPACES.
+          05 FILLER PIC X(12) VALUE 'NÂ° PAGE: '.
+          05 WE-NUMPG PIC ZZ9.
+
+       01 FS-SALFILE PIC XX VALUE ZERO.
+       01 FS-SALORD  PIC XX VALUE ZERO.
+       01 FS-PRINT   PIC XX VALUE ZERO.
+       01 WS-EOF        PIC X VALUE 'N'.
+       01 WS-PREMIERE   PIC X VALUE 'O'.
+       01 WS-VILLE-COUR PIC X(10) VALUE SPACES.
+       01 WS-CUMUL-VILLE PIC 9(11) VALUE ZERO.
+       01 WS-CUMUL-GEN   PIC 9(12) VALUE ZERO.
+       01 WS-NUMPG       PIC 99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROG.
+           PERFORM DEBUT.
+           IF FS-SALORD = '00' AND FS-PRINT = '00'
+           THEN PERFORM TRAITEMENT UNTIL WS-EOF = 'O'.
+           PERFORM FIN.
+      *---------------------NIVEAU 1
+       DEBUT.
+           SORT FSALTRI
+              ON ASCENDING KEY WRK-VILLE
+              USING SALFILE
+              GIVING FSALORD.
+           IF SORT-RETURN > 0
+              DISPLAY 'ERREUR TRI SALFILE, CODE = ' SORT-RETURN
+           END-IF.
+           OPEN INPUT FSALORD.
+           OPEN OUTPUT FPRINT.
+           IF FS-SALORD = '00' AND FS-PRINT = '00'
+           THEN PERFORM LECTURE
+           ELSE DISPLAY 'ERR. OUVERTURE FICHIERS'
+                DISPLAY 'FS-SALORD: ' FS-SALORD
+                DISPLAY 'FS-PRINT : ' FS-PRINT
+           END-IF.
+       TRAITEMENT.
+           IF WS-PREMIERE = 'O' THEN
+              MOVE ORD-VILLE TO WS-VILLE-COUR
+              MOVE 'N' TO WS-PREMIERE
+              PERFORM IMPRIME-ENTETE
+           END-IF.
+           IF ORD-VILLE NOT = WS-VILLE-COUR THEN
+              PERFORM RUPTURE-VILLE
+              MOVE ORD-VILLE TO WS-VILLE-COUR
+           END-IF.
+           PERFORM IMPRIMER-DETAIL.
+           PERFORM LECTURE.
+       IMPRIME-ENTETE.
+           ADD 1 TO WS-NUMPG.
+           WRITE REC-PRT FROM LG-VIDE  AFTER ADVANCING PAGE.
+           WRITE REC-PRT FROM LG-TITRE AFTER ADVANCING 3 LINE.
+           WRITE REC-PRT FROM LG-TRAC  AFTER ADVANCING 2 LINE.
+           WRITE REC-PRT FROM LG-ENT-DET.
+           WRITE REC-PRT FROM LG-TRAC.
+       IMPRIMER-DETAIL.
+           MOVE ORD-ID     TO WE-ID.
+           MOVE ORD-NOM    TO WE-NOM.
+           MOVE ORD-VILLE  TO WE-VILLE.
+           MOVE ORD-ANN    TO WE-SALANN.
+           WRITE REC-PRT FROM LG-DET.
+           ADD ORD-ANN TO WS-CUMUL-VILLE.
+           ADD ORD-ANN TO WS-CUMUL-GEN.
+       RUPTURE-VILLE.
+           MOVE WS-VILLE-COUR  TO WE-RUPT-VILLE.
+           MOVE WS-CUMUL-VILLE TO WE-RUPT-CUMUL.
+           WRITE REC-PRT FROM LG-TRAC.
+           WRITE REC-PRT FROM LG-RUPT.
+           WRITE REC-PRT FROM LG-VIDE.
+           MOVE ZERO TO WS-CUMUL-VILLE.
+       LECTURE.
+           READ FSALORD
+           AT END MOVE 'O' TO WS-EOF
+           END-READ.
+       IMPRIME-TOTAL-GEN.
+           MOVE WS-CUMUL-GEN TO WE-TOT-GEN.
+           WRITE REC-PRT FROM LG-TRAC AFTER ADVANCING 2 LINE.
+           WRITE REC-PRT FROM LG-TOT-GEN.
+           MOVE WS-NUMPG TO WE-NUMPG.
+           WRITE REC-PRT FROM LG-PIEDPG AFTER ADVANCING 2 LINE.
+       FIN.
+           IF WS-PREMIERE = 'N' THEN
+              PERFORM RUPTURE-VILLE
+           END-IF.
+           PERFORM IMPRIME-TOTAL-GEN.
+           CLOSE FSALORD.
+           CLOSE FPRINT.
+           STOP RUN.
