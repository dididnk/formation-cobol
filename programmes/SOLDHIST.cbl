@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOLDHIST.
+       AUTHOR.     E NGBAME.
+      * PROGRAMME DE FIN DE PERIODE - APPLIQUE LES MOUVEMENTS FMVTC
+      * DE LA PERIODE AU SOLDE COURANT DE CHAQUE CLIENT (FRIB) ET
+      * CONSERVE UN HISTORIQUE DATE DES SOLDES DANS FSOLDH, AU LIEU
+      * DE NE GARDER QU'UN SEUL SOLDE-TRIB VIVANT SANS HISTORIQUE.
+      * FMVTC EST SEQUENTIEL (PLUSIEURS MOUVEMENTS PAR CLIENT) : ON LE
+      * TRIE PAR CLIENT PUIS ON LE FUSIONNE AVEC FCLT (CROISSANT LUI
+      * AUSSI SUR CODE-TCLT), CE QUI EVITE TOUT POSITIONNEMENT PAR
+      * CLE SUR FMVTC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FCLT ASSIGN TO DD-CLT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CODE-TCLT
+           FILE STATUS IS FS-CLT.
+
+           SELECT FRIB ASSIGN TO DD-RIB
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CLT-TRIB
+           FILE STATUS IS FS-RIB.
+
+           SELECT FMVTC ASSIGN TO AS-MVTC
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MVTC.
+
+           SELECT FMVTC-TRIE ASSIGN TO "WK-SOLDH-MVT.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MVTRIE.
+
+           SELECT FMVTC-TRI  ASSIGN TO "WK-SOLDH-MVT-TRI.dat".
+
+           SELECT FSOLDH ASSIGN TO AS-SOLDH
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-SOLDH.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FCLT.
+       01  ENR-TCLT.
+           10 CODE-TCLT   PIC 9(5).
+           10 NOM-TCLT    PIC X(20).
+           10 PRENOM-TCLT PIC X(20).
+           10 CODEAG-TCLT PIC 9(7).
+
+       FD  FRIB.
+       01  ENR-TRIB.
+           10 CLT-TRIB    PIC 9(5).
+           10 CPTE-TRIB   PIC X(23).
+           10 DATE-TRIB   PIC 9(8).
+           10 SOLDE-TRIB  PIC 9(9)V9(2).
+           10 SENS-TRIB   PIC X.
+
+      * FICHIER SOURCE (ECRIT PAR LE CHARGEUR) - SEUL USAGE : ALIMENTER
+      * LE TRI CI-DESSOUS, D'OU DES NOMS DE RUBRIQUE DEDIES.
+       FD  FMVTC.
+       01  ENR-TMVTC-SRC.
+           10 CLT-TMVTC-SRC   PIC 9(5).
+           10 DATE-TMVTC-SRC  PIC 9(8).
+           10 MONT-TMVTC-SRC  PIC 9(9)V9(2).
+           10 SENS-TMVTC-SRC  PIC X.
+
+      * FICHIER DE TRAVAIL DU TRI (CLE MAJEURE = CLIENT)
+       SD  FMVTC-TRI.
+       01  ENR-TMVTC-TRI.
+           10 CLT-TMVTC-TRI   PIC 9(5).
+           10 DATE-TMVTC-TRI  PIC 9(8).
+           10 MONT-TMVTC-TRI  PIC 9(9)V9(2).
+           10 SENS-TMVTC-TRI  PIC X.
+
+      * FICHIER TRIE PAR CLIENT - FUSIONNE AVEC FCLT CI-DESSOUS
+       FD  FMVTC-TRIE.
+       01  ENR-TMVTC.
+           10 CLT-TMVTC   PIC 9(5).
+           10 DATE-TMVTC  PIC 9(8).
+           10 MONT-TMVTC  PIC 9(9)V9(2).
+           10 SENS-TMVTC  PIC X.
+
+       FD  FSOLDH.
+       01  ENR-SOLDH.
+           10 SLDH-CLT    PIC 9(5).
+           10 SLDH-DATE   PIC 9(8).
+           10 SLDH-SOLDE  PIC 9(9)V9(2).
+           10 SLDH-SENS   PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  FS-CLT       PIC XX VALUE ZERO.
+       01  FS-RIB       PIC XX VALUE ZERO.
+       01  FS-MVTC      PIC XX VALUE ZERO.
+       01  FS-MVTRIE    PIC XX VALUE ZERO.
+       01  FS-SOLDH     PIC XX VALUE ZERO.
+       01  WS-CLT-EOF   PIC X  VALUE 'N'.
+       01  WS-MVTC-EOF  PIC X  VALUE 'N'.
+       01  WS-CLT-COUR  PIC 9(5) VALUE ZERO.
+       01  WS-NB-HIST   PIC 9(5) VALUE ZERO.
+       01  WS-DTARRETE  PIC 9(8) VALUE ZERO.
+       01  WS-SOLDE-SIGNE  PIC S9(9)V9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM DEBUT.
+           IF FS-CLT = '00' AND FS-RIB = '00' AND FS-MVTRIE = '00'
+              AND FS-SOLDH = '00'
+           THEN
+              PERFORM TRAIT-CLIENTS
+           END-IF.
+           PERFORM FIN.
+       DEBUT.
+           DISPLAY 'DATE ARRETE (AAAAMMJJ) : ' WITH NO ADVANCING.
+           ACCEPT WS-DTARRETE.
+           IF WS-DTARRETE = ZERO
+              ACCEPT WS-DTARRETE FROM DATE YYYYMMDD
+           END-IF.
+           OPEN INPUT FCLT.
+           OPEN I-O FRIB.
+           SORT FMVTC-TRI
+              ON ASCENDING KEY CLT-TMVTC-TRI
+              USING FMVTC
+              GIVING FMVTC-TRIE.
+           IF SORT-RETURN > 0
+              DISPLAY 'ERREUR TRI FMVTC, CODE = ' SORT-RETURN
+              MOVE 9 TO FS-MVTRIE
+           END-IF.
+           OPEN INPUT FMVTC-TRIE.
+           OPEN EXTEND FSOLDH.
+           IF FS-CLT NOT = '00' OR FS-RIB NOT = '00' OR
+              FS-MVTRIE NOT = '00' OR FS-SOLDH NOT = '00'
+              DISPLAY 'ERR. OUV FICHIERS: FC ' FS-CLT
+              DISPLAY 'ERR. OUV FICHIERS: FR ' FS-RIB
+              DISPLAY 'ERR. OUV FICHIERS: FM ' FS-MVTRIE
+              DISPLAY 'ERR. OUV FICHIERS: FH ' FS-SOLDH
+           END-IF.
+           PERFORM LIRE-MOUVEMENT.
+      *----------------------------------------------------------------
+      *    UNE MISE A JOUR PAR CLIENT DU FICHIER FCLT                  *
+      *    (FUSION AVEC FMVTC-TRIE, TOUS DEUX CROISSANTS SUR LE CODE   *
+      *    CLIENT, AU LIEU D'UN POSITIONNEMENT PAR CLE SUR FMVTC)      *
+      *----------------------------------------------------------------
+       TRAIT-CLIENTS.
+           PERFORM LIRE-CLIENT.
+           PERFORM TRAITER-CLIENT UNTIL WS-CLT-EOF = 'O'.
+       LIRE-CLIENT.
+           READ FCLT NEXT RECORD
+              AT END MOVE 'O' TO WS-CLT-EOF
+           END-READ.
+       TRAITER-CLIENT.
+           MOVE CODE-TCLT TO WS-CLT-COUR.
+           MOVE CODE-TCLT TO CLT-TRIB.
+           READ FRIB
+              INVALID KEY
+                 DISPLAY 'PAS DE RIB POUR CLIENT: ' CODE-TCLT
+              NOT INVALID KEY
+                 PERFORM APPLIQUER-MOUVEMENTS
+                 PERFORM MAJ-SOLDE-CLIENT
+           END-READ.
+           PERFORM LIRE-CLIENT.
+      *----------------------------------------------------------------
+      *    CUMUL DES MOUVEMENTS DE LA PERIODE POUR LE CLIENT COURANT   *
+      *----------------------------------------------------------------
+       APPLIQUER-MOUVEMENTS.
+           IF SENS-TRIB = 'D'
+              COMPUTE WS-SOLDE-SIGNE = SOLDE-TRIB * -1
+           ELSE
+              MOVE SOLDE-TRIB TO WS-SOLDE-SIGNE
+           END-IF.
+           PERFORM PASSER-ORPHELINS-MVTC
+              UNTIL WS-MVTC-EOF = 'O' OR CLT-TMVTC NOT < WS-CLT-COUR.
+           PERFORM CUMULER-MOUVEMENT
+              UNTIL WS-MVTC-EOF = 'O' OR CLT-TMVTC NOT = WS-CLT-COUR.
+       PASSER-ORPHELINS-MVTC.
+           PERFORM LIRE-MOUVEMENT.
+       LIRE-MOUVEMENT.
+           READ FMVTC-TRIE
+              AT END MOVE 'O' TO WS-MVTC-EOF
+           END-READ.
+       CUMULER-MOUVEMENT.
+           IF DATE-TMVTC <= WS-DTARRETE
+              IF SENS-TMVTC = 'D'
+                 SUBTRACT MONT-TMVTC FROM WS-SOLDE-SIGNE
+              ELSE
+                 ADD MONT-TMVTC TO WS-SOLDE-SIGNE
+              END-IF
+           END-IF.
+           PERFORM LIRE-MOUVEMENT.
+      *----------------------------------------------------------------
+      *    REACTUALISATION DE FRIB ET ARCHIVAGE DANS FSOLDH            *
+      *----------------------------------------------------------------
+       MAJ-SOLDE-CLIENT.
+           IF WS-SOLDE-SIGNE < ZERO
+              COMPUTE SOLDE-TRIB = WS-SOLDE-SIGNE * -1
+              MOVE 'D' TO SENS-TRIB
+           ELSE
+              MOVE WS-SOLDE-SIGNE TO SOLDE-TRIB
+              MOVE 'C' TO SENS-TRIB
+           END-IF.
+           MOVE WS-DTARRETE TO DATE-TRIB.
+           REWRITE ENR-TRIB
+              INVALID KEY DISPLAY 'ERR. MAJ RIB: ' FS-RIB
+           END-REWRITE.
+           MOVE WS-CLT-COUR TO SLDH-CLT.
+           MOVE WS-DTARRETE TO SLDH-DATE.
+           MOVE SOLDE-TRIB  TO SLDH-SOLDE.
+           MOVE SENS-TRIB   TO SLDH-SENS.
+           WRITE ENR-SOLDH.
+           ADD 1 TO WS-NB-HIST.
+       FIN.
+           CLOSE FCLT FRIB FMVTC-TRIE FSOLDH.
+           DISPLAY 'SOLDES HISTORISES : ' WS-NB-HIST.
+           STOP RUN.
