@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENSEED.
+       AUTHOR.     E NGBAME.
+      * GENERATEUR DE JEU D'ESSAI - PRODUIT SUR AS-BUFFER LE MEME
+      * FORMAT (ENTETE 0 / DETAIL / TRAILER 9) QUE CELUI LU PAR
+      * PG15CH08, POUR EVITER DE RECOPIER LES 20 LIGNES DE TEST
+      * AGENCE/CLIENT/RIB/MVTC DANS CHAQUE PROGRAMME D'EXERCICE.
+      * LE NOMBRE DE LIGNES DE CHAQUE TYPE A PRODUIRE EST LU SUR UN
+      * PETIT FICHIER DE CONTROLE (AS-CTLSEED), PLAFONNE AU NOMBRE
+      * DE LIGNES DISPONIBLES DANS LE JEU DE DONNEES INTERNE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FCTLSEED ASSIGN TO AS-CTLSEED
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CTLSEED.
+
+           SELECT FBUFFER ASSIGN TO AS-BUFFER
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-BUFFER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FCTLSEED.
+       01  ENR-CTLSEED.
+           10 CTL-DEM-NBAG   PIC 9(2).
+           10 CTL-DEM-NBCLT  PIC 9(2).
+           10 CTL-DEM-NBRIB  PIC 9(2).
+           10 CTL-DEM-NBMVT  PIC 9(2).
+
+       FD  FBUFFER.
+       01  ENR-BUFFER.
+           10 ID-TAB  PIC X.
+           10 LIGNE-AG.
+              15 CODE-AG PIC 9(7).
+              15 LIBELLE-AG PIC X(30).
+              15 FILLER PIC X(42).
+
+           10 LIGNE-CLT REDEFINES LIGNE-AG.
+              15 CODE-CLT PIC 9(5).
+              15 NOM-CLT  PIC X(20).
+              15 PRENOM-CLT PIC X(20).
+              15 CODEAG-CLT PIC 9(7).
+              15 FILLER PIC X(27).
+
+           10 LIGNE-RIB REDEFINES LIGNE-AG.
+              15 CLT-RIB    PIC 9(5).
+              15 CPTE-RIB   PIC X(23).
+              15 DATE-RIB   PIC 9(8).
+              15 SOLDE-RIB  PIC 9(9)V9(2).
+              15 SENS-RIB   PIC X.
+              15 FILLER PIC X(31).
+
+           10 LIGNE-MVTC REDEFINES LIGNE-AG.
+              15 CLT-MVTC    PIC 9(5).
+              15 DATE-MVTC   PIC 9(8).
+              15 MONT-MVTC   PIC 9(9)V9(2).
+              15 SENS-MVTC   PIC X.
+              15 FILLER PIC X(54).
+
+           10 LIGNE-CTL REDEFINES LIGNE-AG.
+              15 CTL-NBAG   PIC 9(5).
+              15 CTL-NBCLT  PIC 9(5).
+              15 CTL-NBRIB  PIC 9(5).
+              15 CTL-NBMVT  PIC 9(5).
+              15 FILLER     PIC X(59).
+
+       WORKING-STORAGE SECTION.
+       01  FS-CTLSEED  PIC XX VALUE ZERO.
+       01  FS-BUFFER   PIC XX VALUE ZERO.
+       01  WS-IDX      PIC 9(2) VALUE ZERO.
+
+       01  WS-NB-AG-MAX   PIC 9(2) VALUE 04.
+       01  WS-NB-CLT-MAX  PIC 9(2) VALUE 04.
+       01  WS-NB-RIB-MAX  PIC 9(2) VALUE 02.
+       01  WS-NB-MVT-MAX  PIC 9(2) VALUE 10.
+
+       01  WS-NB-AG-ECR   PIC 9(2) VALUE ZERO.
+       01  WS-NB-CLT-ECR  PIC 9(2) VALUE ZERO.
+       01  WS-NB-RIB-ECR  PIC 9(2) VALUE ZERO.
+       01  WS-NB-MVT-ECR  PIC 9(2) VALUE ZERO.
+
+       01  T-SEED-AG.
+           05 SEED-AG-LIG OCCURS 4 TIMES.
+              10 SA-CODE   PIC 9(7).
+              10 SA-LIB    PIC X(30).
+
+       01  T-SEED-CLT.
+           05 SEED-CLT-LIG OCCURS 4 TIMES.
+              10 SC-CODE    PIC 9(5).
+              10 SC-NOM     PIC X(20).
+              10 SC-PRENOM  PIC X(20).
+              10 SC-CODEAG  PIC 9(7).
+
+       01  T-SEED-RIB.
+           05 SEED-RIB-LIG OCCURS 2 TIMES.
+              10 SR-CLT    PIC 9(5).
+              10 SR-CPTE   PIC X(23).
+              10 SR-DATE   PIC 9(8).
+              10 SR-SOLDE  PIC 9(9)V9(2).
+              10 SR-SENS   PIC X.
+
+       01  T-SEED-MVT.
+           05 SEED-MVT-LIG OCCURS 10 TIMES.
+              10 SM-CLT   PIC 9(5).
+              10 SM-DATE  PIC 9(8).
+              10 SM-MONT  PIC 9(9)V9(2).
+              10 SM-SENS  PIC X.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM DEBUT.
+           IF FS-CTLSEED = '00' AND FS-BUFFER = '00'
+              PERFORM TRAITEMENT
+           END-IF.
+           PERFORM FIN.
+      *----------------------------------------------------------------
+      *    OUVERTURE DES FICHIERS ET CHARGEMENT DU JEU DE DONNEES      *
+      *----------------------------------------------------------------
+       DEBUT.
+           PERFORM CHARGER-SEED-AG.
+           PERFORM CHARGER-SEED-CLT.
+           PERFORM CHARGER-SEED-RIB.
+           PERFORM CHARGER-SEED-MVT.
+           OPEN INPUT FCTLSEED.
+           OPEN OUTPUT FBUFFER.
+           IF FS-CTLSEED NOT = '00' OR FS-BUFFER NOT = '00'
+              DISPLAY 'ERR. OUV FICHIERS: FK ' FS-CTLSEED
+              DISPLAY 'ERR. OUV FICHIERS: FB ' FS-BUFFER
+           END-IF.
+      *----------------------------------------------------------------
+      *    JEU DE DONNEES INTERNE - UNIQUE COPIE PARTAGEE PAR TOUS     *
+      *    LES PROGRAMMES D'EXERCICE (VOIR CHG-LGTAG/TCLT/TRIB/TMVTC)  *
+      *----------------------------------------------------------------
+       CHARGER-SEED-AG.
+           MOVE 0000016 TO SA-CODE(1).
+           MOVE 'AGENCE ASTRE' TO SA-LIB(1).
+           MOVE 0007222 TO SA-CODE(2).
+           MOVE 'AGENCE PRISME' TO SA-LIB(2).
+           MOVE 0000140 TO SA-CODE(3).
+           MOVE 'AGENCE ETOILE' TO SA-LIB(3).
+           MOVE 0000217 TO SA-CODE(4).
+           MOVE 'AGENCE NOUVELLE GENERATION' TO SA-LIB(4).
+       CHARGER-SEED-CLT.
+           MOVE 00001 TO SC-CODE(1).
+           MOVE 'MAVINGA KINAVIDI' TO SC-NOM(1).
+           MOVE 'HERITIER' TO SC-PRENOM(1).
+           MOVE 0000217 TO SC-CODEAG(1).
+           MOVE 00321 TO SC-CODE(2).
+           MOVE 'SERVETTAZ' TO SC-NOM(2).
+           MOVE 'MORGAN' TO SC-PRENOM(2).
+           MOVE 0000217 TO SC-CODEAG(2).
+           MOVE 01210 TO SC-CODE(3).
+           MOVE 'VAZ' TO SC-NOM(3).
+           MOVE 'PIERRE' TO SC-PRENOM(3).
+           MOVE 0000016 TO SC-CODEAG(3).
+           MOVE 72521 TO SC-CODE(4).
+           MOVE 'POKAM' TO SC-NOM(4).
+           MOVE 'JOEL' TO SC-PRENOM(4).
+           MOVE 0000016 TO SC-CODEAG(4).
+       CHARGER-SEED-RIB.
+           MOVE 00321 TO SR-CLT(1).
+           MOVE '1234567890123456789012' TO SR-CPTE(1).
+           MOVE 20250430 TO SR-DATE(1).
+           MOVE 0000542357 TO SR-SOLDE(1).
+           MOVE 'C' TO SR-SENS(1).
+           MOVE 01210 TO SR-CLT(2).
+           MOVE '1134567890123456789012' TO SR-CPTE(2).
+           MOVE 20250430 TO SR-DATE(2).
+           MOVE 0000122309 TO SR-SOLDE(2).
+           MOVE 'C' TO SR-SENS(2).
+       CHARGER-SEED-MVT.
+           MOVE 01210 TO SM-CLT(1).
+           MOVE 20250501 TO SM-DATE(1).
+           MOVE 0000005623 TO SM-MONT(1).
+           MOVE 'D' TO SM-SENS(1).
+           MOVE 01210 TO SM-CLT(2).
+           MOVE 20250502 TO SM-DATE(2).
+           MOVE 0000075031 TO SM-MONT(2).
+           MOVE 'D' TO SM-SENS(2).
+           MOVE 01210 TO SM-CLT(3).
+           MOVE 20250503 TO SM-DATE(3).
+           MOVE 0000003215 TO SM-MONT(3).
+           MOVE 'D' TO SM-SENS(3).
+           MOVE 01210 TO SM-CLT(4).
+           MOVE 20250504 TO SM-DATE(4).
+           MOVE 0000008573 TO SM-MONT(4).
+           MOVE 'D' TO SM-SENS(4).
+           MOVE 01210 TO SM-CLT(5).
+           MOVE 20250510 TO SM-DATE(5).
+           MOVE 0000005623 TO SM-MONT(5).
+           MOVE 'D' TO SM-SENS(5).
+           MOVE 01210 TO SM-CLT(6).
+           MOVE 20250511 TO SM-DATE(6).
+           MOVE 0000004200 TO SM-MONT(6).
+           MOVE 'D' TO SM-SENS(6).
+           MOVE 01210 TO SM-CLT(7).
+           MOVE 20250521 TO SM-DATE(7).
+           MOVE 0000010562 TO SM-MONT(7).
+           MOVE 'D' TO SM-SENS(7).
+           MOVE 01210 TO SM-CLT(8).
+           MOVE 20250522 TO SM-DATE(8).
+           MOVE 0000005417 TO SM-MONT(8).
+           MOVE 'D' TO SM-SENS(8).
+           MOVE 01210 TO SM-CLT(9).
+           MOVE 20250523 TO SM-DATE(9).
+           MOVE 0000000601 TO SM-MONT(9).
+           MOVE 'D' TO SM-SENS(9).
+           MOVE 01210 TO SM-CLT(10).
+           MOVE 20250529 TO SM-DATE(10).
+           MOVE 0000275411 TO SM-MONT(10).
+           MOVE 'C' TO SM-SENS(10).
+      *----------------------------------------------------------------
+      *    LECTURE DE LA DEMANDE ET PLAFONNEMENT AUX LIGNES DISPONIBLES*
+      *----------------------------------------------------------------
+       TRAITEMENT.
+           READ FCTLSEED
+              AT END DISPLAY 'FICHIER DE CONTROLE VIDE - AUCUNE LIGNE'
+           END-READ.
+           IF FS-CTLSEED = '00'
+              PERFORM PLAFONNER-DEMANDE
+              PERFORM ECRIRE-ENTETE
+              PERFORM ECRIRE-AGENCES VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-NB-AG-ECR
+              PERFORM ECRIRE-CLIENTS VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-NB-CLT-ECR
+              PERFORM ECRIRE-RIBS    VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-NB-RIB-ECR
+              PERFORM ECRIRE-MVTS    VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-NB-MVT-ECR
+              PERFORM ECRIRE-TRAILER
+           END-IF.
+       PLAFONNER-DEMANDE.
+           MOVE CTL-DEM-NBAG  TO WS-NB-AG-ECR.
+           MOVE CTL-DEM-NBCLT TO WS-NB-CLT-ECR.
+           MOVE CTL-DEM-NBRIB TO WS-NB-RIB-ECR.
+           MOVE CTL-DEM-NBMVT TO WS-NB-MVT-ECR.
+           IF WS-NB-AG-ECR > WS-NB-AG-MAX
+              DISPLAY 'AGENCE DEMANDEE PLAFONNEE A ' WS-NB-AG-MAX
+              MOVE WS-NB-AG-MAX TO WS-NB-AG-ECR
+           END-IF.
+           IF WS-NB-CLT-ECR > WS-NB-CLT-MAX
+              DISPLAY 'CLIENT DEMANDE PLAFONNE A ' WS-NB-CLT-MAX
+              MOVE WS-NB-CLT-MAX TO WS-NB-CLT-ECR
+           END-IF.
+           IF WS-NB-RIB-ECR > WS-NB-RIB-MAX
+              DISPLAY 'RIB DEMANDE PLAFONNE A ' WS-NB-RIB-MAX
+              MOVE WS-NB-RIB-MAX TO WS-NB-RIB-ECR
+           END-IF.
+           IF WS-NB-MVT-ECR > WS-NB-MVT-MAX
+              DISPLAY 'MVTC DEMANDE PLAFONNE A ' WS-NB-MVT-MAX
+              MOVE WS-NB-MVT-MAX TO WS-NB-MVT-ECR
+           END-IF.
+      *----------------------------------------------------------------
+      *    ECRITURE ENTETE / TRAILER (ID-TAB 0 ET 9)                   *
+      *----------------------------------------------------------------
+       ECRIRE-ENTETE.
+           MOVE SPACES        TO LIGNE-AG.
+           MOVE '0'           TO ID-TAB.
+           MOVE WS-NB-AG-ECR  TO CTL-NBAG.
+           MOVE WS-NB-CLT-ECR TO CTL-NBCLT.
+           MOVE WS-NB-RIB-ECR TO CTL-NBRIB.
+           MOVE WS-NB-MVT-ECR TO CTL-NBMVT.
+           WRITE ENR-BUFFER.
+       ECRIRE-TRAILER.
+           MOVE SPACES        TO LIGNE-AG.
+           MOVE '9'           TO ID-TAB.
+           MOVE WS-NB-AG-ECR  TO CTL-NBAG.
+           MOVE WS-NB-CLT-ECR TO CTL-NBCLT.
+           MOVE WS-NB-RIB-ECR TO CTL-NBRIB.
+           MOVE WS-NB-MVT-ECR TO CTL-NBMVT.
+           WRITE ENR-BUFFER.
+      *----------------------------------------------------------------
+      *    ECRITURE DES LIGNES DE DETAIL                               *
+      *----------------------------------------------------------------
+       ECRIRE-AGENCES.
+           MOVE SPACES           TO LIGNE-AG.
+           MOVE 'A'              TO ID-TAB.
+           MOVE SA-CODE(WS-IDX)  TO CODE-AG.
+           MOVE SA-LIB(WS-IDX)   TO LIBELLE-AG.
+           WRITE ENR-BUFFER.
+       ECRIRE-CLIENTS.
+           MOVE SPACES             TO LIGNE-AG.
+           MOVE 'C'                TO ID-TAB.
+           MOVE SC-CODE(WS-IDX)    TO CODE-CLT.
+           MOVE SC-NOM(WS-IDX)     TO NOM-CLT.
+           MOVE SC-PRENOM(WS-IDX)  TO PRENOM-CLT.
+           MOVE SC-CODEAG(WS-IDX)  TO CODEAG-CLT.
+           WRITE ENR-BUFFER.
+       ECRIRE-RIBS.
+           MOVE SPACES            TO LIGNE-AG.
+           MOVE 'R'               TO ID-TAB.
+           MOVE SR-CLT(WS-IDX)    TO CLT-RIB.
+           MOVE SR-CPTE(WS-IDX)   TO CPTE-RIB.
+           MOVE SR-DATE(WS-IDX)   TO DATE-RIB.
+           MOVE SR-SOLDE(WS-IDX)  TO SOLDE-RIB.
+           MOVE SR-SENS(WS-IDX)   TO SENS-RIB.
+           WRITE ENR-BUFFER.
+       ECRIRE-MVTS.
+           MOVE SPACES           TO LIGNE-AG.
+           MOVE 'M'              TO ID-TAB.
+           MOVE SM-CLT(WS-IDX)   TO CLT-MVTC.
+           MOVE SM-DATE(WS-IDX)  TO DATE-MVTC.
+           MOVE SM-MONT(WS-IDX)  TO MONT-MVTC.
+           MOVE SM-SENS(WS-IDX)  TO SENS-MVTC.
+           WRITE ENR-BUFFER.
+       FIN.
+           CLOSE FCTLSEED FBUFFER.
+           DISPLAY 'AGENCES  ECRITES : ' WS-NB-AG-ECR.
+           DISPLAY 'CLIENTS  ECRITS  : ' WS-NB-CLT-ECR.
+           DISPLAY 'RIB      ECRITS  : ' WS-NB-RIB-ECR.
+           DISPLAY 'MVTC     ECRITS  : ' WS-NB-MVT-ECR.
+           STOP RUN.
