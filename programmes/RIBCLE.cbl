@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RIBCLE.
+       AUTHOR.     E NGBAME.
+      *SOUS-PROGRAMME PARTAGE - CONTROLE DE LA CLE MODULO 7 D'UN
+      *NUMERO DE COMPTE CPTE-TRIB (22 CHIFFRES + 1 CHIFFRE DE CLE),
+      *SUR LE MODELE DU CONTROLE DE CLE AGENCE (VOIR AGCLE).
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LS-CPTE-22     PIC 9(22).
+       01  LS-CPTE-CLE    PIC 9.
+       01  LS-CLE-CALC    PIC 9.
+       01  LS-CLE-VALIDE  PIC X.
+           88 LS-CLE-OK      VALUE 'O'.
+           88 LS-CLE-KO      VALUE 'N'.
+
+       PROCEDURE DIVISION USING LS-CPTE-22 LS-CPTE-CLE
+                                LS-CLE-CALC LS-CLE-VALIDE.
+       PROG.
+           COMPUTE LS-CLE-CALC = 7 - FUNCTION MOD(LS-CPTE-22, 7).
+           IF LS-CLE-CALC = LS-CPTE-CLE
+              SET LS-CLE-OK TO TRUE
+           ELSE
+              SET LS-CLE-KO TO TRUE
+           END-IF.
+           GOBACK.
