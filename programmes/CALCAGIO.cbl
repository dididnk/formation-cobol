@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCAGIO.
+      *CALCUL DES AGIOS SUR LES COMPTES DEBITEURS DE FRIB
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRIB    ASSIGN TO DD-RIB
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CLT-TRIB
+           FILE STATUS IS FS-RIB.
+
+           SELECT FAGIOS  ASSIGN TO AS-AGIOS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-AGIOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRIB.
+       01  ENR-TRIB.
+           10 CLT-TRIB    PIC 9(5).
+           10 CPTE-TRIB   PIC X(23).
+           10 DATE-TRIB   PIC 9(8).
+           10 SOLDE-TRIB  PIC 9(9)V9(2).
+           10 SENS-TRIB   PIC X.
+       FD  FAGIOS.
+       01  ENR-AGIOS.
+           10 AG-CLT      PIC 9(5).
+           10 AG-CPTE     PIC X(23).
+           10 AG-SOLDE    PIC 9(9)V9(2).
+           10 AG-NBJOURS  PIC 9(3).
+           10 AG-MONTANT  PIC 9(7)V9(2).
+
+       WORKING-STORAGE SECTION.
+       01  FS-RIB       PIC XX VALUE ZERO.
+       01  FS-AGIOS     PIC XX VALUE ZERO.
+       01  WS-RIB-EOF   PIC X VALUE 'N'.
+       01  WS-TX-JOUR   PIC 9V9(6) VALUE 0.000411.
+       01  WS-TX-JOUR-SAISI PIC 9V9(6) VALUE ZERO.
+       01  WS-NBJOURS   PIC 9(3)  VALUE 30.
+       01  WS-MT-AGIOS  PIC 9(7)V9(2) VALUE ZERO.
+       01  WS-TOT-AGIOS PIC 9(9)V9(2) VALUE ZERO.
+       01  WS-NB-CPTES  PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROG.
+           PERFORM DEBUT.
+           PERFORM TRAITEMENT UNTIL WS-RIB-EOF = 'O'.
+           PERFORM FIN.
+      *---------------------NIVEAU 1
+       DEBUT.
+           DISPLAY 'NOMBRE DE JOURS DE LA PERIODE (DEFAUT 30): '
+              WITH NO ADVANCING.
+           ACCEPT WS-NBJOURS.
+           IF WS-NBJOURS = ZERO
+              MOVE 30 TO WS-NBJOURS
+           END-IF.
+           DISPLAY 'TAUX JOURNALIER (9V9(6), DEFAUT ' WS-TX-JOUR
+              ') : ' WITH NO ADVANCING.
+           ACCEPT WS-TX-JOUR-SAISI.
+           IF WS-TX-JOUR-SAISI NOT = ZERO
+              MOVE WS-TX-JOUR-SAISI TO WS-TX-JOUR
+           END-IF.
+           OPEN INPUT FRIB.
+           OPEN OUTPUT FAGIOS.
+           IF FS-RIB = '00' AND FS-AGIOS = '00'
+           THEN PERFORM LECTURE
+           ELSE DISPLAY 'ERR. OUVERTURE FICHIERS'
+                DISPLAY 'FS-RIB  : ' FS-RIB
+                DISPLAY 'FS-AGIOS: ' FS-AGIOS
+           END-IF.
+       TRAITEMENT.
+           IF SENS-TRIB = 'D' THEN
+              PERFORM CALCUL-AGIOS
+           END-IF.
+           PERFORM LECTURE.
+       CALCUL-AGIOS.
+           COMPUTE WS-MT-AGIOS ROUNDED =
+              SOLDE-TRIB * WS-TX-JOUR * WS-NBJOURS.
+           MOVE CLT-TRIB   TO AG-CLT.
+           MOVE CPTE-TRIB  TO AG-CPTE.
+           MOVE SOLDE-TRIB TO AG-SOLDE.
+           MOVE WS-NBJOURS TO AG-NBJOURS.
+           MOVE WS-MT-AGIOS TO AG-MONTANT.
+           WRITE ENR-AGIOS.
+           ADD WS-MT-AGIOS TO WS-TOT-AGIOS.
+           ADD 1 TO WS-NB-CPTES.
+           DISPLAY 'AGIOS - CLIENT ' CLT-TRIB ' SOLDE ' SOLDE-TRIB
+              ' MONTANT ' WS-MT-AGIOS.
+       LECTURE.
+           READ FRIB
+           AT END MOVE 'O' TO WS-RIB-EOF
+           END-READ.
+       FIN.
+           DISPLAY 'NOMBRE DE COMPTES A AGIOS: ' WS-NB-CPTES.
+           DISPLAY 'TOTAL AGIOS A PRELEVER   : ' WS-TOT-AGIOS.
+           CLOSE FRIB FAGIOS.
+           STOP RUN.
