@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGDIR.
+       AUTHOR.     E NGBAME.
+      * PROGRAMME D'EDITION - ANNUAIRE DES AGENCES (CODE + LIBELLE),
+      * PAGINE, A PARTIR DE FAGENCE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FPRINT ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT.
+
+           SELECT FAGENCE ASSIGN TO AGENCE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CODE-TAG
+           FILE STATUS IS FS-AGENCE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FPRINT.
+       01  REC-PRT.
+            05 LG-PRT       PIC X(80).
+
+       FD  FAGENCE.
+       01  ENR-TAG.
+           10 CODE-TAG    PIC 9(7).
+           10 LIBELLE-TAG PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 LG-VIDE     PIC X(80) VALUE SPACES.
+       01 LG-TITRE.
+          05 FILLER PIC X(15) VALUE SPACES.
+          05 FILLER PIC X(30) VALUE
+             'ANNUAIRE DES AGENCES'.
+          05 FILLER PIC X(6)  VALUE '  PAGE'.
+          05 WE-NUMPG PIC ZZ9.
+
+       01 LG-TRAC.
+          05 FILLER        PIC X(5) VALUE '     '.
+          05 FILLER        PIC X(9) VALUE '*--------'.
+          05 FILLER        PIC X(31) VALUE
+             '*------------------------------'.
+       01 LG-ENT-DET.
+          05 FILLER        PIC X(5) VALUE '     '.
+          05 FILLER        PIC X(9) VALUE 'I CODE   '.
+          05 FILLER        PIC X(31) VALUE
+             'I LIBELLE AGENCE              I'.
+       01 LG-DET.
+          05 FILLER        PIC X(6) VALUE '     I'.
+          05 WE-CODE-AG    PIC 9(7).
+          05 FILLER        PIC X(2)  VALUE ' I'.
+          05 WE-LIBELLE-AG PIC X(30).
+          05 FILLER        PIC X     VALUE 'I'.
+       01 LG-PIEDPG.
+          05 FILLER PIC X(30) VALUE SPACES.
+          05 FILLER PIC X(22) VALUE
+             'NOMBRE D AGENCES  : '.
+          05 WE-NB-AGENCE PIC ZZ,ZZ9.
+
+       01 FS-PRINT       PIC XX VALUE '00'.
+       01 FS-AGENCE      PIC XX VALUE '00'.
+       01 WS-AGENCE-EOF  PIC X VALUE 'N'.
+       01 WS-NB-AGENCE   PIC 9(5) VALUE ZERO.
+       01 WS-NUMPG       PIC 9(3) VALUE ZERO.
+       01 WS-LIGNE-CTR   PIC 9(2) VALUE ZERO.
+       01 WS-NBLG-ED     PIC 9(2) VALUE 20.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           OPEN OUTPUT FPRINT.
+           OPEN INPUT FAGENCE.
+           IF FS-PRINT NOT = '00' OR FS-AGENCE NOT = '00'
+              DISPLAY 'ERR. OUVERTURE FICHIERS: ' FS-PRINT
+                 ' ' FS-AGENCE
+              GO TO FIN
+           END-IF.
+
+           PERFORM IMPRIME-ENTETE.
+           PERFORM LIRE-AGENCE.
+           PERFORM TRAITER-AGENCE UNTIL WS-AGENCE-EOF = 'O'.
+
+           WRITE REC-PRT FROM LG-TRAC.
+           MOVE WS-NB-AGENCE TO WE-NB-AGENCE.
+           WRITE REC-PRT FROM LG-PIEDPG.
+
+           CLOSE FAGENCE.
+           CLOSE FPRINT.
+       FIN.
+           DISPLAY 'AGENCES IMPRIMEES : ' WS-NB-AGENCE.
+           STOP RUN.
+
+       LIRE-AGENCE.
+           READ FAGENCE NEXT RECORD
+              AT END MOVE 'O' TO WS-AGENCE-EOF
+           END-READ.
+
+       IMPRIME-ENTETE.
+           ADD 1 TO WS-NUMPG.
+           MOVE ZERO TO WS-LIGNE-CTR.
+           MOVE WS-NUMPG TO WE-NUMPG.
+           WRITE REC-PRT FROM LG-VIDE  AFTER ADVANCING PAGE.
+           WRITE REC-PRT FROM LG-TITRE AFTER ADVANCING 3 LINE.
+           WRITE REC-PRT FROM LG-VIDE.
+           WRITE REC-PRT FROM LG-TRAC.
+           WRITE REC-PRT FROM LG-ENT-DET.
+           WRITE REC-PRT FROM LG-TRAC.
+
+       SAUT-PAGE.
+           PERFORM IMPRIME-ENTETE.
+
+       TRAITER-AGENCE.
+           MOVE CODE-TAG TO WE-CODE-AG.
+           MOVE LIBELLE-TAG TO WE-LIBELLE-AG.
+           WRITE REC-PRT FROM LG-DET.
+           ADD 1 TO WS-NB-AGENCE.
+           ADD 1 TO WS-LIGNE-CTR.
+           IF WS-LIGNE-CTR >= WS-NBLG-ED THEN
+              PERFORM SAUT-PAGE
+           END-IF.
+           PERFORM LIRE-AGENCE.
