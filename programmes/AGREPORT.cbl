@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGREPORT.
+       AUTHOR.     E NGBAME.
+      * PROGRAMME D'EDITION - ANNUAIRE DES AGENCES ET DE LEURS CLIENTS
+      * FCLT N'EST INDEXE QUE SUR CODE-TCLT (PAS D'ALTERNATE KEY SUR
+      * CODEAG-TCLT DANS CE JEU DE FICHIERS) : ON LE TRIE PAR AGENCE
+      * PUIS ON LE FUSIONNE AVEC FAGENCE (CROISSANT LUI AUSSI SUR
+      * CODE-TAG), SUR LE MODELE DEJA EN PLACE DANS RECONCIL.CBL ET
+      * PG17CH12.CBL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAGENCE ASSIGN TO DD-AGENCE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CODE-TAG
+           FILE STATUS IS FS-AGENCE.
+
+           SELECT FCLT    ASSIGN TO DD-CLT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CODE-TCLT-SRC
+           FILE STATUS IS FS-CLT.
+
+           SELECT FCLT-TRIE ASSIGN TO "WK-AGREPORT-CLT.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CLTRIE.
+
+           SELECT FCLT-TRI  ASSIGN TO "WK-AGREPORT-CLT-TRI.dat".
+
+           SELECT FPRINT  ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FAGENCE.
+       01  ENR-TAG.
+           10 CODE-TAG    PIC 9(7).
+           10 LIBELLE-TAG PIC X(30).
+
+      * FICHIER SOURCE (INDEXE SUR CODE-TCLT) - SEUL USAGE : ALIMENTER
+      * LE TRI CI-DESSOUS, D'OU DES NOMS DE RUBRIQUE DEDIES.
+       FD  FCLT.
+       01  ENR-TCLT-SRC.
+           10 CODE-TCLT-SRC   PIC 9(5).
+           10 NOM-TCLT-SRC    PIC X(20).
+           10 PRENOM-TCLT-SRC PIC X(20).
+           10 CODEAG-TCLT-SRC PIC 9(7).
+
+      * FICHIER DE TRAVAIL DU TRI (CLE MAJEURE = AGENCE)
+       SD  FCLT-TRI.
+       01  ENR-TCLT-TRI.
+           10 CODE-TCLT-TRI    PIC 9(5).
+           10 NOM-TCLT-TRI     PIC X(20).
+           10 PRENOM-TCLT-TRI  PIC X(20).
+           10 CODEAG-TCLT-TRI  PIC 9(7).
+
+      * FICHIER TRIE PAR AGENCE - FUSIONNE AVEC FAGENCE CI-DESSOUS
+       FD  FCLT-TRIE.
+       01  ENR-TCLT.
+           10 CODE-TCLT   PIC 9(5).
+           10 NOM-TCLT    PIC X(20).
+           10 PRENOM-TCLT PIC X(20).
+           10 CODEAG-TCLT PIC 9(7).
+
+       FD  FPRINT.
+       01  REC-PRT.
+           05 LG-PRT      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 LG-VIDE     PIC X(80) VALUE SPACES.
+       01 LG-TITRE.
+          05 FILLER PIC X(20) VALUE SPACES.
+          05 FILLER PIC X(30) VALUE 'ANNUAIRE DES AGENCES'.
+
+       01 LG-AGENCE.
+          05 FILLER        PIC X(10) VALUE 'AGENCE : '.
+          05 WE-CODEAG     PIC 9(7).
+          05 FILLER        PIC X(3)  VALUE SPACES.
+          05 WE-LIBAG      PIC X(30).
+
+       01 LG-TRAC.
+          05 FILLER        PIC X(80) VALUE ALL '-'.
+
+       01 LG-ENT-DET.
+          05 FILLER        PIC X(10) VALUE SPACES.
+          05 FILLER        PIC X(8)  VALUE 'CODE'.
+          05 FILLER        PIC X(6)  VALUE SPACES.
+          05 FILLER        PIC X(20) VALUE 'NOM'.
+          05 FILLER        PIC X(20) VALUE 'PRENOM'.
+
+       01 LG-DET.
+          05 FILLER        PIC X(10) VALUE SPACES.
+          05 WE-CODECLT    PIC 9(5).
+          05 FILLER        PIC X(6)  VALUE SPACES.
+          05 WE-NOMCLT     PIC X(20).
+          05 WE-PRENCLT    PIC X(20).
+
+       01 LG-SSTOT.
+          05 FILLER        PIC X(10) VALUE SPACES.
+          05 FILLER        PIC X(25) VALUE 'NOMBRE DE CLIENTS : '.
+          05 WE-NBCLT      PIC ZZ9.
+
+       01 LG-TOT-GEN.
+          05 FILLER        PIC X(5)  VALUE SPACES.
+          05 FILLER        PIC X(30) VALUE
+             'TOTAL GENERAL DES CLIENTS : '.
+          05 WE-NBCLT-GEN  PIC ZZZ9.
+
+       01 FS-AGENCE   PIC XX VALUE ZERO.
+       01 FS-CLT      PIC XX VALUE ZERO.
+       01 FS-CLTRIE   PIC XX VALUE ZERO.
+       01 FS-PRINT    PIC XX VALUE ZERO.
+       01 WS-AG-EOF   PIC X  VALUE 'N'.
+       01 WS-CLT-EOF  PIC X  VALUE 'N'.
+       01 WS-AG-COUR  PIC 9(7) VALUE ZERO.
+       01 WS-NB-CLT   PIC 9(3) VALUE ZERO.
+       01 WS-NB-CLT-GEN PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROG.
+           PERFORM DEBUT.
+           IF FS-AGENCE = '00' AND FS-CLTRIE = '00' AND FS-PRINT = '00'
+           THEN PERFORM TRAIT-AGENCES UNTIL WS-AG-EOF = 'O'.
+           PERFORM FIN.
+      *---------------------NIVEAU 1
+       DEBUT.
+           OPEN INPUT FAGENCE.
+           OPEN OUTPUT FPRINT.
+           SORT FCLT-TRI
+              ON ASCENDING KEY CODEAG-TCLT-TRI CODE-TCLT-TRI
+              USING FCLT
+              GIVING FCLT-TRIE.
+           IF SORT-RETURN > 0
+              DISPLAY 'ERREUR TRI FCLT, CODE = ' SORT-RETURN
+              MOVE 9 TO FS-CLTRIE
+           END-IF.
+           OPEN INPUT FCLT-TRIE.
+           IF FS-AGENCE = '00' AND FS-CLTRIE = '00' AND FS-PRINT = '00'
+           THEN
+              WRITE REC-PRT FROM LG-VIDE  AFTER ADVANCING PAGE
+              WRITE REC-PRT FROM LG-TITRE AFTER ADVANCING 3 LINE
+              PERFORM LIRE-AGENCE
+              PERFORM LIRE-CLIENT
+           ELSE
+              DISPLAY 'ERR. OUVERTURE FICHIERS'
+              DISPLAY 'FS-AGENCE: ' FS-AGENCE
+              DISPLAY 'FS-CLTRIE: ' FS-CLTRIE
+              DISPLAY 'FS-PRINT : ' FS-PRINT
+           END-IF.
+       LIRE-AGENCE.
+           READ FAGENCE NEXT RECORD
+           AT END MOVE 'O' TO WS-AG-EOF
+           END-READ.
+      *----------------------------------------------------------------
+      *    UNE SECTION PAR AGENCE DU FICHIER FAGENCE, FUSIONNEE AVEC   *
+      *    LES CLIENTS TRIES PAR AGENCE (FCLT-TRIE)                   *
+      *----------------------------------------------------------------
+       TRAIT-AGENCES.
+           MOVE ZERO TO WS-NB-CLT.
+           MOVE CODE-TAG TO WS-AG-COUR.
+           MOVE CODE-TAG    TO WE-CODEAG.
+           MOVE LIBELLE-TAG TO WE-LIBAG.
+           WRITE REC-PRT FROM LG-VIDE  AFTER ADVANCING 2 LINE.
+           WRITE REC-PRT FROM LG-AGENCE.
+           WRITE REC-PRT FROM LG-TRAC.
+           WRITE REC-PRT FROM LG-ENT-DET.
+           WRITE REC-PRT FROM LG-TRAC.
+           PERFORM PASSER-ORPHELINS-CLT
+              UNTIL WS-CLT-EOF = 'O' OR CODEAG-TCLT NOT < WS-AG-COUR.
+           PERFORM TRAITER-CLIENT
+              UNTIL WS-CLT-EOF = 'O' OR CODEAG-TCLT NOT = WS-AG-COUR.
+           MOVE WS-NB-CLT TO WE-NBCLT.
+           WRITE REC-PRT FROM LG-SSTOT.
+           PERFORM LIRE-AGENCE.
+       PASSER-ORPHELINS-CLT.
+           PERFORM LIRE-CLIENT.
+       LIRE-CLIENT.
+           READ FCLT-TRIE
+           AT END MOVE 'O' TO WS-CLT-EOF
+           END-READ.
+       TRAITER-CLIENT.
+           MOVE CODE-TCLT   TO WE-CODECLT.
+           MOVE NOM-TCLT    TO WE-NOMCLT.
+           MOVE PRENOM-TCLT TO WE-PRENCLT.
+           WRITE REC-PRT FROM LG-DET.
+           ADD 1 TO WS-NB-CLT.
+           ADD 1 TO WS-NB-CLT-GEN.
+           PERFORM LIRE-CLIENT.
+       FIN.
+           MOVE WS-NB-CLT-GEN TO WE-NBCLT-GEN.
+           WRITE REC-PRT FROM LG-TRAC AFTER ADVANCING 2 LINE.
+           WRITE REC-PRT FROM LG-TOT-GEN.
+           CLOSE FAGENCE FCLT-TRIE FPRINT.
+           STOP RUN.
