@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLTDIR.
+       AUTHOR.     E NGBAME.
+      * PROGRAMME D'EDITION - LISTING COMPLET DE FCLIENT (VSAM CICS),
+      * PAGINE, POUR LE RAPPROCHEMENT ET L'AUDIT DES AGENCES. LA
+      * LECTURE SE FAIT EN SEQUENTIEL SUR LE FICHIER FCLIENT DEJA
+      * UTILISE PAR LA SUITE CICS (PRGREAD/PRGBROWS/PRWRSPL2), SANS
+      * PASSER PAR LA TRANSACTION : ON EDITE TOUS LES CLIENTS EN UNE
+      * SEULE PASSE PLUTOT QU'UN CODE A LA FOIS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FPRINT ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT.
+
+           SELECT FCLIENT ASSIGN TO FCLIENT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CDECLT
+           FILE STATUS IS FS-CLIENT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FPRINT.
+       01  REC-PRT.
+            05 LG-PRT       PIC X(80).
+
+       FD  FCLIENT.
+       01  ENR-CLIENT.
+           10 CDECLT     PIC 9(03).
+           10 CODEREG    PIC 99.
+           10 NATCPT     PIC 99.
+           10 NOMCPT     PIC X(10).
+           10 PRNCPT     PIC X(10).
+           10 DTNCPT     PIC 9(08).
+           10 SEXCPT     PIC X(01).
+           10 APRCPT     PIC 9(02).
+           10 SOCCPT     PIC X(01).
+           10 ADRCPT     PIC X(10).
+           10 SLDCPT     PIC 9(10).
+           10 POSCPT     PIC X(02).
+           10 FILLER     PIC X(19).
+
+       WORKING-STORAGE SECTION.
+       01 LG-VIDE     PIC X(80) VALUE SPACES.
+       01 LG-TITRE.
+          05 FILLER PIC X(15) VALUE SPACES.
+          05 FILLER PIC X(30) VALUE
+             'LISTING CLIENTS FCLIENT'.
+          05 FILLER PIC X(6)  VALUE '  PAGE'.
+          05 WE-NUMPG PIC ZZ9.
+
+       01 LG-TRAC.
+          05 FILLER        PIC X(5)  VALUE '     '.
+          05 FILLER        PIC X(6)  VALUE '*-----'.
+          05 FILLER        PIC X(13) VALUE '*------------'.
+          05 FILLER        PIC X(13) VALUE '*------------'.
+          05 FILLER        PIC X(6)  VALUE '*-----'.
+          05 FILLER        PIC X(6)  VALUE '*-----'.
+          05 FILLER        PIC X(15) VALUE
+             '*--------------'.
+
+       01 LG-ENT-DET.
+          05 FILLER        PIC X(5)  VALUE '     '.
+          05 FILLER        PIC X(6)  VALUE 'I CDE '.
+          05 FILLER        PIC X(13) VALUE 'I NOM        '.
+          05 FILLER        PIC X(13) VALUE 'I PRENOM     '.
+          05 FILLER        PIC X(6)  VALUE 'I REG '.
+          05 FILLER        PIC X(6)  VALUE 'I NAT '.
+          05 FILLER        PIC X(15) VALUE
+             'I SOLDE        '.
+
+       01 LG-DET.
+          05 FILLER        PIC X(5)  VALUE '     '.
+          05 FILLER        PIC X     VALUE 'I'.
+          05 WE-CDECLT     PIC 999.
+          05 FILLER        PIC X(2)  VALUE ' I'.
+          05 WE-NOMCPT     PIC X(10).
+          05 FILLER        PIC X(2)  VALUE ' I'.
+          05 WE-PRNCPT     PIC X(10).
+          05 FILLER        PIC X(2)  VALUE ' I'.
+          05 WE-CODEREG    PIC 99.
+          05 FILLER        PIC X(3)  VALUE '  I'.
+          05 WE-NATCPT     PIC 99.
+          05 FILLER        PIC X(3)  VALUE '  I'.
+          05 WE-SLDCPT     PIC ZZ,ZZZ,ZZZ,ZZ9.
+
+       01 LG-PIEDPG.
+          05 FILLER PIC X(30) VALUE SPACES.
+          05 FILLER PIC X(22) VALUE
+             'NOMBRE DE CLIENTS : '.
+          05 WE-NB-CLIENT PIC ZZ,ZZ9.
+
+       01 FS-PRINT       PIC XX VALUE '00'.
+       01 FS-CLIENT      PIC XX VALUE '00'.
+       01 WS-CLIENT-EOF  PIC X VALUE 'N'.
+       01 WS-NB-CLIENT   PIC 9(5) VALUE ZERO.
+       01 WS-NUMPG       PIC 9(3) VALUE ZERO.
+       01 WS-LIGNE-CTR   PIC 9(2) VALUE ZERO.
+       01 WS-NBLG-ED     PIC 9(2) VALUE 20.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           OPEN OUTPUT FPRINT.
+           OPEN INPUT FCLIENT.
+           IF FS-PRINT NOT = '00' OR FS-CLIENT NOT = '00'
+              DISPLAY 'ERR. OUVERTURE FICHIERS: ' FS-PRINT
+                 ' ' FS-CLIENT
+              GO TO FIN
+           END-IF.
+
+           PERFORM IMPRIME-ENTETE.
+           PERFORM LIRE-CLIENT.
+           PERFORM TRAITER-CLIENT UNTIL WS-CLIENT-EOF = 'O'.
+
+           WRITE REC-PRT FROM LG-TRAC.
+           MOVE WS-NB-CLIENT TO WE-NB-CLIENT.
+           WRITE REC-PRT FROM LG-PIEDPG.
+
+           CLOSE FCLIENT.
+           CLOSE FPRINT.
+       FIN.
+           DISPLAY 'CLIENTS IMPRIMES : ' WS-NB-CLIENT.
+           STOP RUN.
+
+       LIRE-CLIENT.
+           READ FCLIENT NEXT RECORD
+              AT END MOVE 'O' TO WS-CLIENT-EOF
+           END-READ.
+
+       IMPRIME-ENTETE.
+           ADD 1 TO WS-NUMPG.
+           MOVE ZERO TO WS-LIGNE-CTR.
+           MOVE WS-NUMPG TO WE-NUMPG.
+           WRITE REC-PRT FROM LG-VIDE  AFTER ADVANCING PAGE.
+           WRITE REC-PRT FROM LG-TITRE AFTER ADVANCING 3 LINE.
+           WRITE REC-PRT FROM LG-VIDE.
+           WRITE REC-PRT FROM LG-TRAC.
+           WRITE REC-PRT FROM LG-ENT-DET.
+           WRITE REC-PRT FROM LG-TRAC.
+
+       SAUT-PAGE.
+           PERFORM IMPRIME-ENTETE.
+
+       TRAITER-CLIENT.
+           MOVE CDECLT  TO WE-CDECLT.
+           MOVE NOMCPT  TO WE-NOMCPT.
+           MOVE PRNCPT  TO WE-PRNCPT.
+           MOVE CODEREG TO WE-CODEREG.
+           MOVE NATCPT  TO WE-NATCPT.
+           MOVE SLDCPT  TO WE-SLDCPT.
+           WRITE REC-PRT FROM LG-DET.
+           ADD 1 TO WS-NB-CLIENT.
+           ADD 1 TO WS-LIGNE-CTR.
+           IF WS-LIGNE-CTR >= WS-NBLG-ED THEN
+              PERFORM SAUT-PAGE
+           END-IF.
+           PERFORM LIRE-CLIENT.
