@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+      *RAPPROCHEMENT DES SOLDES FRIB AVEC L'HISTORIQUE DES MOUVEMENTS
+      *FMVTC EST SEQUENTIEL (PLUSIEURS MOUVEMENTS PAR CLIENT) : ON LE
+      *TRIE PAR CLIENT PUIS ON LE FUSIONNE AVEC FRIB (CROISSANT LUI
+      *AUSSI SUR CLT-TRIB), AU LIEU D'UN POSITIONNEMENT PAR CLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRIB    ASSIGN TO DD-RIB
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CLT-TRIB
+           FILE STATUS IS FS-RIB.
+
+           SELECT FMVTC   ASSIGN TO AS-MVTC
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MVTC.
+
+           SELECT FMVTC-TRIE ASSIGN TO "WK-RECONCIL-MVT.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MVTRIE.
+
+           SELECT FMVTC-TRI  ASSIGN TO "WK-RECONCIL-MVT-TRI.dat".
+
+           SELECT FECART  ASSIGN TO AS-ECARTS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ECART.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRIB.
+       01  ENR-TRIB.
+           10 CLT-TRIB    PIC 9(5).
+           10 CPTE-TRIB   PIC X(23).
+           10 DATE-TRIB   PIC 9(8).
+           10 SOLDE-TRIB  PIC 9(9)V9(2).
+           10 SENS-TRIB   PIC X.
+      * FICHIER SOURCE (ECRIT PAR LE CHARGEUR) - SEUL USAGE : ALIMENTER
+      * LE TRI CI-DESSOUS, D'OU DES NOMS DE RUBRIQUE DEDIES.
+       FD  FMVTC.
+       01  ENR-TMVTC-SRC.
+           10 CLT-TMVTC-SRC   PIC 9(5).
+           10 DATE-TMVTC-SRC  PIC 9(8).
+           10 MONT-TMVTC-SRC  PIC 9(9)V9(2).
+           10 SENS-TMVTC-SRC  PIC X.
+
+      * FICHIER DE TRAVAIL DU TRI (CLE MAJEURE = CLIENT)
+       SD  FMVTC-TRI.
+       01  ENR-TMVTC-TRI.
+           10 CLT-TMVTC-TRI   PIC 9(5).
+           10 DATE-TMVTC-TRI  PIC 9(8).
+           10 MONT-TMVTC-TRI  PIC 9(9)V9(2).
+           10 SENS-TMVTC-TRI  PIC X.
+
+      * FICHIER TRIE PAR CLIENT - FUSIONNE AVEC FRIB CI-DESSOUS
+       FD  FMVTC-TRIE.
+       01  ENR-TMVTC.
+           10 CLT-TMVTC   PIC 9(5).
+           10 DATE-TMVTC  PIC 9(8).
+           10 MONT-TMVTC  PIC 9(9)V9(2).
+           10 SENS-TMVTC  PIC X.
+
+       FD  FECART.
+       01  ENR-ECART.
+           10 EC-CLT       PIC 9(5).
+           10 EC-SOLDE-RIB PIC S9(9)V9(2).
+           10 EC-SOLDE-CAL PIC S9(9)V9(2).
+           10 EC-LIBELLE   PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  FS-RIB     PIC XX VALUE ZERO.
+       01  FS-MVTC    PIC XX VALUE ZERO.
+       01  FS-MVTRIE  PIC XX VALUE ZERO.
+       01  FS-ECART   PIC XX VALUE ZERO.
+       01  WS-RIB-EOF  PIC X VALUE 'N'.
+       01  WS-MVTC-EOF PIC X VALUE 'N'.
+       01  WS-CLT-COUR PIC 9(5) VALUE ZERO.
+       01  WS-SOLDE-CAL   PIC S9(9)V9(2) VALUE ZERO.
+       01  WS-SOLDE-RIB   PIC S9(9)V9(2) VALUE ZERO.
+       01  WS-NB-ECARTS   PIC 9(5) VALUE ZERO.
+       01  WS-NB-COMPTES  PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROG.
+           PERFORM DEBUT.
+           PERFORM RAPPROCHER UNTIL WS-RIB-EOF = 'O'.
+           PERFORM FIN.
+      *---------------------NIVEAU 1
+       DEBUT.
+           OPEN INPUT FRIB.
+           SORT FMVTC-TRI
+              ON ASCENDING KEY CLT-TMVTC-TRI
+              USING FMVTC
+              GIVING FMVTC-TRIE.
+           IF SORT-RETURN > 0
+              DISPLAY 'ERREUR TRI FMVTC, CODE = ' SORT-RETURN
+              MOVE 9 TO FS-MVTRIE
+           END-IF.
+           OPEN INPUT FMVTC-TRIE.
+           OPEN OUTPUT FECART.
+           IF FS-RIB = '00' AND FS-MVTRIE = '00' AND FS-ECART = '00'
+           THEN PERFORM LIRE-RIB
+                PERFORM LIRE-MVTC
+           ELSE DISPLAY 'ERR. OUVERTURE FICHIERS'
+                DISPLAY 'FS-RIB  : ' FS-RIB
+                DISPLAY 'FS-MVTC : ' FS-MVTRIE
+                DISPLAY 'FS-ECART: ' FS-ECART
+           END-IF.
+       LIRE-RIB.
+           READ FRIB
+           AT END MOVE 'O' TO WS-RIB-EOF
+           END-READ.
+       RAPPROCHER.
+           ADD 1 TO WS-NB-COMPTES.
+           MOVE CLT-TRIB TO WS-CLT-COUR.
+           MOVE ZERO TO WS-SOLDE-CAL.
+           IF SENS-TRIB = 'D'
+              COMPUTE WS-SOLDE-RIB = SOLDE-TRIB * -1
+           ELSE
+              MOVE SOLDE-TRIB TO WS-SOLDE-RIB
+           END-IF.
+           PERFORM PASSER-ORPHELINS-MVTC
+              UNTIL WS-MVTC-EOF = 'O' OR CLT-TMVTC NOT < WS-CLT-COUR.
+           PERFORM CUMULER-MVTC
+              UNTIL WS-MVTC-EOF = 'O' OR CLT-TMVTC NOT = WS-CLT-COUR.
+           IF WS-SOLDE-CAL NOT = WS-SOLDE-RIB THEN
+              PERFORM SIGNALER-ECART
+           END-IF.
+           PERFORM LIRE-RIB.
+       PASSER-ORPHELINS-MVTC.
+           PERFORM LIRE-MVTC.
+       LIRE-MVTC.
+           READ FMVTC-TRIE
+           AT END MOVE 'O' TO WS-MVTC-EOF
+           END-READ.
+       CUMULER-MVTC.
+           IF SENS-TMVTC = 'D'
+              SUBTRACT MONT-TMVTC FROM WS-SOLDE-CAL
+           ELSE
+              ADD MONT-TMVTC TO WS-SOLDE-CAL
+           END-IF.
+           PERFORM LIRE-MVTC.
+       SIGNALER-ECART.
+           ADD 1 TO WS-NB-ECARTS.
+           MOVE WS-CLT-COUR   TO EC-CLT.
+           MOVE WS-SOLDE-RIB  TO EC-SOLDE-RIB.
+           MOVE WS-SOLDE-CAL  TO EC-SOLDE-CAL.
+           MOVE 'SOLDE FRIB <> HISTORIQUE FMVTC' TO EC-LIBELLE.
+           WRITE ENR-ECART.
+           DISPLAY 'ECART CLIENT ' WS-CLT-COUR ' RIB: ' WS-SOLDE-RIB
+              ' CALCULE: ' WS-SOLDE-CAL.
+       FIN.
+           DISPLAY 'COMPTES CONTROLES: ' WS-NB-COMPTES.
+           DISPLAY 'ECARTS DETECTES  : ' WS-NB-ECARTS.
+           CLOSE FRIB FMVTC-TRIE FECART.
+           IF FS-RIB = '00' AND FS-MVTRIE = '00' AND FS-ECART = '00'
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+           GOBACK.
