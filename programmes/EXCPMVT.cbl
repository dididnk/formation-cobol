@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCPMVT.
+       AUTHOR.     E NGBAME.
+      * PROGRAMME D'EDITION - LISTING DES MOUVEMENTS EXCEPTIONNELS
+      * (MONTANT SUPERIEUR A UN SEUIL SAISI) POUR REVUE CONFORMITE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FPRINT ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT.
+
+           SELECT FMVTC ASSIGN TO AS-MVTC
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MVTC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FPRINT.
+       01  REC-PRT.
+            05 LG-PRT       PIC X(80).
+
+       FD  FMVTC.
+       01  ENR-TMVTC.
+           10 CLT-TMVTC   PIC 9(5).
+           10 DATE-TMVTC  PIC 9(8).
+           10 MONT-TMVTC  PIC 9(9)V9(2).
+           10 SENS-TMVTC  PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 LG-VIDE     PIC X(80) VALUE SPACES.
+       01 LG-TITRE.
+          05 FILLER PIC X(15) VALUE SPACES.
+          05 FILLER PIC X(48) VALUE
+             'LISTE DES MOUVEMENTS EXCEPTIONNELS - REVUE CONF'.
+       01 LG-SEUIL.
+          05 FILLER PIC X(16) VALUE '   SEUIL RETENU '.
+          05 WE-SEUIL-ED PIC +ZZZBZZ9.99.
+
+       01 LG-TRAC.
+          05 FILLER        PIC X(5) VALUE '     '.
+          05 FILLER        PIC X(9) VALUE '*--------'.
+          05 FILLER        PIC X(16) VALUE '*--------------*'.
+          05 FILLER        PIC X(9)  VALUE '--------*'.
+          05 FILLER        PIC X(4)  VALUE '---*'.
+       01 LG-ENT-DET.
+          05 FILLER        PIC X(5) VALUE '     '.
+          05 FILLER        PIC X(9) VALUE 'I CLIENT '.
+          05 FILLER        PIC X(16) VALUE 'I DATE MVT     I'.
+          05 FILLER        PIC X(9)  VALUE '  MONTANT'.
+          05 FILLER        PIC X(6)  VALUE 'ISENSI'.
+       01 LG-DET.
+          05 FILLER        PIC X(6) VALUE '     I'.
+          05 WE-CLIENT     PIC 9(5).
+          05 FILLER        PIC X(4)  VALUE '  I '.
+          05 WE-JJMVT      PIC 9(2).
+          05 FILLER        PIC X     VALUE '/'.
+          05 WE-MMMVT      PIC 9(2).
+          05 FILLER        PIC X     VALUE '/'.
+          05 WE-AAMVT      PIC 9(4).
+          05 FILLER        PIC X(4)  VALUE '  I '.
+          05 WE-MONTANT    PIC +ZZZBZZ9.99.
+          05 FILLER        PIC X(2)  VALUE ' I'.
+          05 WE-SENS       PIC X.
+          05 FILLER        PIC X     VALUE 'I'.
+       01 LG-PIEDPG.
+          05 FILLER PIC X(30) VALUE SPACES.
+          05 FILLER PIC X(22) VALUE
+             'NOMBRE D EXCEPTIONS : '.
+          05 WE-NB-EXCP PIC ZZ,ZZ9.
+
+       01 FS-PRINT      PIC XX VALUE '00'.
+       01 FS-MVTC       PIC XX VALUE '00'.
+       01 WS-SEUIL      PIC 9(9)V9(2) VALUE ZERO.
+       01 WS-MVTC-EOF   PIC X VALUE 'N'.
+       01 WS-NB-EXCP    PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY 'SEUIL DU MONTANT EXCEPTIONNEL (9(9)V99) : '.
+           ACCEPT WS-SEUIL.
+
+           OPEN OUTPUT FPRINT.
+           OPEN INPUT FMVTC.
+           IF FS-PRINT NOT = '00' OR FS-MVTC NOT = '00'
+              DISPLAY 'ERR. OUVERTURE FICHIERS: ' FS-PRINT ' ' FS-MVTC
+              GO TO FIN
+           END-IF.
+
+           MOVE WS-SEUIL TO WE-SEUIL-ED.
+           WRITE REC-PRT FROM LG-VIDE.
+           WRITE REC-PRT FROM LG-TITRE.
+           WRITE REC-PRT FROM LG-SEUIL.
+           WRITE REC-PRT FROM LG-VIDE.
+           WRITE REC-PRT FROM LG-TRAC.
+           WRITE REC-PRT FROM LG-ENT-DET.
+           WRITE REC-PRT FROM LG-TRAC.
+
+           PERFORM LIRE-MOUVEMENT.
+           PERFORM TRAITER-MOUVEMENT UNTIL WS-MVTC-EOF = 'O'.
+
+           WRITE REC-PRT FROM LG-TRAC.
+           MOVE WS-NB-EXCP TO WE-NB-EXCP.
+           WRITE REC-PRT FROM LG-PIEDPG.
+
+           CLOSE FMVTC.
+           CLOSE FPRINT.
+       FIN.
+           DISPLAY 'MOUVEMENTS EXCEPTIONNELS DETECTES : ' WS-NB-EXCP.
+           STOP RUN.
+
+       LIRE-MOUVEMENT.
+           READ FMVTC
+              AT END MOVE 'O' TO WS-MVTC-EOF
+           END-READ.
+
+       TRAITER-MOUVEMENT.
+           IF MONT-TMVTC > WS-SEUIL
+              MOVE CLT-TMVTC TO WE-CLIENT
+              MOVE DATE-TMVTC(1:4) TO WE-AAMVT
+              MOVE DATE-TMVTC(5:2) TO WE-MMMVT
+              MOVE DATE-TMVTC(7:2) TO WE-JJMVT
+              MOVE MONT-TMVTC TO WE-MONTANT
+              MOVE SENS-TMVTC TO WE-SENS
+              WRITE REC-PRT FROM LG-DET
+              ADD 1 TO WS-NB-EXCP
+           END-IF.
+           PERFORM LIRE-MOUVEMENT.
