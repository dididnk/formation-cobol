@@ -1,13 +1,23 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGREAD.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       COPY MAPREAD.                             
-       01  WS-REC-LEN      PIC S9(04) COMP.             
-       01  WS-KEY-LEN      PIC S9(03) COMP.             
-       01  WS-REC-KEY      PIC 9(03).                   
+      *****************************************************************
+      * LECTURE D'UN CLIENT PAR CODE (CDECLT) SAISI PAR L'OPERATEUR.  *
+      * REMPLACE LES DEUX VERSIONS PRGREAD/PRGREAD-ALL PRECEDENTES    *
+      * (LAYOUTS WS-CDECLT DIVERGENTS, AUCUN CONTROLE RESP) PAR UNE   *
+      * SEULE TRANSACTION AVEC CONTROLE RESP/DFHRESP ET MESSAGE       *
+      * "CLIENT NON TROUVE" QUAND LE READ NE TROUVE PAS LA CLE.       *
+      * L'ECRAN AFFICHE L'IDENTITE COMPLETE DU CLIENT (NOM, PRENOM,   *
+      * SOLDE), PAS SEULEMENT LES CODES REGION/NATURE DE COMPTE.      *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY MAPREAD.
+       01  WS-RESCODE      PIC S9(08) COMP.
+       01  WS-REC-LEN      PIC S9(04) VALUE 80 COMP.
+       01  WS-KEY-LEN      PIC S9(03) VALUE 003 COMP.
+       01  WS-REC-KEY      PIC 9(03).
        01  WS-REC-DATA.
-           05  WS-CDECLT           PIC  X(3).
+           05  WS-CDECLT           PIC  9(03).
            05  WS-CODEREG          PIC  99.
            05  WS-NATCPT           PIC  99.
            05  WS-NOMCPT           PIC  X(10).
@@ -20,23 +30,35 @@
            05  WS-SLDCPT           PIC  9(10).
            05  WS-POSCPT           PIC  X(02).
            05  FILLER              PIC  X(19).
-       PROCEDURE DIVISION.                                              
-       MAIN-PARA.                                                       
-      * Longueur physique réelle
-           MOVE 80 TO WS-REC-LEN.
-      * Clé recherchée
-           MOVE 001 TO WS-REC-KEY.
-      * Longueur de la clé
-           MOVE 3 TO WS-KEY-LEN.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
            EXEC CICS SEND MAP('MAP1')
                MAPSET('MAPREAD') MAPONLY FREEKB ERASE
-           END-EXEC. 
-           EXEC CICS READ FILE('FCLIENT') 
-               INTO (WS-REC-DATA)
+           END-EXEC.
+           EXEC CICS RECEIVE MAP('MAP1')
+               MAPSET('MAPREAD')
+           END-EXEC.
+           MOVE CDECLT TO WS-REC-KEY.
+           EXEC CICS READ FILE('FCLIENT')
+               INTO(WS-REC-DATA)
                LENGTH(WS-REC-LEN)
                RIDFLD(WS-REC-KEY)
                KEYLENGTH(WS-KEY-LEN)
-           END-EXEC.                                                  
-           EXEC CICS                                                    
-                RETURN                                                  
-           END-EXEC. 
+               RESP(WS-RESCODE)
+           END-EXEC.
+           IF WS-RESCODE NOT = DFHRESP(NORMAL)
+               MOVE 'CLIENT NON TROUVE' TO READMSGO
+               EXEC CICS SEND MAP('MAP1')
+                   MAPSET('MAPREAD') DATAONLY FREEKB
+               END-EXEC
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+           MOVE WS-CODEREG TO CODREGO.
+           MOVE WS-NATCPT  TO NATCPTO.
+           MOVE WS-NOMCPT  TO NOMCPTO.
+           MOVE WS-PRNCPT  TO PRNCPTO.
+           MOVE WS-SLDCPT  TO SLDCPTO.
+           EXEC CICS SEND MAP('MAP1')
+               MAPSET('MAPREAD') DATAONLY FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
