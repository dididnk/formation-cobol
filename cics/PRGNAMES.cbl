@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGNAMES.
+      *****************************************************************
+      * RECHERCHE D'UN CLIENT PAR NOM VIA L'INDEX ALTERNATIF FCLINOM  *
+      * (CHEMIN VSAM SUR FCLIENT, INDEXE SUR WS-NOMCPT, A DEFINIR     *
+      * DANS LA FCT AU MEME TITRE QUE FCLIENT).                       *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY MAPNOMS.
+       01  WS-RESCODE      PIC S9(08) COMP.
+       01  WS-REC-LEN      PIC S9(04) VALUE 80 COMP.
+       01  WS-KEY-LEN      PIC S9(03) VALUE 010 COMP.
+       01  WS-NOM-KEY      PIC X(10).
+       01  WS-FOUND        PIC 9(02) VALUE ZERO.
+       01  NM-IDX          PIC 99.
+       01  WS-LISTE-NOMS.
+           05  NM-LIGNE OCCURS 10 TIMES.
+               10  NM-CODE         PIC 9(03).
+               10  NM-NOM          PIC X(10).
+               10  NM-PREN         PIC X(10).
+       01  WS-REC-DATA.
+           05  WS-CDECLT           PIC  9(03).
+           05  WS-CODEREG          PIC  99.
+           05  WS-NATCPT           PIC  99.
+           05  WS-NOMCPT           PIC  X(10).
+           05  WS-PRNCPT           PIC  X(10).
+           05  WS-DTNCPT           PIC  9(08).
+           05  WS-SEXCPT           PIC  X(01).
+           05  WS-APRCPT           PIC  9(02).
+           05  WS-SOCCPT           PIC  X(01).
+           05  WS-ADRCPT           PIC  X(10).
+           05  WS-SLDCPT           PIC  9(10).
+           05  WS-POSCPT           PIC  X(02).
+           05  FILLER              PIC  X(19).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           EXEC CICS SEND MAP('MAP1')
+               MAPSET('MAPNOMS') MAPONLY FREEKB ERASE
+           END-EXEC.
+           EXEC CICS RECEIVE MAP('MAP1')
+               MAPSET('MAPNOMS')
+           END-EXEC.
+           MOVE NOMRECHI TO WS-NOM-KEY.
+           EXEC CICS STARTBR FILE('FCLINOM')
+               RIDFLD(WS-NOM-KEY)
+               KEYLENGTH(WS-KEY-LEN)
+               GENERIC GTEQ
+               RESP(WS-RESCODE)
+           END-EXEC.
+           IF WS-RESCODE NOT = DFHRESP(NORMAL)
+               MOVE 'AUCUN CLIENT TROUVE' TO NOMMSGO
+               EXEC CICS SEND MAP('MAP1')
+                   MAPSET('MAPNOMS') DATAONLY FREEKB
+               END-EXEC
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+           PERFORM PARCOURIR-NOMS
+              VARYING NM-IDX FROM 1 BY 1
+              UNTIL NM-IDX > 10 OR WS-RESCODE NOT = DFHRESP(NORMAL).
+           EXEC CICS ENDBR FILE('FCLINOM') END-EXEC.
+           MOVE WS-FOUND TO NOMNBO.
+           IF WS-FOUND = ZERO
+              MOVE 'AUCUN CLIENT TROUVE' TO NOMMSGO
+           ELSE
+              MOVE 'CLIENTS TROUVES' TO NOMMSGO
+           END-IF.
+           EXEC CICS SEND MAP('MAP1')
+               MAPSET('MAPNOMS') DATAONLY FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+       PARCOURIR-NOMS.
+           EXEC CICS READNEXT FILE('FCLINOM')
+               INTO(WS-REC-DATA)
+               LENGTH(WS-REC-LEN)
+               RIDFLD(WS-NOM-KEY)
+               KEYLENGTH(WS-KEY-LEN)
+               RESP(WS-RESCODE)
+           END-EXEC.
+           IF WS-RESCODE = DFHRESP(NORMAL)
+              ADD 1 TO WS-FOUND
+              MOVE WS-CDECLT TO NM-CODE (NM-IDX)
+              MOVE WS-NOMCPT TO NM-NOM  (NM-IDX)
+              MOVE WS-PRNCPT TO NM-PREN (NM-IDX)
+           END-IF.
