@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGBROWS.
+      *TRANSACTION DE PARCOURS (BROWSE) DE FCLIENT PAR PLAGE DE CODE
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY MAPBROW.
+       01  WS-RESCODE      PIC S9(08) COMP.
+       01  WS-REC-LEN      PIC S9(04) VALUE 80 COMP.
+       01  WS-KEY-LEN      PIC S9(03) VALUE 003 COMP.
+       01  WS-REC-KEY      PIC 9(03).
+       01  WS-NBLUS        PIC 9(02) VALUE ZERO.
+       01  BR-IDX          PIC 99.
+       01  WS-LISTE.
+           05  BR-LIGNE OCCURS 10 TIMES.
+               10  BR-CODE         PIC 9(03).
+               10  BR-NOM          PIC X(10).
+               10  BR-PREN         PIC X(10).
+       01  WS-REC-DATA.
+           05  WS-CDECLT           PIC  9(03).
+           05  WS-CODEREG          PIC  99.
+           05  WS-NATCPT           PIC  99.
+           05  WS-NOMCPT           PIC  X(10).
+           05  WS-PRNCPT           PIC  X(10).
+           05  WS-DTNCPT           PIC  9(08).
+           05  WS-SEXCPT           PIC  X(01).
+           05  WS-APRCPT           PIC  9(02).
+           05  WS-SOCCPT           PIC  X(01).
+           05  WS-ADRCPT           PIC  X(10).
+           05  WS-SLDCPT           PIC  9(10).
+           05  WS-POSCPT           PIC  X(02).
+           05  FILLER              PIC  X(19).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           EXEC CICS SEND MAP('MAP1')
+               MAPSET('MAPBROW') MAPONLY FREEKB ERASE
+           END-EXEC.
+           EXEC CICS RECEIVE MAP('MAP1')
+               MAPSET('MAPBROW')
+           END-EXEC.
+           MOVE BRKEYI TO WS-REC-KEY.
+           EXEC CICS STARTBR FILE('FCLIENT')
+               RIDFLD(WS-REC-KEY)
+               KEYLENGTH(WS-KEY-LEN)
+               GTEQ
+               RESP(WS-RESCODE)
+           END-EXEC.
+           IF WS-RESCODE NOT = DFHRESP(NORMAL)
+               MOVE 'AUCUN CLIENT A PARTIR DE CETTE CLE' TO BRMSGO
+               EXEC CICS SEND MAP('MAP1')
+                   MAPSET('MAPBROW') DATAONLY FREEKB
+               END-EXEC
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+           PERFORM PARCOURIR-SUIVANT
+              VARYING BR-IDX FROM 1 BY 1
+              UNTIL BR-IDX > 10 OR WS-RESCODE NOT = DFHRESP(NORMAL).
+           EXEC CICS ENDBR FILE('FCLIENT') END-EXEC.
+           MOVE WS-NBLUS TO BRNBO.
+           IF WS-NBLUS = 10
+              MOVE 'PF8 = PAGE SUIVANTE' TO BRMSGO
+           ELSE
+              MOVE 'FIN DE LISTE'        TO BRMSGO
+           END-IF.
+           EXEC CICS SEND MAP('MAP1')
+               MAPSET('MAPBROW') DATAONLY FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+       PARCOURIR-SUIVANT.
+           EXEC CICS READNEXT FILE('FCLIENT')
+               INTO(WS-REC-DATA)
+               LENGTH(WS-REC-LEN)
+               RIDFLD(WS-REC-KEY)
+               KEYLENGTH(WS-KEY-LEN)
+               RESP(WS-RESCODE)
+           END-EXEC.
+           IF WS-RESCODE = DFHRESP(NORMAL)
+              ADD 1 TO WS-NBLUS
+              MOVE WS-CDECLT TO BR-CODE (BR-IDX)
+              MOVE WS-NOMCPT TO BR-NOM  (BR-IDX)
+              MOVE WS-PRNCPT TO BR-PREN (BR-IDX)
+           END-IF.
