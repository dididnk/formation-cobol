@@ -1,60 +1,115 @@
-       IDENTIFICATION DIVISION.                                         
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGDELT.
-      *****************************************************************                                              
-      * DELETE : PROGRAMME QUI SUPPRIME UN ENREGISTREMENT (ID: 001).  *
       *****************************************************************
-       DATA DIVISION.                                                   
-       WORKING-STORAGE SECTION.                                                 
-       01  WS-RESCODE      PIC S9(08) COMP.  
-       01  WS-MSG          PIC X(60)  VALUE SPACES.                           
-       01  WS-REC-LEN      PIC S9(04) VALUE 80 COMP.                    
-       01  WS-KEY-LEN      PIC S9(03) VALUE 003 COMP.                   
-       01  WS-REC-KEY      PIC 9(03)  VALUE 001.                        
-       01  WS-REC-DATA.                                                 
-           05  WS-CDECLT           PIC  X(3).                           
-           05  WS-CODEREG          PIC  99.                             
-           05  WS-NATCPT           PIC  99.                             
-           05  WS-NOMCPT           PIC  X(10).                          
-           05  WS-PRNCPT           PIC  X(10).                          
-           05  WS-DTNCPT           PIC  9(08).                          
-           05  WS-SEXCPT           PIC  X(01).                          
-           05  WS-APRCPT           PIC  9(02).                          
-           05  WS-SOCCPT           PIC  X(01).                          
-           05  WS-ADRCPT           PIC  X(10).                          
-           05  WS-SLDCPT           PIC  9(10).                          
-           05  WS-POSCPT           PIC  X(02).                          
-           05  FILLER              PIC  X(19) VALUE SPACES.                          
-       PROCEDURE DIVISION.                                              
+      * DELETE : PROGRAMME QUI SUPPRIME UN CLIENT SAISI PAR L'OPERATEUR
+      * AVEC AFFICHAGE DES DONNEES ET CONFIRMATION AVANT LE DELETE.    *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY MAPDELT.
+       01  WS-RESCODE      PIC S9(08) COMP.
+       01  WS-MSG          PIC X(60)  VALUE SPACES.
+       01  WS-REC-LEN      PIC S9(04) VALUE 80 COMP.
+       01  WS-KEY-LEN      PIC S9(03) VALUE 003 COMP.
+       01  WS-REC-KEY      PIC 9(03).
+       01  WS-REC-DATA.
+           05  WS-CDECLT           PIC  9(03).
+           05  WS-CODEREG          PIC  99.
+           05  WS-NATCPT           PIC  99.
+           05  WS-NOMCPT           PIC  X(10).
+           05  WS-PRNCPT           PIC  X(10).
+           05  WS-DTNCPT           PIC  9(08).
+           05  WS-SEXCPT           PIC  X(01).
+           05  WS-APRCPT           PIC  9(02).
+           05  WS-SOCCPT           PIC  X(01).
+           05  WS-ADRCPT           PIC  X(10).
+           05  WS-SLDCPT           PIC  9(10).
+           05  WS-POSCPT           PIC  X(02).
+           05  FILLER              PIC  X(19) VALUE SPACES.
+       01  WS-AUDIT-REC.
+           05  AUD-CDECLT          PIC  X(3).
+           05  AUD-OPER            PIC  X(1).
+           05  AUD-DATE            PIC  9(8).
+           05  AUD-HEURE           PIC  9(6).
+           05  AUD-TERM            PIC  X(4).
+       PROCEDURE DIVISION.
        MAIN-PARA.
-      * LECTURE DU FICHIER AVEC UPDATE                                                       
+      * ETAPE 1 : SAISIE DE LA CLE ET AFFICHAGE DU CLIENT VISE
+           EXEC CICS SEND MAP('MAP1')
+               MAPSET('MAPDELT') MAPONLY FREEKB ERASE
+           END-EXEC.
+           EXEC CICS RECEIVE MAP('MAP1')
+               MAPSET('MAPDELT')
+           END-EXEC.
+           MOVE DELKEYI TO WS-REC-KEY.
+      * LECTURE DU FICHIER AVEC UPDATE
            EXEC CICS READ
                FILE('FCLIENT')
                INTO(WS-REC-DATA)
+               LENGTH(WS-REC-LEN)
                RIDFLD(WS-REC-KEY)
+               KEYLENGTH(WS-KEY-LEN)
                UPDATE
                RESP(WS-RESCODE)
-           END-EXEC. 
-      * VÉRIFIE SI L'ID DU CLIENT N'EXISTE PAS    
+           END-EXEC.
+      * VÉRIFIE SI LE CLIENT N'EXISTE PAS
            IF WS-RESCODE NOT = DFHRESP(NORMAL)
-               MOVE 'ERREUR LECTURE - 001 NON TROUVE' TO WS-MSG
+               MOVE 'ERREUR LECTURE - CLIENT NON TROUVE' TO WS-MSG
                EXEC CICS SEND TEXT
                    FROM(WS-MSG)
                    LENGTH(60)
                    ERASE
                END-EXEC
                EXEC CICS RETURN END-EXEC
-           END-IF.    
+           END-IF.
+      * ETAPE 2 : AFFICHAGE DES DONNEES ET DEMANDE DE CONFIRMATION
+           MOVE WS-CDECLT TO DELCODO.
+           MOVE WS-NOMCPT TO DELNOMO.
+           MOVE WS-PRNCPT TO DELPRNO.
+           MOVE WS-SLDCPT TO DELSLDO.
+           MOVE 'CONFIRMER LA SUPPRESSION (O/N) PUIS ENTREE'
+              TO DELMSGO.
+           EXEC CICS SEND MAP('MAP1')
+               MAPSET('MAPDELT') DATAONLY FREEKB
+           END-EXEC.
+           EXEC CICS RECEIVE MAP('MAP1')
+               MAPSET('MAPDELT')
+           END-EXEC.
+           IF DELCONFI NOT = 'O'
+               MOVE 'SUPPRESSION ANNULEE PAR L OPERATEUR' TO WS-MSG
+               EXEC CICS SEND TEXT FROM(WS-MSG) LENGTH(60) ERASE
+               END-EXEC
+               EXEC CICS RETURN END-EXEC
+           END-IF.
       * SUPPRIMER L'ENREGISTREMENT
            EXEC CICS DELETE FILE('FCLIENT')
                RESP(WS-RESCODE)
-           END-EXEC.  
+           END-EXEC.
       * AFFICHER LE RESULTAT
            INITIALIZE WS-MSG.
            IF WS-RESCODE = DFHRESP(NORMAL)
-               MOVE "CLIENT 001 SUPPRIMÉ AVEC SUCCES" TO WS-MSG
+               MOVE "CLIENT SUPPRIME AVEC SUCCES" TO WS-MSG
+               MOVE WS-CDECLT TO AUD-CDECLT
+               MOVE 'D'       TO AUD-OPER
+               PERFORM JOURNALISER-AUDIT
            ELSE
-              MOVE "DELETE A ECHOUÉ" TO WS-MSG 
+              MOVE "DELETE A ECHOUÉ" TO WS-MSG
+           END-IF.
+      * ON ENVOIE LE MESSAGE DE RESULTAT À L'ECRAN
+           EXEC CICS SEND TEXT FROM(WS-MSG) LENGTH(60) ERASE END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+      *----------------------------------------------------------------
+      *    TRACE DE L'OPERATION DANS LE FICHIER D'AUDIT FCLIAUDIT      *
+      *----------------------------------------------------------------
+       JOURNALISER-AUDIT.
+           MOVE EIBDATE  TO AUD-DATE.
+           MOVE EIBTIME  TO AUD-HEURE.
+           MOVE EIBTRMID TO AUD-TERM.
+           EXEC CICS WRITE FILE('FCLIAUDIT')
+               FROM(WS-AUDIT-REC)
+               LENGTH(LENGTH OF WS-AUDIT-REC)
+               RESP(WS-RESCODE)
+           END-EXEC.
+           IF WS-RESCODE NOT = DFHRESP(NORMAL)
+              DISPLAY 'ERREUR ECRITURE FCLIAUDIT - RESP : ' WS-RESCODE
            END-IF.
-      * ON ENVOIE LE MESSAGE D'ERREUR À L'ECRAN
-           EXEC CICS SEND TEXT FROM(WS-MSG) LENGTH(60) ERASE END-EXEC.                                     
-           EXEC CICS RETURN END-EXEC.   
