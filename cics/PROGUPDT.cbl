@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGUPDT.
+      *****************************************************************
+      * REWRITE : PROGRAMME QUI MODIFIE UN CLIENT EN PLACE (SOLDE ET  *
+      * ADRESSE) SANS PASSER PAR UN DELETE + UN WRITE.                *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY MAPUPDT.
+       01  WS-RESCODE      PIC S9(08) COMP.
+       01  WS-MSG          PIC X(60)  VALUE SPACES.
+       01  WS-REC-LEN      PIC S9(04) VALUE 80 COMP.
+       01  WS-KEY-LEN      PIC S9(03) VALUE 003 COMP.
+       01  WS-REC-KEY      PIC 9(03).
+       01  WS-REC-DATA.
+           05  WS-CDECLT           PIC  9(03).
+           05  WS-CODEREG          PIC  99.
+           05  WS-NATCPT           PIC  99.
+           05  WS-NOMCPT           PIC  X(10).
+           05  WS-PRNCPT           PIC  X(10).
+           05  WS-DTNCPT           PIC  9(08).
+           05  WS-SEXCPT           PIC  X(01).
+           05  WS-APRCPT           PIC  9(02).
+           05  WS-SOCCPT           PIC  X(01).
+           05  WS-ADRCPT           PIC  X(10).
+           05  WS-SLDCPT           PIC  9(10).
+           05  WS-POSCPT           PIC  X(02).
+           05  FILLER              PIC  X(19).
+       01  WS-AUDIT-REC.
+           05  AUD-CDECLT          PIC  X(3).
+           05  AUD-OPER            PIC  X(1).
+           05  AUD-DATE            PIC  9(8).
+           05  AUD-HEURE           PIC  9(6).
+           05  AUD-TERM            PIC  X(4).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      * ETAPE 1 : SAISIE DE LA CLE DU CLIENT A MODIFIER
+           EXEC CICS SEND MAP('MAP1')
+               MAPSET('MAPUPDT') MAPONLY FREEKB ERASE
+           END-EXEC.
+           EXEC CICS RECEIVE MAP('MAP1')
+               MAPSET('MAPUPDT')
+           END-EXEC.
+           MOVE UPDKEYI TO WS-REC-KEY.
+      * LECTURE DU FICHIER AVEC UPDATE (VERROU POUR REWRITE)
+           EXEC CICS READ
+               FILE('FCLIENT')
+               INTO(WS-REC-DATA)
+               LENGTH(WS-REC-LEN)
+               RIDFLD(WS-REC-KEY)
+               KEYLENGTH(WS-KEY-LEN)
+               UPDATE
+               RESP(WS-RESCODE)
+           END-EXEC.
+           IF WS-RESCODE NOT = DFHRESP(NORMAL)
+               MOVE 'ERREUR LECTURE - CLIENT NON TROUVE' TO WS-MSG
+               EXEC CICS SEND TEXT FROM(WS-MSG) LENGTH(60) ERASE
+               END-EXEC
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+      * ETAPE 2 : AFFICHAGE DES VALEURS ACTUELLES ET SAISIE DES
+      * NOUVELLES VALEURS (SOLDE ET ADRESSE)
+           MOVE WS-CDECLT TO UPDCODO.
+           MOVE WS-NOMCPT TO UPDNOMO.
+           MOVE WS-PRNCPT TO UPDPRNO.
+           MOVE WS-SLDCPT TO UPDSLDO.
+           MOVE WS-ADRCPT TO UPDADRO.
+           EXEC CICS SEND MAP('MAP1')
+               MAPSET('MAPUPDT') DATAONLY FREEKB
+           END-EXEC.
+           EXEC CICS RECEIVE MAP('MAP1')
+               MAPSET('MAPUPDT')
+           END-EXEC.
+           MOVE UPDSLDI TO WS-SLDCPT.
+           MOVE UPDADRI TO WS-ADRCPT.
+      * REECRITURE DE L'ENREGISTREMENT
+           EXEC CICS REWRITE FILE('FCLIENT')
+               FROM(WS-REC-DATA)
+               LENGTH(WS-REC-LEN)
+               RESP(WS-RESCODE)
+           END-EXEC.
+           IF WS-RESCODE = DFHRESP(NORMAL)
+               MOVE "CLIENT MODIFIE AVEC SUCCES" TO WS-MSG
+               MOVE WS-CDECLT TO AUD-CDECLT
+               MOVE 'U'       TO AUD-OPER
+               PERFORM JOURNALISER-AUDIT
+           ELSE
+               MOVE "REWRITE A ECHOUÉ" TO WS-MSG
+           END-IF.
+           EXEC CICS SEND TEXT FROM(WS-MSG) LENGTH(60) ERASE END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+      *----------------------------------------------------------------
+      *    TRACE DE L'OPERATION DANS LE FICHIER D'AUDIT FCLIAUDIT      *
+      *----------------------------------------------------------------
+       JOURNALISER-AUDIT.
+           MOVE EIBDATE  TO AUD-DATE.
+           MOVE EIBTIME  TO AUD-HEURE.
+           MOVE EIBTRMID TO AUD-TERM.
+           EXEC CICS WRITE FILE('FCLIAUDIT')
+               FROM(WS-AUDIT-REC)
+               LENGTH(LENGTH OF WS-AUDIT-REC)
+               RESP(WS-RESCODE)
+           END-EXEC.
+           IF WS-RESCODE NOT = DFHRESP(NORMAL)
+              DISPLAY 'ERREUR ECRITURE FCLIAUDIT - RESP : ' WS-RESCODE
+           END-IF.
