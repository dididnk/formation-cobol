@@ -11,12 +11,16 @@
        01  WS-REC-KEY      PIC 9(03).                        
 
        01  WS-REC-DATA.
-           05 WS-CDECLT   PIC X(3).
+           05 WS-CDECLT   PIC 9(03).
            05 WS-CODEREG  PIC 99.
            05 WS-NATCPT   PIC 99.
            05 WS-NOMCPT   PIC X(10).
            05 WS-PRNCPT   PIC X(10).
            05 WS-DTNCPT   PIC 9(08).
+           05 WS-DTNCPT-R REDEFINES WS-DTNCPT.
+              10 WS-AAAA-NAI PIC 9(4).
+              10 WS-MM-NAI   PIC 9(2).
+              10 WS-JJ-NAI   PIC 9(2).
            05 WS-SEXCPT   PIC X(01).
            05 WS-APRCPT   PIC 9(02).
            05 WS-SOCCPT   PIC X(01).
@@ -25,6 +29,17 @@
            05 WS-POSCPT   PIC X(02).
            05 FILLER      PIC X(19).
 
+      * --- LIMITES DE CONTROLE DE VRAISEMBLANCE DES DONNEES SAISIES ---
+       01  WS-SLDCPT-MAX     PIC 9(10) VALUE 0099999999.
+       01  WS-DONNEES-INVALIDES PIC X VALUE 'N'.
+
+       01  WS-AUDIT-REC.
+           05  AUD-CDECLT          PIC  X(3).
+           05  AUD-OPER            PIC  X(1).
+           05  AUD-DATE            PIC  9(8).
+           05  AUD-HEURE           PIC  9(6).
+           05  AUD-TERM            PIC  X(4).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
 
@@ -68,6 +83,12 @@
            MOVE 0000012345   TO WS-SLDCPT.
            MOVE "FR"         TO WS-POSCPT.
 
+      * --- 4BIS. CONTROLER LA VRAISEMBLANCE DES DONNEES SAISIES ---
+           PERFORM VALIDER-DONNEES.
+           IF WS-DONNEES-INVALIDES = 'O'
+                GO TO AFFICHER-MSG
+           END-IF.
+
       * --- 5. ECRITURE VSAM ---
            EXEC CICS WRITE FILE('FCLIENT') FROM(WS-REC-DATA)
                 LENGTH(WS-REC-LEN)
@@ -78,6 +99,9 @@
 
            IF WS-RESCODE = DFHRESP(NORMAL)
                 MOVE "ECRITURE REUSSIE" TO MSGINFO
+                MOVE WS-CDECLT TO AUD-CDECLT
+                MOVE 'W'       TO AUD-OPER
+                PERFORM JOURNALISER-AUDIT
            ELSE
                 MOVE "ERREUR ECRITURE" TO MSGINFO
            END-IF.
@@ -89,3 +113,38 @@
            END-EXEC.
 
            EXEC CICS RETURN END-EXEC.
+      *----------------------------------------------------------------
+      *    CONTROLES DE VRAISEMBLANCE SUR WS-DTNCPT/WS-SLDCPT/WS-SEXCPT
+      *    AVANT ECRITURE DANS FCLIENT.                                *
+      *----------------------------------------------------------------
+       VALIDER-DONNEES.
+           MOVE 'N' TO WS-DONNEES-INVALIDES.
+           IF WS-MM-NAI < 01 OR WS-MM-NAI > 12
+              OR WS-JJ-NAI < 01 OR WS-JJ-NAI > 31
+                MOVE "DATE DE NAISSANCE INVALIDE" TO MSGINFO
+                MOVE 'O' TO WS-DONNEES-INVALIDES
+           END-IF.
+           IF WS-DONNEES-INVALIDES = 'N' AND WS-SLDCPT > WS-SLDCPT-MAX
+                MOVE "SOLDE HORS LIMITE AUTORISEE" TO MSGINFO
+                MOVE 'O' TO WS-DONNEES-INVALIDES
+           END-IF.
+           IF WS-DONNEES-INVALIDES = 'N'
+              AND WS-SEXCPT NOT = "M" AND WS-SEXCPT NOT = "F"
+                MOVE "SEXE INVALIDE - M OU F ATTENDU" TO MSGINFO
+                MOVE 'O' TO WS-DONNEES-INVALIDES
+           END-IF.
+      *----------------------------------------------------------------
+      *    TRACE DE L'OPERATION DANS LE FICHIER D'AUDIT FCLIAUDIT      *
+      *----------------------------------------------------------------
+       JOURNALISER-AUDIT.
+           MOVE EIBDATE  TO AUD-DATE.
+           MOVE EIBTIME  TO AUD-HEURE.
+           MOVE EIBTRMID TO AUD-TERM.
+           EXEC CICS WRITE FILE('FCLIAUDIT')
+               FROM(WS-AUDIT-REC)
+               LENGTH(LENGTH OF WS-AUDIT-REC)
+               RESP(WS-RESCODE)
+           END-EXEC.
+           IF WS-RESCODE NOT = DFHRESP(NORMAL)
+              DISPLAY 'ERREUR ECRITURE FCLIAUDIT - RESP : ' WS-RESCODE
+           END-IF.
