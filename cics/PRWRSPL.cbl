@@ -8,7 +8,7 @@
        01  WS-KEY-LEN      PIC S9(03) VALUE 003 COMP.                   
        01  WS-REC-KEY      PIC 9(03)  VALUE 999.                        
        01  WS-REC-DATA.                                                 
-           05  WS-CDECLT           PIC  X(3).                           
+           05  WS-CDECLT           PIC  9(03).                           
            05  WS-CODEREG          PIC  99.                             
            05  WS-NATCPT           PIC  99.                             
            05  WS-NOMCPT           PIC  X(10).                          
@@ -20,32 +20,58 @@
            05  WS-ADRCPT           PIC  X(10).                          
            05  WS-SLDCPT           PIC  9(10).                          
            05  WS-POSCPT           PIC  X(02).                          
-           05  FILLER              PIC  X(19).                          
-       PROCEDURE DIVISION.                                              
-       MAIN-PARA.                                                       
-           EXEC CICS SEND MAP('MAP1')                                   
-               MAPSET('MAPWRIT') MAPONLY FREEKB ERASE                   
-           END-EXEC.                                                    
-           MOVE "999"         TO WS-CDECLT.                             
-           MOVE 01            TO WS-CODEREG.                            
-           MOVE 01            TO WS-NATCPT.                             
-           MOVE "FERNANDEZ "  TO WS-NOMCPT.                             
-           MOVE "ANNE JULI "  TO WS-PRNCPT.                             
-           MOVE 12345678      TO WS-DTNCPT.                             
-           MOVE "M"           TO WS-SEXCPT.                             
-           MOVE 01            TO WS-APRCPT.                             
-           MOVE "1"           TO WS-SOCCPT.                             
-           MOVE "1 DE GAULE"   TO WS-ADRCPT.                            
-           MOVE 0000012345    TO WS-SLDCPT.                             
-           MOVE "FR"          TO WS-POSCPT.                             
-           EXEC CICS WRITE FILE('FCLIENT') FROM(WS-REC-DATA)            
-               LENGTH(WS-REC-LEN)                                       
-               RIDFLD(WS-REC-KEY)                                       
-               KEYLENGTH(WS-KEY-LEN)                                    
-               RESP(WS-RESCODE)                                         
-           END-EXEC.                                                    
-           EXEC CICS SEND MAP('MAP1')                                   
-               MAPSET('MAPWRIT') DATAONLY FREEKB                        
-           END-EXEC.                                                    
-           EXEC CICS SEND CONTROL ERASE END-EXEC.          
-           EXEC CICS RETURN END-EXEC.                      
\ No newline at end of file
+           05  FILLER              PIC  X(19).
+       01  WS-AUDIT-REC.
+           05  AUD-CDECLT          PIC  X(3).
+           05  AUD-OPER            PIC  X(1).
+           05  AUD-DATE            PIC  9(8).
+           05  AUD-HEURE           PIC  9(6).
+           05  AUD-TERM            PIC  X(4).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           EXEC CICS SEND MAP('MAP1')
+               MAPSET('MAPWRIT') MAPONLY FREEKB ERASE
+           END-EXEC.
+           MOVE "999"         TO WS-CDECLT.
+           MOVE 01            TO WS-CODEREG.
+           MOVE 01            TO WS-NATCPT.
+           MOVE "FERNANDEZ "  TO WS-NOMCPT.
+           MOVE "ANNE JULI "  TO WS-PRNCPT.
+           MOVE 12345678      TO WS-DTNCPT.
+           MOVE "M"           TO WS-SEXCPT.
+           MOVE 01            TO WS-APRCPT.
+           MOVE "1"           TO WS-SOCCPT.
+           MOVE "1 DE GAULE"   TO WS-ADRCPT.
+           MOVE 0000012345    TO WS-SLDCPT.
+           MOVE "FR"          TO WS-POSCPT.
+           EXEC CICS WRITE FILE('FCLIENT') FROM(WS-REC-DATA)
+               LENGTH(WS-REC-LEN)
+               RIDFLD(WS-REC-KEY)
+               KEYLENGTH(WS-KEY-LEN)
+               RESP(WS-RESCODE)
+           END-EXEC.
+           IF WS-RESCODE = DFHRESP(NORMAL)
+              MOVE WS-CDECLT TO AUD-CDECLT
+              MOVE 'W'       TO AUD-OPER
+              PERFORM JOURNALISER-AUDIT
+           END-IF.
+           EXEC CICS SEND MAP('MAP1')
+               MAPSET('MAPWRIT') DATAONLY FREEKB
+           END-EXEC.
+           EXEC CICS SEND CONTROL ERASE END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+      *----------------------------------------------------------------
+      *    TRACE DE L'OPERATION DANS LE FICHIER D'AUDIT FCLIAUDIT      *
+      *----------------------------------------------------------------
+       JOURNALISER-AUDIT.
+           MOVE EIBDATE  TO AUD-DATE.
+           MOVE EIBTIME  TO AUD-HEURE.
+           MOVE EIBTRMID TO AUD-TERM.
+           EXEC CICS WRITE FILE('FCLIAUDIT')
+               FROM(WS-AUDIT-REC)
+               LENGTH(LENGTH OF WS-AUDIT-REC)
+               RESP(WS-RESCODE)
+           END-EXEC.
+           IF WS-RESCODE NOT = DFHRESP(NORMAL)
+              DISPLAY 'ERREUR ECRITURE FCLIAUDIT - RESP : ' WS-RESCODE
+           END-IF.
\ No newline at end of file
