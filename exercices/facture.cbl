@@ -1,59 +1,142 @@
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. PG01CH04.                                            
-      *PROGRAMME CALCUL FACTURE                                         
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-      *SOURCE-COMPUTER. XXX-ZOS WITH DEBUGGING MODE.                    
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       WORKING-STORAGE SECTION.                                         
-       01  ARTICLES.                                                    
-         05 ARTICLE-1.                                                  
-           10 ART1       PIC 9V9(2) VALUE 3.75.                         
-           10 WE-ART1    PIC $9.9(2).                                   
-           10 ART1-HT    PIC 9V9(2).                                    
-           10 WE-ART1-HT PIC $9.9(2).                                   
-         05 ARTICLE-2.                                                  
-           10 ART2       PIC 9V9(2) VALUE 2.15.                         
-           10 WE-ART2    PIC $9.9(2).                                   
-           10 ART2-HT    PIC 9V9(2).                                    
-           10 WE-ART2-HT PIC $9.9(2).                                   
-       01 TOTAUX.                                                       
-         05 TOTAL-HT     PIC 9(3)V9(2).                                 
-         05 WE-TOTAL-HT  PIC $9(3).9(2).                                
-         05 TOTAL-AT     PIC 9(3)V9(2).                                 
-         05 WE-TOTAL-AT  PIC $9(3).9(2).                                
-                                                                        
-       PROCEDURE DIVISION.                                              
-           PERFORM PRIX-HT.                                             
-           PERFORM TOTAUX-FACTURES.                                     
-           PERFORM AFFICHAGE.                                           
-           PERFORM FIN.                                                 
-                                                                        
-       PRIX-HT.                                                         
-      * ON UTILISE LA TVA 20% COMME VALEUR POUR LA TAXE DANS CET EXO    
-           COMPUTE ART1-HT = ART1 * 0.8.                                
-           MOVE ART1-HT TO WE-ART1-HT.                                  
-           COMPUTE ART2-HT = ART2 * 0.8.                                
-           MOVE ART2-HT TO WE-ART2-HT.                                  
-                                                                        
-       TOTAUX-FACTURES.                                                 
-           COMPUTE TOTAL-HT = ((ART1-HT * 100) * ( 1 - (5 / 100))) +    
-      -    ((ART2-HT * 10) * ( 1 - (15 / 100))).                        
-                                                                        
-           COMPUTE TOTAL-AT = ((ART1 * 100) * (1 - (15 / 100))) +       
-      -    ((ART2 * 10) * (1 - (15 / 100))).                            
-       AFFICHAGE.                                                       
-           DISPLAY 'PRIX ARTICLE 1 HORS TAXE : ' WE-ART1-HT.            
-           DISPLAY 'PRIX ARTICLE 2 HORS TAXE : ' WE-ART2-HT.            
-           MOVE TOTAL-HT TO WE-TOTAL-HT.                                
-           DISPLAY 'MONTANT DE LA FACTURE HORS TAXE : ' WE-TOTAL-HT.    
-           MOVE ART1 TO WE-ART1.                                        
-           MOVE ART2 TO WE-ART2.                                        
-           DISPLAY 'PRIX ARTICLE 1 AVEC TAXE : ' WE-ART1.               
-           DISPLAY 'PRIX ARTICLE 2 AVEC TAXE : ' WE-ART2.               
-           MOVE TOTAL-AT TO WE-TOTAL-AT.                                
-           DISPLAY 'MONTANT DE LA FACTURE AVEC TAXE : ' WE-TOTAL-AT.    
-                                                                        
-       FIN.                                                             
-           STOP RUN.                                                                                                                                                                                          
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG01CH04.
+      *PROGRAMME CALCUL FACTURE
+      *VERSION TABLE-DRIVEE : TAUX DE TVA/REMISE PAR CATEGORIE DANS
+      *UNE TABLE, ARTICLES LUS DANS UN FICHIER DE COMMANDE (LONGUEUR
+      *VARIABLE), PLUS DE TAUX NI DE QUANTITES EN DUR DANS LES COMPUTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMDFILE ASSIGN TO "FORM1011.FILES.COMMANDE"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FSCMD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CMDFILE.
+       01 CMD-REC.
+           05 CMD-CODE-ART    PIC X(4).
+           05 CMD-CODE-CAT    PIC X(2).
+           05 CMD-QTE         PIC 9(4).
+           05 CMD-PRIX-UNIT   PIC 9V9(2).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FSCMD        PIC XX VALUE ZERO.
+
+      *TABLE DES TAUX DE TVA ET DE REMISE PAR CATEGORIE D'ARTICLE
+       01 T-TAUX.
+           05 T-TAUX-LIG OCCURS 5 TIMES.
+              10 TAUX-CAT      PIC X(2).
+              10 TAUX-TVA      PIC 9(2)V99.
+              10 TAUX-REMISE   PIC 9(2)V99.
+       01 WS-NB-TAUX      PIC 9(2) VALUE ZERO.
+       01 WS-IND-TAUX     PIC 9(2) VALUE ZERO.
+
+      *TABLE DES ARTICLES DE LA COMMANDE, ALIMENTEE DEPUIS LE FICHIER
+       01 WS-NB-ARTICLES-MAX PIC 9(3) VALUE 50.
+       01 WS-NB-ARTICLES     PIC 9(3) VALUE ZERO.
+       01 T-ARTICLES.
+           05 T-ARTICLE OCCURS 1 TO 50 TIMES
+              DEPENDING ON WS-NB-ARTICLES.
+              10 ART-CODE       PIC X(4).
+              10 ART-CAT        PIC X(2).
+              10 ART-QTE        PIC 9(4).
+              10 ART-PRIX-UNIT  PIC 9V9(2).
+              10 ART-MONT-HT    PIC 9(7)V99.
+              10 ART-MONT-AT    PIC 9(7)V99.
+
+       01 WS-IND          PIC 9(3) VALUE ZERO.
+       01 WS-TVA-COUR     PIC 9(2)V99 VALUE ZERO.
+       01 WS-REMISE-COUR  PIC 9(2)V99 VALUE ZERO.
+       01 WS-MONT-BRUT    PIC 9(7)V99 VALUE ZERO.
+
+       01 TOTAL-HT        PIC 9(7)V99 VALUE ZERO.
+       01 TOTAL-AT        PIC 9(7)V99 VALUE ZERO.
+       01 WE-MONT-HT      PIC $$$,$$$,$$9.99.
+       01 WE-MONT-AT      PIC $$$,$$$,$$9.99.
+       01 WE-TOTAL-HT     PIC $$$,$$$,$$9.99.
+       01 WE-TOTAL-AT     PIC $$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+           PERFORM INIT.
+           PERFORM LECTURE.
+           PERFORM CHARGER-ARTICLE UNTIL WS-FSCMD NOT = '00'
+              OR WS-NB-ARTICLES >= WS-NB-ARTICLES-MAX.
+           PERFORM CALCULER-FACTURE VARYING WS-IND FROM 1 BY 1
+              UNTIL WS-IND > WS-NB-ARTICLES.
+           PERFORM AFFICHAGE.
+           PERFORM FIN.
+
+       INIT.
+           PERFORM CHARGER-TAUX.
+           OPEN INPUT CMDFILE.
+           IF WS-FSCMD NOT = '00'
+              DISPLAY 'ERREUR OUVERTURE CMDFILE : ' WS-FSCMD
+           END-IF.
+
+      *CHARGEMENT DE LA TABLE DES TAUX - UNE LIGNE PAR CATEGORIE.
+      *AJOUTER UNE CATEGORIE OU CHANGER UN TAUX SE FAIT ICI, SANS
+      *TOUCHER AUX COMPUTE DE CALCULER-FACTURE.
+       CHARGER-TAUX.
+           ADD 1 TO WS-NB-TAUX.
+           MOVE '01'  TO TAUX-CAT(WS-NB-TAUX).
+           MOVE 20.00 TO TAUX-TVA(WS-NB-TAUX).
+           MOVE 05.00 TO TAUX-REMISE(WS-NB-TAUX).
+           ADD 1 TO WS-NB-TAUX.
+           MOVE '02'  TO TAUX-CAT(WS-NB-TAUX).
+           MOVE 20.00 TO TAUX-TVA(WS-NB-TAUX).
+           MOVE 15.00 TO TAUX-REMISE(WS-NB-TAUX).
+
+       LECTURE.
+           READ CMDFILE
+              NOT AT END CONTINUE
+           END-READ.
+
+       CHARGER-ARTICLE.
+           ADD 1 TO WS-NB-ARTICLES.
+           MOVE CMD-CODE-ART  TO ART-CODE(WS-NB-ARTICLES).
+           MOVE CMD-CODE-CAT  TO ART-CAT(WS-NB-ARTICLES).
+           MOVE CMD-QTE       TO ART-QTE(WS-NB-ARTICLES).
+           MOVE CMD-PRIX-UNIT TO ART-PRIX-UNIT(WS-NB-ARTICLES).
+           PERFORM LECTURE.
+
+       CALCULER-FACTURE.
+           PERFORM RECHERCHER-TAUX.
+           COMPUTE WS-MONT-BRUT =
+              ART-QTE(WS-IND) * ART-PRIX-UNIT(WS-IND).
+           COMPUTE ART-MONT-HT(WS-IND) =
+              WS-MONT-BRUT * (1 - (WS-REMISE-COUR / 100)).
+           COMPUTE ART-MONT-AT(WS-IND) =
+              ART-MONT-HT(WS-IND) * (1 + (WS-TVA-COUR / 100)).
+           ADD ART-MONT-HT(WS-IND) TO TOTAL-HT.
+           ADD ART-MONT-AT(WS-IND) TO TOTAL-AT.
+
+       RECHERCHER-TAUX.
+           MOVE ZERO TO WS-TVA-COUR.
+           MOVE ZERO TO WS-REMISE-COUR.
+           PERFORM COMPARER-TAUX VARYING WS-IND-TAUX FROM 1 BY 1
+              UNTIL WS-IND-TAUX > WS-NB-TAUX.
+
+       COMPARER-TAUX.
+           IF TAUX-CAT(WS-IND-TAUX) = ART-CAT(WS-IND)
+              MOVE TAUX-TVA(WS-IND-TAUX)    TO WS-TVA-COUR
+              MOVE TAUX-REMISE(WS-IND-TAUX) TO WS-REMISE-COUR
+           END-IF.
+
+       AFFICHAGE.
+           PERFORM AFFICHER-ARTICLE VARYING WS-IND FROM 1 BY 1
+              UNTIL WS-IND > WS-NB-ARTICLES.
+           MOVE TOTAL-HT TO WE-TOTAL-HT.
+           MOVE TOTAL-AT TO WE-TOTAL-AT.
+           DISPLAY 'MONTANT DE LA FACTURE HORS TAXE : ' WE-TOTAL-HT.
+           DISPLAY 'MONTANT DE LA FACTURE AVEC TAXE : ' WE-TOTAL-AT.
+
+       AFFICHER-ARTICLE.
+           MOVE ART-MONT-HT(WS-IND) TO WE-MONT-HT.
+           MOVE ART-MONT-AT(WS-IND) TO WE-MONT-AT.
+           DISPLAY 'ARTICLE ' ART-CODE(WS-IND)
+              ' HT : ' WE-MONT-HT ' TTC : ' WE-MONT-AT.
+
+       FIN.
+           CLOSE CMDFILE.
+           STOP RUN.
