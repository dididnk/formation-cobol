@@ -42,19 +42,29 @@
        SD FILE-WK.
        01 PERS-WRK.
            02 ID-PERS-WRK       PIC 9(6).
-           02 INF-PERS-WRK      PIC X(74).
+           02 NOM-PERS-WRK      PIC X(20).
+           02 VILLE-PERS-WRK    PIC X(20).
+           02 PHONE-PERS-WRK    PIC X(10).
+           02 EXTRA-PERS-WRK    PIC X(24).
 
        WORKING-STORAGE SECTION.
        01 EOF-FLAG      PIC X VALUE "N".
+       01 WS-PREMIERE   PIC X VALUE "O".
+       01 WS-VILLE-COUR PIC X(20) VALUE SPACES.
+       01 WS-ID-PREC    PIC 9(6) VALUE ZERO.
+       01 WS-CPT-VILLE  PIC 9(6) VALUE ZERO.
+       01 WS-CPT-TOTAL  PIC 9(6) VALUE ZERO.
 
        PROCEDURE DIVISION.
        DEBUT.
            DISPLAY "----------------------------------------".
            DISPLAY "   TRI DU FICHIER PERSONNEL EN COURS... ".
            DISPLAY "----------------------------------------".
-      * Ept1: On recopie tout proprement dans le fichier de travail     
+      * Ept1: On recopie tout proprement dans le fichier de travail
+      * (VILLE en cle majeure pour regrouper les ruptures de ville,
+      *  ID en cle mineure pour garder chaque ville triee par ID)
            SORT FILE-WK
-                ON ASCENDING KEY ID-PERS-WRK
+                ON ASCENDING KEY VILLE-PERS-WRK, ID-PERS-WRK
                 USING FILE-IN
                 GIVING FILE-OUT
       * Ept2: On gère les erreurs de tri  
@@ -73,11 +83,36 @@
               READ FILE-OUT
                  AT END MOVE "Y" TO EOF-FLAG
                  NOT AT END
+                    IF WS-PREMIERE = "O"
+                       MOVE OUT-VILLE TO WS-VILLE-COUR
+                       MOVE "N" TO WS-PREMIERE
+                    ELSE
+                       IF OUT-ID = WS-ID-PREC
+                          DISPLAY "  *** DUPLICATE ID : " OUT-ID " ***"
+                       END-IF
+                       IF OUT-VILLE NOT = WS-VILLE-COUR
+                          PERFORM RUPTURE-VILLE
+                          MOVE OUT-VILLE TO WS-VILLE-COUR
+                       END-IF
+                    END-IF
+                    MOVE OUT-ID TO WS-ID-PREC
+                    ADD 1 TO WS-CPT-VILLE
+                    ADD 1 TO WS-CPT-TOTAL
                     DISPLAY OUT-ID " | " OUT-NOM " | " OUT-VILLE
               END-READ
            END-PERFORM
+           IF WS-PREMIERE = "N"
+              PERFORM RUPTURE-VILLE
+           END-IF.
+           DISPLAY "----------------------------------------".
+           DISPLAY "TOTAL GENERAL : " WS-CPT-TOTAL " PERSONNE(S)".
            CLOSE FILE-OUT.
            DISPLAY "----------------------------------------".
            DISPLAY "         FIN DU TRI DU FICHIER".
            DISPLAY "----------------------------------------".
            STOP RUN.
+      * ===== SOUS-TOTAL PAR VILLE (RUPTURE) =====
+       RUPTURE-VILLE.
+           DISPLAY "  ---> " WS-VILLE-COUR " : " WS-CPT-VILLE
+                   " PERSONNE(S)".
+           MOVE ZERO TO WS-CPT-VILLE.
