@@ -5,6 +5,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPFILE ASSIGN TO "FORM1011.FILES.SOURCESESDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-NO
+               FILE STATUS IS WS-FSEMP.
+
+           SELECT TRANSFILE ASSIGN TO "FORM1011.FILES.NEWHIRES"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -19,52 +25,138 @@
            05 FILLER        PIC X VALUE SPACE.
            05 EMP-SAL       PIC 9(5).
 
-       WORKING-STORAGE SECTION.
-       01  WS-EOF           PIC X VALUE "N".
-
-       01 NEW-REC.
-           05 N-EMP-NO      PIC 9(5) VALUE 00021.
+       FD  TRANSFILE.
+       01  NEW-REC.
+           05 N-EMP-NO      PIC 9(5).
            05 FILLER        PIC X VALUE SPACE.
-           05 N-EMP-NAME    PIC X(10) VALUE "NGBAME".
+           05 N-EMP-NAME    PIC X(10).
            05 FILLER        PIC X VALUE SPACE.
-           05 N-EMP-CITY    PIC X(12) VALUE "BORDEAUX".
+           05 N-EMP-CITY    PIC X(12).
            05 FILLER        PIC X VALUE SPACE.
-           05 N-EMP-SAL     PIC 9(5) VALUE 21000.
+           05 N-EMP-SAL     PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF           PIC X VALUE "N".
+       01  WS-FSEMP         PIC XX.
+       01  WS-FSTRANS       PIC XX.
+
+       01  WS-MODE          PIC X VALUE "A".
+           88  MODE-AJOUT         VALUE "A".
+           88  MODE-CORRECTION    VALUE "C".
+
+       01  WS-NEW-SAL       PIC 9(5).
+       01  WS-NEW-CITY      PIC X(12).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
 
-           DISPLAY "AJOUT D'UN ENREGISTREMENT..."
+           DISPLAY "MODE (A=AJOUT NOUVEAUX EMBAUCHES / "
+                   "C=CORRECTION SALAIRE-VILLE) : "
+           ACCEPT WS-MODE
+
+           IF MODE-CORRECTION
+              PERFORM CORRECTION-SALAIRE
+           ELSE
+              PERFORM AJOUT-TRANSACTIONS
+           END-IF
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      *    AJOUT DES NOUVEAUX EMBAUCHES A PARTIR DU FICHIER TRANSFILE  *
+      *----------------------------------------------------------------
+       AJOUT-TRANSACTIONS.
+
+           DISPLAY "AJOUT DES NOUVEAUX EMBAUCHES..."
 
-      * OUVERTURE EN I-O POUR AJOUT
            OPEN I-O EMPFILE
+           IF WS-FSEMP = "35"
+              OPEN OUTPUT EMPFILE
+              CLOSE EMPFILE
+              OPEN I-O EMPFILE
+           END-IF
 
-      * LIRE JUSQU'A LA FIN POUR SE POSITIONNER @EOF
-           PERFORM UNTIL WS-EOF = "Y"
-              READ EMPFILE
-                 AT END MOVE "Y" TO WS-EOF
-              END-READ
-           END-PERFORM
+           OPEN INPUT TRANSFILE
+           IF WS-FSTRANS NOT = "00"
+              DISPLAY "ERREUR OUVERTURE FICHIER TRANSACTIONS : "
+                      WS-FSTRANS
+              CLOSE EMPFILE
+              GO TO AJOUT-TRANSACTIONS-EXIT
+           END-IF
 
-      * AJOUT NOUVEL ENREGISTREMENT
-           WRITE EMP-REC FROM NEW-REC
+           PERFORM LIRE-TRANSACTION
+           PERFORM AJOUTER-EMPLOYE UNTIL WS-EOF = "Y"
 
+           CLOSE TRANSFILE
            CLOSE EMPFILE
 
            DISPLAY "LECTURE COMPLETE DU FICHIER:"
            DISPLAY "------------------------------------"
 
-      * OUVERTURE LECTURE POUR AFFICHAGE
            OPEN INPUT EMPFILE
            MOVE "N" TO WS-EOF
 
            PERFORM UNTIL WS-EOF = "Y"
-              READ EMPFILE
+              READ EMPFILE NEXT RECORD
                  AT END MOVE "Y" TO WS-EOF
                  NOT AT END DISPLAY EMP-REC
               END-READ
            END-PERFORM
 
-           CLOSE EMPFILE
+           CLOSE EMPFILE.
+       AJOUT-TRANSACTIONS-EXIT.
+           EXIT.
 
-           STOP RUN.
+       LIRE-TRANSACTION.
+           READ TRANSFILE
+              AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       AJOUTER-EMPLOYE.
+           MOVE N-EMP-NO   TO EMP-NO.
+           MOVE N-EMP-NAME TO EMP-NAME.
+           MOVE N-EMP-CITY TO EMP-CITY.
+           MOVE N-EMP-SAL  TO EMP-SAL.
+           WRITE EMP-REC
+              INVALID KEY
+                 DISPLAY "MATRICULE DEJA EXISTANT : " EMP-NO
+           END-WRITE.
+           PERFORM LIRE-TRANSACTION.
+
+      *----------------------------------------------------------------
+      *    CORRECTION EN PLACE DU SALAIRE/VILLE D'UN EMPLOYE (EMP-NO)  *
+      *----------------------------------------------------------------
+       CORRECTION-SALAIRE.
+
+           OPEN I-O EMPFILE
+
+           DISPLAY "MATRICULE DE L'EMPLOYE A CORRIGER : "
+           ACCEPT EMP-NO
+
+           READ EMPFILE
+              INVALID KEY
+                 DISPLAY "EMPLOYE NON TROUVE : " EMP-NO
+                 CLOSE EMPFILE
+                 GO TO CORRECTION-SALAIRE-EXIT
+           END-READ
+
+           DISPLAY "EMPLOYE : " EMP-NAME " - VILLE ACTUELLE : "
+                   EMP-CITY " - SALAIRE ACTUEL : " EMP-SAL
+           DISPLAY "NOUVELLE VILLE : "
+           ACCEPT WS-NEW-CITY
+           DISPLAY "NOUVEAU SALAIRE : "
+           ACCEPT WS-NEW-SAL
+
+           MOVE WS-NEW-CITY TO EMP-CITY
+           MOVE WS-NEW-SAL  TO EMP-SAL
+
+           REWRITE EMP-REC
+              INVALID KEY
+                 DISPLAY "ERREUR REWRITE POUR : " EMP-NO
+           END-REWRITE
+
+           DISPLAY "CORRECTION ENREGISTREE POUR : " EMP-NO
+
+           CLOSE EMPFILE.
+       CORRECTION-SALAIRE-EXIT.
+           EXIT.
