@@ -1,36 +1,130 @@
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. PG12CH07.                                            
-      *PROGRAMME OUVERTURE ET LECTURE D'UN PS + ECRITURE DES RECORDS    
-                                                                        
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT EMPFILE ASSIGN TO "FORM1011.FILES.SOURCESPS"                          
-           ORGANIZATION IS SEQUENTIAL                                   
-           FILE STATUS IS WS-FSEMP.                                     
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD EMPFILE.                                                      
-       01 EMPREC.                                                       
-         05 EMPID        PIC X(5).                                      
-         05 FILLER       PIC X(2).                                      
-         05 EMPNOM       PIC X(10).                                     
-         05 FILLER       PIC X(2).                                      
-         05 EMPVILLE     PIC X(10).                                     
-         05 FILLER       PIC X(2).                                      
-         05 EMPSAL       PIC 9(5).                                      
-         05 FILLER       PIC X(44).                                     
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-       01 WS-FSEMP       PIC X(2) VALUE ZERO.                           
-       PROCEDURE DIVISION.                                              
-           OPEN INPUT EMPFILE.                                          
-           PERFORM UNTIL WS-FSEMP NOT = '00'                            
-                READ EMPFILE                                            
-                     NOT AT END DISPLAY 'CURRENT RECORD : ' EMPREC      
-                END-READ                                                
-           END-PERFORM.                                                 
-           CLOSE EMPFILE.                                               
-                                                                        
-           STOP RUN.                                                    
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG12CH07.
+      *PROGRAMME OUVERTURE ET LECTURE D'UN PS + ECRITURE DES RECORDS
+      *VERSION + DURE : RAPPORT AVEC ENTETE, SAUT DE PAGE ET FILTRE
+      *SUR EMPVILLE OU SUR UNE FOURCHETTE D'EMPSAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO "FORM1011.FILES.SOURCESPS"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FSEMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE.
+       01 EMPREC.
+         05 EMPID        PIC X(5).
+         05 FILLER       PIC X(2).
+         05 EMPNOM       PIC X(10).
+         05 FILLER       PIC X(2).
+         05 EMPVILLE     PIC X(10).
+         05 FILLER       PIC X(2).
+         05 EMPSAL       PIC 9(5).
+         05 FILLER       PIC X(44).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FSEMP       PIC X(2) VALUE ZERO.
+
+       01 WS-MODE-FILTRE PIC X VALUE "T".
+           88 FILTRE-AUCUN    VALUE "T".
+           88 FILTRE-VILLE    VALUE "V".
+           88 FILTRE-SALAIRE  VALUE "S".
+
+       01 WS-FILTRE-VILLE   PIC X(10) VALUE SPACES.
+       01 WS-SAL-MIN        PIC 9(5)  VALUE ZERO.
+       01 WS-SAL-MAX        PIC 9(5)  VALUE 99999.
+
+       01 WS-NB-LIGNES      PIC 9(2) VALUE ZERO.
+       01 WS-NB-LIGNES-MAX  PIC 9(2) VALUE 20.
+       01 WS-NB-PAGE        PIC 9(3) VALUE ZERO.
+       01 WS-NB-RETENUS     PIC 9(5) VALUE ZERO.
+
+       01 LG-TITRE.
+           05 FILLER        PIC X(20) VALUE SPACES.
+           05 FILLER        PIC X(30) VALUE
+              "LISTE DES EMPLOYES - PG12CH07".
+       01 LG-PAGE.
+           05 FILLER        PIC X(10) VALUE "PAGE : ".
+           05 LP-PAGE       PIC ZZ9.
+       01 LG-ENTETE.
+           05 FILLER        PIC X(7)  VALUE "MATRIC.".
+           05 FILLER        PIC X(3)  VALUE SPACES.
+           05 FILLER        PIC X(10) VALUE "NOM".
+           05 FILLER        PIC X(2)  VALUE SPACES.
+           05 FILLER        PIC X(10) VALUE "VILLE".
+           05 FILLER        PIC X(2)  VALUE SPACES.
+           05 FILLER        PIC X(7)  VALUE "SALAIRE".
+       01 LG-DETAIL.
+           05 LD-ID         PIC X(5).
+           05 FILLER        PIC X(5) VALUE SPACES.
+           05 LD-NOM        PIC X(10).
+           05 FILLER        PIC X(2) VALUE SPACES.
+           05 LD-VILLE      PIC X(10).
+           05 FILLER        PIC X(2) VALUE SPACES.
+           05 LD-SAL        PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+           PERFORM INIT.
+           PERFORM LECTURE.
+           PERFORM TRAITEMENT UNTIL WS-FSEMP NOT = '00'.
+           PERFORM FIN.
+           STOP RUN.
+
+       INIT.
+           OPEN INPUT EMPFILE.
+           DISPLAY 'FILTRE (T=TOUS / V=PAR VILLE / S=PAR SALAIRE) : '.
+           ACCEPT WS-MODE-FILTRE.
+           IF FILTRE-VILLE
+              DISPLAY 'VILLE RECHERCHEE : '
+              ACCEPT WS-FILTRE-VILLE
+           END-IF.
+           IF FILTRE-SALAIRE
+              DISPLAY 'SALAIRE MINIMUM : '
+              ACCEPT WS-SAL-MIN
+              DISPLAY 'SALAIRE MAXIMUM : '
+              ACCEPT WS-SAL-MAX
+           END-IF.
+
+       LECTURE.
+           READ EMPFILE
+              NOT AT END CONTINUE
+           END-READ.
+
+       TRAITEMENT.
+           IF (FILTRE-AUCUN)
+              OR (FILTRE-VILLE AND EMPVILLE = WS-FILTRE-VILLE)
+              OR (FILTRE-SALAIRE AND EMPSAL >= WS-SAL-MIN
+                                  AND EMPSAL <= WS-SAL-MAX)
+              IF WS-NB-LIGNES = ZERO OR
+                 WS-NB-LIGNES >= WS-NB-LIGNES-MAX
+                 PERFORM IMPRIME-ENTETE
+              END-IF
+              PERFORM IMPRIME-DETAIL
+           END-IF.
+           PERFORM LECTURE.
+
+       IMPRIME-ENTETE.
+           ADD 1 TO WS-NB-PAGE.
+           MOVE WS-NB-PAGE TO LP-PAGE.
+           DISPLAY ' '.
+           DISPLAY LG-TITRE.
+           DISPLAY LG-PAGE.
+           DISPLAY ' '.
+           DISPLAY LG-ENTETE.
+           MOVE ZERO TO WS-NB-LIGNES.
+
+       IMPRIME-DETAIL.
+           MOVE EMPID    TO LD-ID.
+           MOVE EMPNOM   TO LD-NOM.
+           MOVE EMPVILLE TO LD-VILLE.
+           MOVE EMPSAL   TO LD-SAL.
+           DISPLAY LG-DETAIL.
+           ADD 1 TO WS-NB-LIGNES.
+           ADD 1 TO WS-NB-RETENUS.
+
+       FIN.
+           DISPLAY ' '.
+           DISPLAY 'NOMBRE D EMPLOYES RETENUS : ' WS-NB-RETENUS.
+           CLOSE EMPFILE.
