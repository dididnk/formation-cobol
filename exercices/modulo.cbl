@@ -2,12 +2,92 @@
        PROGRAM-ID. PG11CH06.                                            
        AUTHOR.     C ZANKOC.                                            
       * PROGRAMME D'AFFICHAGE (LE DISPLAY)                              
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-      *SOURCE-COMPUTER. XXX-ZOS WITH DEBUGGING MODE.                    
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       WORKING-STORAGE SECTION.                                         
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *SOURCE-COMPUTER. XXX-ZOS WITH DEBUGGING MODE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAGENCE ASSIGN TO DD-AGENCE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CODE-TAG
+           FILE STATUS IS FS-AGENCE.
+
+           SELECT FCLT    ASSIGN TO DD-CLT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CODE-TCLT
+           FILE STATUS IS FS-CLT.
+
+           SELECT FRIB    ASSIGN TO DD-RIB
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CLT-TRIB
+           FILE STATUS IS FS-RIB.
+
+           SELECT FMVTC   ASSIGN TO AS-MVTC
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MVTC.
+
+           SELECT FREJETS ASSIGN TO AS-REJETS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REJETS.
+
+           SELECT FBUFFER ASSIGN TO AS-BUFFER
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-BUFFER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FAGENCE.
+       01  ENR-TAG.
+           10 CODE-TAG    PIC 9(7).
+           10 LIBELLE-TAG PIC X(30).
+       FD  FCLT.
+       01  ENR-TCLT.
+           10 CODE-TCLT   PIC 9(5).
+           10 NOM-TCLT    PIC X(20).
+           10 PRENOM-TCLT PIC X(20).
+           10 CODEAG-TCLT PIC 9(7).
+       FD  FRIB.
+       01  ENR-TRIB.
+           10 CLT-TRIB    PIC 9(5).
+           10 CPTE-TRIB   PIC X(23).
+           10 DATE-TRIB   PIC 9(8).
+           10 SOLDE-TRIB  PIC 9(9)V9(2).
+           10 SENS-TRIB   PIC X.
+       FD  FMVTC.
+       01  ENR-TMVTC-F.
+           10 CLT-TMVTC   PIC 9(5).
+           10 DATE-TMVTC  PIC 9(8).
+           10 MONT-TMVTC  PIC 9(9)V9(2).
+           10 SENS-TMVTC  PIC X.
+       FD  FREJETS.
+       01  ENR-REJET.
+           10 REJ-ID-TAB    PIC X.
+           10 REJ-LIGNE     PIC X(60).
+           10 REJ-CODE      PIC X(4).
+           10 REJ-LIBELLE   PIC X(40).
+           10 REJ-CLE-CALC  PIC 9.
+           10 REJ-CLE-STOCK PIC 9.
+       FD  FBUFFER.
+       01  ENR-BUFFER-IN.
+           10 ID-TAB-IN  PIC X.
+           10 CORPS-IN   PIC X(79).
+       WORKING-STORAGE SECTION.
+       01  FS-AGENCE   PIC XX VALUE ZERO.
+       01  FS-CLT      PIC XX VALUE ZERO.
+       01  FS-RIB      PIC XX VALUE ZERO.
+       01  FS-MVTC     PIC XX VALUE ZERO.
+       01  FS-REJETS   PIC XX VALUE ZERO.
+       01  FS-BUFFER   PIC XX VALUE ZERO.
+       01  WS-CLE-VALIDE PIC X VALUE 'O'.
+       01  WS-IDX      PIC 9(2) VALUE ZERO.
+       01  WS-BUFFER-EOF  PIC X VALUE 'N'.
+       01  WS-NB-LIGNES   PIC 9(2) VALUE ZERO.
        01 TABLE-BUFFER.                                                 
          05 LG-TAB OCCURS 20 TIMES.                                     
            10 CODE-ENR               PIC X.                               
@@ -16,125 +96,121 @@
              20 CODE-TAG       PIC 9(7).                                
              20 LIBELLE-TAG    PIC X(30).                               
              20 FILLER         PIC X(17).                               
-           10 ENR-CLIENT REDEFINES ENR.                                 
-             20 CODE-TCLT      PIC 9(7).                                
-             20 NOM-TCLT       PIC X(20).                               
-             20 PRENOM-TCLT    PIC X(20).                               
-             20 CODEAG-TCLT    PIC 9(7).                                
-           10 ENR-RIB    REDEFINES ENR.                                 
-             20 CLT-TRIB       PIC 9(7).                                
-             20 CPTE-TRIB      PIC X(23).                               
-             20 DATE-TRIB      PIC 9(8).                                
-             20 SOLDE-TRIB     PIC 9(9)V9(2).                           
-             20 SENS-TRIB      PIC X.                                   
-             20 FILLER         PIC X(4).                                
-           10 ENR-TMVTC  REDEFINES ENR.                                 
-             20 CLT-TMVTC      PIC 9(7).                                
-             20 DATE-TMVTC     PIC 9(8).                                
-             20 MONT-TMVTC     PIC 9(9)V9(2).                           
-             20 SENS-TMVTC     PIC X.                                   
-             20 FILLER         PIC X(27).                               
-       01 CLIENT.                                                       
-         05 LG-CLT OCCURS 4 TIMES.                                      
-           10 CODE-TCLT-T      PIC 9(7).                                
-           10 NOM-TCLT-T       PIC X(20).                               
-           10 PRENOM-TCLT-T    PIC X(20).                               
-           10 CODEAG-TCLT-T    PIC 9(7).                                
-       01 AGENCE.                                                       
-         05 LG-AG OCCURS 4 TIMES.                                       
-           10 CODE-TAG-T       PIC 9(7).                                
-           10 CODE-TEST  REDEFINES CODE-TAG-T.                          
-             15 CODE6          PIC 9(6).                                
-             15 CODE1          PIC 9(1).                                
-           10 LIBELLE-TAG-T    PIC X(30).                               
-       01 RIB.                                                          
-         05 LG-RIB OCCURS 2 TIMES.                                      
-           10 CLT-TRIB-T       PIC 9(7).                                
-           10 CPTE-TRIB-T      PIC X(23).                               
-           10 DATE-TRIB-T      PIC 9(8).                                
-           10 SOLDE-TRIB-T     PIC 9(9)V9(2).                           
-           10 SENS-TRIB-T      PIC X.                                   
-       01 TMVTC.                                                        
-         05 LG-TMVTC OCCURS 10 TIMES.                                   
-           10 CLT-TMVTC-T      PIC 9(7).                                
-           10 DATE-TMVTC-T     PIC 9(8).                                
-           10 MONT-TMVTC-T     PIC 9(9)V9(2).                           
-           10 SENS-TMVTC-T     PIC X.                                   
+           10 ENR-CLIENT REDEFINES ENR.
+             20 CODE-TCLT      PIC 9(5).
+             20 NOM-TCLT       PIC X(20).
+             20 PRENOM-TCLT    PIC X(20).
+             20 CODEAG-TCLT    PIC 9(7).
+             20 FILLER         PIC X(2).
+           10 ENR-RIB    REDEFINES ENR.
+             20 CLT-TRIB       PIC 9(5).
+             20 CPTE-TRIB      PIC X(23).
+             20 DATE-TRIB      PIC 9(8).
+             20 SOLDE-TRIB     PIC 9(9)V9(2).
+             20 SENS-TRIB      PIC X.
+             20 FILLER         PIC X(6).
+           10 ENR-TMVTC  REDEFINES ENR.
+             20 CLT-TMVTC      PIC 9(5).
+             20 DATE-TMVTC     PIC 9(8).
+             20 MONT-TMVTC     PIC 9(9)V9(2).
+             20 SENS-TMVTC     PIC X.
+             20 FILLER         PIC X(29).                               
+       01 CLIENT.
+         05 LG-CLT OCCURS 4 TIMES.
+           10 CODE-TCLT-T      PIC 9(5).
+           10 NOM-TCLT-T       PIC X(20).
+           10 PRENOM-TCLT-T    PIC X(20).
+           10 CODEAG-TCLT-T    PIC 9(7).
+       01 AGENCE.
+         05 LG-AG OCCURS 4 TIMES.
+           10 CODE-TAG-T       PIC 9(7).
+           10 CODE-TEST  REDEFINES CODE-TAG-T.
+             15 CODE6          PIC 9(6).
+             15 CODE1          PIC 9(1).
+           10 LIBELLE-TAG-T    PIC X(30).
+       01 RIB.
+         05 LG-RIB OCCURS 2 TIMES.
+           10 CLT-TRIB-T       PIC 9(5).
+           10 CPTE-TRIB-T      PIC X(23).
+           10 DATE-TRIB-T      PIC 9(8).
+           10 SOLDE-TRIB-T     PIC 9(9)V9(2).
+           10 SENS-TRIB-T      PIC X.
+       01 TMVTC.
+         05 LG-TMVTC OCCURS 10 TIMES.
+           10 CLT-TMVTC-T      PIC 9(5).
+           10 DATE-TMVTC-T     PIC 9(8).
+           10 MONT-TMVTC-T     PIC 9(9)V9(2).
+           10 SENS-TMVTC-T     PIC X.
        01 WS-BUFFER        PIC 9(2).                                    
        01 WS-CLIENT        PIC 9(2).                                    
        01 WS-AGENCE        PIC 9(2).                                    
        01 WS-TMVTC         PIC 9(2).                                    
        01 WS-RIB           PIC 9(2).                                    
        01 TEST-CODE        PIC 9(1).                                    
-       PROCEDURE DIVISION.                                              
-           PERFORM INIT.                                                
-           PERFORM ECRIRE-DONNEES.                                      
-           PERFORM CHARGER-LIGNE-DONNEES UNTIL WS-BUFFER > 19.          
-           PERFORM FIN.                                                 
-       INIT.                                                            
-           MOVE 0 TO WS-BUFFER.                                         
-           MOVE 0 TO WS-CLIENT.                                         
-           MOVE 0 TO WS-AGENCE.                                         
-           MOVE 0 TO WS-RIB.                                            
-           MOVE 0 TO WS-TMVTC.                                          
-       ECRIRE-DONNEES.                                                  
-           MOVE "A0000016AGENCE ASTRE                  000000000000000" 
-            TO LG-TAB(1).                                               
-           MOVE 'A0007222AGENCE PRISME                 000000000000000' 
-            TO LG-TAB(2).                                               
-           MOVE 'A0000140AGENCE ETOILE                 000000000000000' 
-            TO LG-TAB(3).                                               
-           MOVE 'A0000217AGENCE NOUVELLE GENERATION    000000000000000' 
-            TO LG-TAB(4).                                               
-           MOVE 'C00001MAVINGA KINAVIDI    HERITIER            0000217' 
-            TO LG-TAB(5).                                               
-           MOVE 'C00321SERVETTAZ           MORGAN              0000217' 
-            TO LG-TAB(6).                                               
-           MOVE 'C01210VZA                 PIERRE              0000016' 
-            TO LG-TAB(7).                                               
-           MOVE 'C72521POKAM               JOEL                0000016' 
-            TO LG-TAB(8).                                               
-           MOVE 'R00321123456789012345678901232025043000000542357C0000' 
-            TO LG-TAB(9).                                               
-           MOVE 'R01210113456789012345678901232025043000000122309C0000' 
-            TO LG-TAB(10).                                              
-           MOVE 'M012102025050100000005623D000000000000000000000000000' 
-            TO LG-TAB(11).                                              
-           MOVE 'M012102025050200000075031D000000000000000000000000000' 
-            TO LG-TAB(12).                                              
-           MOVE 'M012102025050300000003215D000000000000000000000000000' 
-            TO LG-TAB(13).                                              
-           MOVE 'M012102025050400000008573D000000000000000000000000000' 
-            TO LG-TAB(14).                                              
-           MOVE 'M012102025051000000005623D000000000000000000000000000' 
-            TO LG-TAB(15).                                             
-           MOVE 'M012102025051100000004200D000000000000000000000000000'
-            TO LG-TAB(16).                                             
-           MOVE 'M012102025052100000010562D000000000000000000000000000'
-            TO LG-TAB(17).                                             
-           MOVE 'M012102025052200000005417D000000000000000000000000000'
-            TO LG-TAB(18).                                             
-           MOVE 'M012102025052300000000601D000000000000000000000000000'
-            TO LG-TAB(19).                                             
-           MOVE 'M012102025052900000275411C000000000000000000000000000'
-            TO LG-TAB(20).                                             
-       LIRE-LIGNE-DONNEES-BRUTES.                                      
-           ADD 1 TO WS-BUFFER.                                          
-           DISPLAY LG-TAB(WS-BUFFER).                                   
+       PROCEDURE DIVISION.
+           PERFORM INIT.
+           PERFORM ECRIRE-DONNEES.
+           PERFORM CHARGER-LIGNE-DONNEES UNTIL WS-BUFFER >= WS-NB-LIGNES.
+           PERFORM SAUVER-FICHIERS.
+           PERFORM FIN.
+       INIT.
+           MOVE 0 TO WS-BUFFER.
+           MOVE 0 TO WS-CLIENT.
+           MOVE 0 TO WS-AGENCE.
+           MOVE 0 TO WS-RIB.
+           MOVE 0 TO WS-TMVTC.
+           OPEN OUTPUT FAGENCE FCLT FRIB FMVTC FREJETS.
+           IF FS-AGENCE NOT = '00' OR FS-CLT NOT = '00' OR
+              FS-RIB NOT = '00' OR FS-MVTC NOT = '00' OR
+              FS-REJETS NOT = '00'
+              DISPLAY 'ERR. OUV FICHIERS: FA ' FS-AGENCE
+              DISPLAY 'ERR. OUV FICHIERS: FC ' FS-CLT
+              DISPLAY 'ERR. OUV FICHIERS: FR ' FS-RIB
+              DISPLAY 'ERR. OUV FICHIERS: FM ' FS-MVTC
+              DISPLAY 'ERR. OUV FICHIERS: FJ ' FS-REJETS
+           END-IF.
+      *----------------------------------------------------------------
+      *    LE JEU DE DONNEES N'EST PLUS RECOPIE ICI - IL EST PRODUIT   *
+      *    PAR GENSEED SUR AS-BUFFER (ENTETE 0 / DETAIL / TRAILER 9)   *
+      *    ET SIMPLEMENT CHARGE EN TABLE, LIGNES DE DETAIL SEULEMENT.  *
+      *----------------------------------------------------------------
+       ECRIRE-DONNEES.
+           OPEN INPUT FBUFFER.
+           IF FS-BUFFER NOT = '00'
+              DISPLAY 'ERR. OUV FICHIER BUFFER: ' FS-BUFFER
+           ELSE
+              PERFORM LIRE-LIGNE-DONNEES-BRUTES
+              PERFORM CHARGER-LIGNE-FICHIER
+                 UNTIL WS-BUFFER-EOF = 'O' OR WS-NB-LIGNES > 19
+              CLOSE FBUFFER
+           END-IF.
+       LIRE-LIGNE-DONNEES-BRUTES.
+           READ FBUFFER
+              AT END MOVE 'O' TO WS-BUFFER-EOF
+           END-READ.
+       CHARGER-LIGNE-FICHIER.
+           IF ID-TAB-IN NOT = '0' AND ID-TAB-IN NOT = '9'
+              ADD 1 TO WS-NB-LIGNES
+              MOVE ID-TAB-IN        TO CODE-ENR(WS-NB-LIGNES)
+              MOVE CORPS-IN(1:54)   TO ENR(WS-NB-LIGNES)
+           END-IF.
+           PERFORM LIRE-LIGNE-DONNEES-BRUTES.
        CHARGER-LIGNE-DONNEES.                                           
            ADD 1 TO WS-BUFFER.                                          
            EVALUATE CODE-ENR(WS-BUFFER)                                 
              WHEN 'A'                                                   
       D        DISPLAY 'AGENCE'                                         
-               ADD 1 TO WS-AGENCE                                       
-               MOVE ENR(WS-BUFFER) TO LG-AG(WS-AGENCE)                  
-               COMPUTE TEST-CODE = 7 - FUNCTION MOD(CODE6(WS-AGENCE), 7)
-      D            DISPLAY TEST-CODE  CODE1(WS-AGENCE)                  
-               IF TEST-CODE NOT EQUAL TO CODE1(WS-AGENCE)               
-                 THEN                                                   
-      D            DISPLAY TEST-CODE  CODE1(WS-AGENCE)                  
-                   SUBTRACT 1 FROM WS-AGENCE                            
-               END-IF                                                   
+               ADD 1 TO WS-AGENCE
+               MOVE ENR(WS-BUFFER) TO LG-AG(WS-AGENCE)
+               CALL 'AGCLE' USING CODE6(WS-AGENCE) CODE1(WS-AGENCE)
+                  TEST-CODE WS-CLE-VALIDE
+      D            DISPLAY TEST-CODE  CODE1(WS-AGENCE)
+               IF WS-CLE-VALIDE = 'N'
+                 THEN
+      D            DISPLAY TEST-CODE  CODE1(WS-AGENCE)
+                   PERFORM REJETER-CLE-AGENCE
+                   SUBTRACT 1 FROM WS-AGENCE
+               END-IF
              WHEN 'C'                                                   
       D        DISPLAY 'CLIENT'                                         
                ADD 1 TO WS-CLIENT                                       
@@ -147,9 +223,70 @@
       D        DISPLAY 'RIB'                                            
                ADD 1 TO WS-RIB                                          
                MOVE ENR(WS-BUFFER) TO LG-RIB(WS-RIB)                    
-           END-EVALUATE.                                                
-       FIN.                                                             
-           DISPLAY '*************** CLIENT ************'                
+           END-EVALUATE.
+      *---------------------------------------------------------------
+      *    REJET: CLE AGENCE ERRONEE                                   *
+      *---------------------------------------------------------------
+       REJETER-CLE-AGENCE.
+           MOVE CODE-ENR(WS-BUFFER) TO REJ-ID-TAB.
+           MOVE ENR(WS-BUFFER)      TO REJ-LIGNE.
+           MOVE 'A001'              TO REJ-CODE.
+           MOVE 'CLE AGENCE ERRONEE' TO REJ-LIBELLE.
+           MOVE TEST-CODE           TO REJ-CLE-CALC.
+           MOVE CODE1(WS-AGENCE)    TO REJ-CLE-STOCK.
+           WRITE ENR-REJET.
+      *---------------------------------------------------------------
+      *    SAUVEGARDE DES TABLES CHARGEES SUR LES FICHIERS INDEXES     *
+      *---------------------------------------------------------------
+       SAUVER-FICHIERS.
+           PERFORM SAUVER-AGENCE VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-AGENCE.
+           PERFORM SAUVER-CLIENT VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-CLIENT.
+           PERFORM SAUVER-RIB    VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-RIB.
+           PERFORM SAUVER-MVTC   VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-TMVTC.
+       SAUVER-AGENCE.
+           MOVE CODE-TAG-T(WS-IDX)    TO CODE-TAG IN ENR-TAG.
+           MOVE LIBELLE-TAG-T(WS-IDX) TO LIBELLE-TAG IN ENR-TAG.
+           WRITE ENR-TAG
+           INVALID KEY DISPLAY 'ERR. ECR. AGENCE: ' FS-AGENCE
+           NOT INVALID KEY DISPLAY 'ENR AGENCE OK: ' ENR-TAG
+           END-WRITE.
+       SAUVER-CLIENT.
+           MOVE CODE-TCLT-T(WS-IDX)   TO CODE-TCLT IN ENR-TCLT.
+           MOVE NOM-TCLT-T(WS-IDX)    TO NOM-TCLT IN ENR-TCLT.
+           MOVE PRENOM-TCLT-T(WS-IDX) TO PRENOM-TCLT IN ENR-TCLT.
+           MOVE CODEAG-TCLT-T(WS-IDX) TO CODEAG-TCLT IN ENR-TCLT.
+           WRITE ENR-TCLT
+           INVALID KEY DISPLAY 'ERR. ECR. CLIENT: ' FS-CLT
+           NOT INVALID KEY DISPLAY 'ENR CLIENT OK: ' ENR-TCLT
+           END-WRITE.
+       SAUVER-RIB.
+           MOVE CLT-TRIB-T(WS-IDX)    TO CLT-TRIB IN ENR-TRIB.
+           MOVE CPTE-TRIB-T(WS-IDX)   TO CPTE-TRIB IN ENR-TRIB.
+           MOVE DATE-TRIB-T(WS-IDX)   TO DATE-TRIB IN ENR-TRIB.
+           MOVE SOLDE-TRIB-T(WS-IDX)  TO SOLDE-TRIB IN ENR-TRIB.
+           MOVE SENS-TRIB-T(WS-IDX)   TO SENS-TRIB IN ENR-TRIB.
+           WRITE ENR-TRIB
+           INVALID KEY DISPLAY 'ERR. ECR. RIB: ' FS-RIB
+           NOT INVALID KEY DISPLAY 'ENR RIB OK: ' ENR-TRIB
+           END-WRITE.
+       SAUVER-MVTC.
+           MOVE CLT-TMVTC-T(WS-IDX)   TO CLT-TMVTC IN ENR-TMVTC-F.
+           MOVE DATE-TMVTC-T(WS-IDX)  TO DATE-TMVTC IN ENR-TMVTC-F.
+           MOVE MONT-TMVTC-T(WS-IDX)  TO MONT-TMVTC IN ENR-TMVTC-F.
+           MOVE SENS-TMVTC-T(WS-IDX)  TO SENS-TMVTC IN ENR-TMVTC-F.
+           WRITE ENR-TMVTC-F.
+           IF FS-MVTC NOT = '00'
+              DISPLAY 'ERR. ECR. MVTC: ' FS-MVTC
+           ELSE
+              DISPLAY 'ENR MVTC OK: ' ENR-TMVTC-F
+           END-IF.
+       FIN.
+           CLOSE FAGENCE FCLT FRIB FMVTC FREJETS.
+           DISPLAY '*************** CLIENT ************'
            DISPLAY CLIENT.                                              
            DISPLAY '***********************************'                
            DISPLAY '*************** AGENCE ************'                
@@ -164,4 +301,4 @@
            DISPLAY LG-AG(1).                                            
            DISPLAY CODE-TAG-T(1).                                       
            DISPLAY LIBELLE-TAG-T(1).                                    
-           STOP RUN.     
\ No newline at end of file
+           STOP RUN.     
