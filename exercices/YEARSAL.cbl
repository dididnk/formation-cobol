@@ -5,14 +5,21 @@
                                                                         
        ENVIRONMENT DIVISION.                                            
                                                                         
-       DATA DIVISION.                                                   
-       WORKING-STORAGE SECTION.                                         
-       77 MONTH          PIC 9(2) VALUE 12.                             
-       LINKAGE SECTION.                                                 
-       01 LS-EMPSAL      PIC 9(5).                                      
-       01 LS-SALANN      PIC 9(10).                                     
-                                                                        
-       PROCEDURE DIVISION USING LS-EMPSAL, LS-SALANN.                   
-           MULTIPLY LS-EMPSAL BY MONTH GIVING LS-SALANN.                
-                                                                        
-           EXIT.                                                        
\ No newline at end of file
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 MONTH          PIC 9(2) VALUE 12.
+       LINKAGE SECTION.
+       01 LS-EMPSAL      PIC 9(5).
+       01 LS-SALANN      PIC 9(10).
+       01 LS-NBMOIS      PIC 9(2).
+       01 LS-PRIME       PIC 9(7).
+
+       PROCEDURE DIVISION USING LS-EMPSAL, LS-SALANN, LS-NBMOIS,
+             LS-PRIME.
+           IF LS-NBMOIS = ZERO
+              MOVE MONTH TO LS-NBMOIS
+           END-IF.
+           MULTIPLY LS-EMPSAL BY LS-NBMOIS GIVING LS-SALANN.
+           ADD LS-PRIME TO LS-SALANN.
+
+           EXIT.
