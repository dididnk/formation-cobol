@@ -1,18 +1,81 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CALMOY.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 NOTE1     PIC 9(2)V99.
-       01 NOTE2     PIC 9(2)V99.
-       01 MOYENNE   PIC 9(2)V99.
-       01 RESULTAT  PIC 9(2)V99  VALUE 12.50.
+      *CALCUL DE MOYENNE SUR UN NOMBRE VARIABLE DE NOTES LUES DANS UN
+      *FICHIER, AVEC SEUIL DE REUSSITE PARAMETRABLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTEFILE ASSIGN TO "FORM1011.FILES.NOTES"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FSNOTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTEFILE.
+       01 NOTE-REC.
+           05 NOTE-VAL       PIC 9(2)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FSNOTE       PIC XX VALUE ZERO.
+       01 WS-NB-NOTES-MAX PIC 9(3) VALUE 50.
+       01 WS-NB-NOTES     PIC 9(3) VALUE ZERO.
+       01 WS-IND          PIC 9(3) VALUE ZERO.
+       01 T-NOTES.
+           05 T-NOTE OCCURS 1 TO 50 TIMES
+              DEPENDING ON WS-NB-NOTES
+              PIC 9(2)V99.
+
+       01 WS-SOMME        PIC 9(5)V99 VALUE ZERO.
+       01 MOYENNE         PIC 9(2)V99 VALUE ZERO.
+       01 WS-SEUIL        PIC 9(2)V99 VALUE 10.00.
+
        PROCEDURE DIVISION.
-           MOVE 15.0 TO NOTE1.
-           MOVE 10.0 TO NOTE2.
-           COMPUTE MOYENNE = (NOTE1 + NOTE2)/2.
-           IF MOYENNE = RESULTAT THEN 
-               DISPLAY "TEST CORRECT "
-           ELSE       
-               DISPLAY "TEST INCORRECT"
+           PERFORM INIT.
+           PERFORM LECTURE.
+           PERFORM CHARGER-NOTE UNTIL WS-FSNOTE NOT = '00'
+              OR WS-NB-NOTES >= WS-NB-NOTES-MAX.
+           PERFORM CALCULER-MOYENNE.
+           PERFORM FIN.
+
+       INIT.
+           DISPLAY 'SEUIL DE REUSSITE (9(2)V99) : '.
+           ACCEPT WS-SEUIL.
+           OPEN INPUT NOTEFILE.
+           IF WS-FSNOTE NOT = '00'
+              DISPLAY 'ERREUR OUVERTURE NOTEFILE : ' WS-FSNOTE
            END-IF.
-           STOP RUN.
\ No newline at end of file
+
+       LECTURE.
+           READ NOTEFILE
+              NOT AT END CONTINUE
+           END-READ.
+
+       CHARGER-NOTE.
+           ADD 1 TO WS-NB-NOTES.
+           MOVE NOTE-VAL TO T-NOTE(WS-NB-NOTES).
+           PERFORM LECTURE.
+
+       CALCULER-MOYENNE.
+           MOVE ZERO TO WS-SOMME.
+           PERFORM SOMMER-NOTE VARYING WS-IND FROM 1 BY 1
+              UNTIL WS-IND > WS-NB-NOTES.
+           IF WS-NB-NOTES > ZERO
+              COMPUTE MOYENNE = WS-SOMME / WS-NB-NOTES
+           ELSE
+              MOVE ZERO TO MOYENNE
+           END-IF.
+
+       SOMMER-NOTE.
+           ADD T-NOTE(WS-IND) TO WS-SOMME.
+
+       FIN.
+           CLOSE NOTEFILE.
+           DISPLAY 'NOMBRE DE NOTES   : ' WS-NB-NOTES.
+           DISPLAY 'MOYENNE OBTENUE   : ' MOYENNE.
+           IF MOYENNE >= WS-SEUIL
+              DISPLAY 'RESULTAT : ADMIS'
+           ELSE
+              DISPLAY 'RESULTAT : AJOURNE'
+           END-IF.
+           STOP RUN.
