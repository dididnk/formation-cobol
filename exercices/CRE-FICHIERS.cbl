@@ -28,6 +28,31 @@
                RECORD KEY IS CLT-TMVTC
                FILE STATUS IS FS-MVTC.
 
+      *----FICHIERS DE SORTIE POUR LE MODE REORGANISATION--------------
+           SELECT FAGENCE-NEW ASSIGN TO "DD-AGENCE.NEW"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODE-TAG-NEW
+               FILE STATUS IS FS-AGENCE-NEW.
+
+           SELECT FCLT-NEW ASSIGN TO "DD-CLT.NEW"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODE-TCLT-NEW
+               FILE STATUS IS FS-CLT-NEW.
+
+           SELECT FRIB-NEW ASSIGN TO "DD-RIB.NEW"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLT-TRIB-NEW
+               FILE STATUS IS FS-RIB-NEW.
+
+           SELECT FMVTC-NEW ASSIGN TO "AS-MVTC.NEW"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLT-TMVTC-NEW
+               FILE STATUS IS FS-MVTC-NEW.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -58,14 +83,91 @@
            10 MONT-TMVTC  PIC 9(9)V9(2).
            10 SENS-TMVTC  PIC X.
 
+       FD  FAGENCE-NEW.
+       01  ENR-TAG-NEW.
+           10 CODE-TAG-NEW    PIC 9(7).
+           10 LIBELLE-TAG-NEW PIC X(30).
+
+       FD  FCLT-NEW.
+       01  ENR-TCLT-NEW.
+           10 CODE-TCLT-NEW   PIC 9(5).
+           10 NOM-TCLT-NEW    PIC X(20).
+           10 PRENOM-TCLT-NEW PIC X(20).
+           10 CODEAG-TCLT-NEW PIC 9(7).
+
+       FD  FRIB-NEW.
+       01  ENR-TRIB-NEW.
+           10 CLT-TRIB-NEW    PIC 9(5).
+           10 CPTE-TRIB-NEW   PIC X(23).
+           10 DATE-TRIB-NEW   PIC 9(8).
+           10 SOLDE-TRIB-NEW  PIC 9(9)V9(2).
+           10 SENS-TRIB-NEW   PIC X.
+
+       FD  FMVTC-NEW.
+       01  ENR-TMVTC-NEW.
+           10 CLT-TMVTC-NEW   PIC 9(5).
+           10 DATE-TMVTC-NEW  PIC 9(8).
+           10 MONT-TMVTC-NEW  PIC 9(9)V9(2).
+           10 SENS-TMVTC-NEW  PIC X.
+
        WORKING-STORAGE SECTION.
        01 FS-AGENCE PIC XX.
        01 FS-CLT    PIC XX.
        01 FS-RIB    PIC XX.
        01 FS-MVTC   PIC XX.
+       01 FS-AGENCE-NEW PIC XX.
+       01 FS-CLT-NEW    PIC XX.
+       01 FS-RIB-NEW    PIC XX.
+       01 FS-MVTC-NEW   PIC XX.
+       01 WS-MODE   PIC X VALUE 'C'.
+           88 MODE-CREATION       VALUE 'C'.
+           88 MODE-REORGANISATION VALUE 'R'.
+       01 WS-AG-EOF   PIC X VALUE 'N'.
+       01 WS-CLT-EOF  PIC X VALUE 'N'.
+       01 WS-RIB-EOF  PIC X VALUE 'N'.
+       01 WS-MVTC-EOF PIC X VALUE 'N'.
+       01 WS-PREMIERE-EXEC PIC X VALUE 'N'.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      *----MODE TRANSMIS PAR LE PROGRAMME APPELANT (CHAINE DE FIN DE---
+      *----JOURNEE) - SI ESPACE, SAISIE INTERACTIVE CONSERVEE----------
+       01 LS-MODE   PIC X.
+
+       PROCEDURE DIVISION USING LS-MODE.
        DEBUT.
+           IF LS-MODE = SPACE
+              DISPLAY "MODE (C=CREATION / R=REORGANISATION) : "
+                 WITH NO ADVANCING
+              ACCEPT WS-MODE
+           ELSE
+              MOVE LS-MODE TO WS-MODE
+           END-IF.
+           IF MODE-REORGANISATION
+              PERFORM DETECTER-PREMIERE-EXECUTION
+           END-IF.
+           IF MODE-REORGANISATION AND WS-PREMIERE-EXEC NOT = 'O'
+              PERFORM REORGANISATION
+           ELSE
+              PERFORM CREATION
+           END-IF.
+           GOBACK.
+      *----------------------------------------------------------------
+      *    SUR UN SYSTEME NEUF, LES FICHIERS INDEXED N'EXISTENT PAS    *
+      *    ENCORE : UNE DEMANDE DE REORGANISATION EST ALORS RAMENEE    *
+      *    A UNE CREATION INITIALE PLUTOT QUE D'ECHOUER A L'OUVERTURE  *
+      *----------------------------------------------------------------
+       DETECTER-PREMIERE-EXECUTION.
+           OPEN INPUT FAGENCE.
+           IF FS-AGENCE = '35'
+              MOVE 'O' TO WS-PREMIERE-EXEC
+           ELSE
+              CLOSE FAGENCE
+              MOVE 'N' TO WS-PREMIERE-EXEC
+           END-IF.
+      *----------------------------------------------------------------
+      *    MODE 1 : CREATION INITIALE DES 4 FICHIERS INDEXED           *
+      *----------------------------------------------------------------
+       CREATION.
            DISPLAY "CREATION DES FICHIERS INDEXED ...".
 
            OPEN OUTPUT FAGENCE FCLT FRIB FMVTC.
@@ -77,5 +179,97 @@
 
            CLOSE FAGENCE FCLT FRIB FMVTC.
 
-           DISPLAY "CREATION TERMINEE !".
-           STOP RUN.
+           IF FS-AGENCE = '00' AND FS-CLT = '00' AND FS-RIB = '00'
+              AND FS-MVTC = '00'
+              MOVE 0 TO RETURN-CODE
+              DISPLAY "CREATION TERMINEE !"
+           ELSE
+              MOVE 8 TO RETURN-CODE
+              DISPLAY "CREATION TERMINEE AVEC ERREUR(S)"
+           END-IF.
+      *----------------------------------------------------------------
+      *    MODE 2 : REORGANISATION - RECOPIE SEQUENTIELLE VERS DES     *
+      *    FICHIERS FRAICHEMENT ALLOUES (UNLOAD/RELOAD)                *
+      *----------------------------------------------------------------
+       REORGANISATION.
+           DISPLAY "REORGANISATION DES FICHIERS INDEXED ...".
+           OPEN INPUT FAGENCE FCLT FRIB FMVTC.
+           OPEN OUTPUT FAGENCE-NEW FCLT-NEW FRIB-NEW FMVTC-NEW.
+           IF FS-AGENCE = '00' AND FS-CLT = '00' AND FS-RIB = '00'
+              AND FS-MVTC = '00' AND FS-AGENCE-NEW = '00'
+              AND FS-CLT-NEW = '00' AND FS-RIB-NEW = '00'
+              AND FS-MVTC-NEW = '00'
+           THEN
+              PERFORM LIRE-AGENCE
+              PERFORM RECOPIER-AGENCE UNTIL WS-AG-EOF = 'O'
+              PERFORM LIRE-CLIENT
+              PERFORM RECOPIER-CLIENT UNTIL WS-CLT-EOF = 'O'
+              PERFORM LIRE-RIB
+              PERFORM RECOPIER-RIB UNTIL WS-RIB-EOF = 'O'
+              PERFORM LIRE-MVTC
+              PERFORM RECOPIER-MVTC UNTIL WS-MVTC-EOF = 'O'
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY "ERR. OUVERTURE FICHIERS REORGANISATION"
+              DISPLAY "FS-AGENCE    : " FS-AGENCE
+              DISPLAY "FS-CLT       : " FS-CLT
+              DISPLAY "FS-RIB       : " FS-RIB
+              DISPLAY "FS-MVTC      : " FS-MVTC
+              DISPLAY "FS-AGENCE-NEW: " FS-AGENCE-NEW
+              DISPLAY "FS-CLT-NEW   : " FS-CLT-NEW
+              DISPLAY "FS-RIB-NEW   : " FS-RIB-NEW
+              DISPLAY "FS-MVTC-NEW  : " FS-MVTC-NEW
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+           CLOSE FAGENCE FCLT FRIB FMVTC.
+           CLOSE FAGENCE-NEW FCLT-NEW FRIB-NEW FMVTC-NEW.
+           IF RETURN-CODE = 0
+              PERFORM BASCULER-FICHIERS
+           END-IF.
+      *----------------------------------------------------------------
+      *    LES FICHIERS .NEW SONT BASCULES EN PRODUCTION A LA PLACE    *
+      *    DES FICHIERS .dat/.idx RELUS CI-DESSUS (UNLOAD/RELOAD)      *
+      *----------------------------------------------------------------
+       BASCULER-FICHIERS.
+           CALL "CBL_DELETE_FILE" USING "DD-AGENCE.dat".
+           CALL "CBL_RENAME_FILE" USING "DD-AGENCE.NEW" "DD-AGENCE.dat".
+           CALL "CBL_DELETE_FILE" USING "DD-CLT.idx".
+           CALL "CBL_RENAME_FILE" USING "DD-CLT.NEW" "DD-CLT.idx".
+           CALL "CBL_DELETE_FILE" USING "DD-RIB.dat".
+           CALL "CBL_RENAME_FILE" USING "DD-RIB.NEW" "DD-RIB.dat".
+           CALL "CBL_DELETE_FILE" USING "AS-MVTC.idx".
+           CALL "CBL_RENAME_FILE" USING "AS-MVTC.NEW" "AS-MVTC.idx".
+           DISPLAY "REORGANISATION TERMINEE - FICHIERS .NEW BASCULES "
+              "EN PRODUCTION".
+       LIRE-AGENCE.
+           READ FAGENCE
+           AT END MOVE 'O' TO WS-AG-EOF
+           END-READ.
+       RECOPIER-AGENCE.
+           MOVE ENR-TAG TO ENR-TAG-NEW.
+           WRITE ENR-TAG-NEW.
+           PERFORM LIRE-AGENCE.
+       LIRE-CLIENT.
+           READ FCLT
+           AT END MOVE 'O' TO WS-CLT-EOF
+           END-READ.
+       RECOPIER-CLIENT.
+           MOVE ENR-TCLT TO ENR-TCLT-NEW.
+           WRITE ENR-TCLT-NEW.
+           PERFORM LIRE-CLIENT.
+       LIRE-RIB.
+           READ FRIB
+           AT END MOVE 'O' TO WS-RIB-EOF
+           END-READ.
+       RECOPIER-RIB.
+           MOVE ENR-TRIB TO ENR-TRIB-NEW.
+           WRITE ENR-TRIB-NEW.
+           PERFORM LIRE-RIB.
+       LIRE-MVTC.
+           READ FMVTC
+           AT END MOVE 'O' TO WS-MVTC-EOF
+           END-READ.
+       RECOPIER-MVTC.
+           MOVE ENR-TMVTC TO ENR-TMVTC-NEW.
+           WRITE ENR-TMVTC-NEW.
+           PERFORM LIRE-MVTC.
